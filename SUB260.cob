@@ -0,0 +1,269 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to browse customers by sales lifecycle stage    **
+      *> (prospect/active/inactive - RCUSTLIFECYC), ten rows at a     **
+      *> time in RCUSTID order, the same [N]ext/[P]revious paging     **
+      *> SUB230's [L]ist option uses. Soft-deleted customers are      **
+      *> always excluded regardless of lifecycle stage.               **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260809 160-Next-Page now checks WS-BROWSE-PAGE against the  **
+      *>        50-entry WS-PAGE-START-TBL before advancing, instead  **
+      *>        of indexing past the end of the table on page 51.     **
+      *> 260809 145-Load-Browse-Page was advancing WS-BX (and ending   **
+      *>        the page) once per record examined, not once per       **
+      *>        record that actually matched the active/lifecycle      **
+      *>        filter - a non-matching record still consumed a page   **
+      *>        slot, leaving blank rows and cutting paging short of    **
+      *>        every real match. WS-BX now only advances inside the    **
+      *>        match branch of 147-Read-Into-Row, same fix as SUB230.  **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB260.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Dynamic
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+         Working-Storage Section.
+           01 WS-CUSTFILE  Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT  Pic 9(2).
+           01 WS-INPKEY    Pic X     Value Space.
+           01 WS-STATUS    Pic X(30) Value Space.
+           01 WS-LC-CODE   Pic X(1)  Value Space.
+
+           01 WS-EOF          Pic X     Value "N".
+             88 IS-EOF                  Value "Y".
+           01 WS-BROWSE-CNT   Pic 9(2)  Value Zero.
+           01 WS-BROWSE-PAGE  Pic 9(2)  Value 1.
+           01 WS-HAS-NEXT     Pic X     Value "N".
+             88 HAS-NEXT-PAGE           Value "Y".
+           01 WS-NEXT-MARK    Pic X(6)  Value Space.
+           01 WS-PAGE-START-TBL.
+             05 WS-PAGE-START Occurs 50 Times
+                               Indexed By WS-PX Pic X(6).
+           01 WS-BROWSE-TBL.
+             05 WS-BROWSE-ROW Occurs 10 Times Indexed By WS-BX.
+               10 WS-B-ID   Pic X(6)  Value Space.
+               10 WS-B-NAME Pic X(20) Value Space.
+               10 WS-B-PHN1 Pic X(10) Value Space.
+               10 WS-B-LC   Pic X(1)  Value Space.
+
+         Screen Section.
+           01 SS-LIFECYC-1.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "CUSTOMER LIFECYCLE LIST.".
+             05 Line  6 Col  3 Value "LIFECYCLE (P/A/I):".
+             05 Line  6 Col 22 Pic X Using WS-LC-CODE.
+             05 Line 23 Col  2 Value "Options: [B]ack [L]ist".
+             05 Line 23 Col 25 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+           01 SS-LIFECYC-BROWSE.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "CUSTOMER LIFECYCLE LIST.".
+             05 Line  5 Col  3 Value "ID    NAME".
+             05 Line  5 Col 32 Value "PHONE #1".
+             05 Line  5 Col 43 Value "LC".
+             05 Line  6 Col  3 Pic X(6)  From WS-B-ID(1).
+             05 Line  6 Col 11 Pic X(20) From WS-B-NAME(1).
+             05 Line  6 Col 32 Pic X(10) From WS-B-PHN1(1).
+             05 Line  6 Col 43 Pic X(1)  From WS-B-LC(1).
+             05 Line  7 Col  3 Pic X(6)  From WS-B-ID(2).
+             05 Line  7 Col 11 Pic X(20) From WS-B-NAME(2).
+             05 Line  7 Col 32 Pic X(10) From WS-B-PHN1(2).
+             05 Line  7 Col 43 Pic X(1)  From WS-B-LC(2).
+             05 Line  8 Col  3 Pic X(6)  From WS-B-ID(3).
+             05 Line  8 Col 11 Pic X(20) From WS-B-NAME(3).
+             05 Line  8 Col 32 Pic X(10) From WS-B-PHN1(3).
+             05 Line  8 Col 43 Pic X(1)  From WS-B-LC(3).
+             05 Line  9 Col  3 Pic X(6)  From WS-B-ID(4).
+             05 Line  9 Col 11 Pic X(20) From WS-B-NAME(4).
+             05 Line  9 Col 32 Pic X(10) From WS-B-PHN1(4).
+             05 Line  9 Col 43 Pic X(1)  From WS-B-LC(4).
+             05 Line 10 Col  3 Pic X(6)  From WS-B-ID(5).
+             05 Line 10 Col 11 Pic X(20) From WS-B-NAME(5).
+             05 Line 10 Col 32 Pic X(10) From WS-B-PHN1(5).
+             05 Line 10 Col 43 Pic X(1)  From WS-B-LC(5).
+             05 Line 11 Col  3 Pic X(6)  From WS-B-ID(6).
+             05 Line 11 Col 11 Pic X(20) From WS-B-NAME(6).
+             05 Line 11 Col 32 Pic X(10) From WS-B-PHN1(6).
+             05 Line 11 Col 43 Pic X(1)  From WS-B-LC(6).
+             05 Line 12 Col  3 Pic X(6)  From WS-B-ID(7).
+             05 Line 12 Col 11 Pic X(20) From WS-B-NAME(7).
+             05 Line 12 Col 32 Pic X(10) From WS-B-PHN1(7).
+             05 Line 12 Col 43 Pic X(1)  From WS-B-LC(7).
+             05 Line 13 Col  3 Pic X(6)  From WS-B-ID(8).
+             05 Line 13 Col 11 Pic X(20) From WS-B-NAME(8).
+             05 Line 13 Col 32 Pic X(10) From WS-B-PHN1(8).
+             05 Line 13 Col 43 Pic X(1)  From WS-B-LC(8).
+             05 Line 14 Col  3 Pic X(6)  From WS-B-ID(9).
+             05 Line 14 Col 11 Pic X(20) From WS-B-NAME(9).
+             05 Line 14 Col 32 Pic X(10) From WS-B-PHN1(9).
+             05 Line 14 Col 43 Pic X(1)  From WS-B-LC(9).
+             05 Line 15 Col  3 Pic X(6)  From WS-B-ID(10).
+             05 Line 15 Col 11 Pic X(20) From WS-B-NAME(10).
+             05 Line 15 Col 32 Pic X(10) From WS-B-PHN1(10).
+             05 Line 15 Col 43 Pic X(1)  From WS-B-LC(10).
+             05 Line 20 Col  3 Value "PAGE:".
+             05 Line 20 Col  9 Pic Z9 From WS-BROWSE-PAGE.
+             05 Line 23 Col  2 Value "Options: [N]ext [P]rev [B]ack".
+             05 Line 23 Col 32 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+       Procedure Division.
+       100-Main.
+         Perform 110-Main-Loop
+           Until WS-INPKEY Equal "B".
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Perform 999-End-Of-SubRutine.
+
+       110-Main-Loop.
+         Display SS-LIFECYC-1.
+         Accept  SS-LIFECYC-1.
+         Evaluate WS-INPKEY
+           When "L" Perform 120-Browse-Lifecycle
+           When "B" Perform 999-End-Of-SubRutine
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+      *>  Entry point for the [L]ist option - browses CUSTOMER.DAT ten
+      *>  rows per page, filtered to active-status customers whose
+      *>  RCUSTLIFECYC matches the code entered on SS-LIFECYC-1.
+       120-Browse-Lifecycle.
+         If WS-LC-CODE Not Equal "P" And Not Equal "A"
+                       And Not Equal "I" Then
+           Move "Enter P, A or I." To WS-STATUS
+         Else
+           Move 1 To WS-BROWSE-PAGE
+           Move Space To WS-PAGE-START(1)
+           Move Space To WS-STATUS
+           Open Input CUST
+           If WS-CUSTSTAT Equal "35" Then
+             Move "No customers on file!" To WS-STATUS
+           Else
+             Perform 145-Load-Browse-Page
+             Perform 150-Browse-Loop
+               Until WS-INPKEY Equal "B"
+             Close CUST
+           End-If
+           Move Space To WS-INPKEY
+         End-If.
+
+       150-Browse-Loop.
+         Display SS-LIFECYC-BROWSE.
+         Accept  SS-LIFECYC-BROWSE.
+         Evaluate WS-INPKEY
+           When "N" Perform 160-Next-Page
+           When "P" Perform 170-Previous-Page
+           When "B" Continue
+         End-Evaluate.
+
+      *>  Loads WS-BROWSE-TBL with up to ten matching customers
+      *>  starting at WS-PAGE-START(WS-BROWSE-PAGE), then peeks one
+      *>  record past the page to know whether [N]ext has anywhere to
+      *>  go - same technique as SUB230's browse-list.
+       145-Load-Browse-Page.
+         Move Space To WS-STATUS.
+         Move Zero  To WS-BROWSE-CNT.
+         Move "N"   To WS-HAS-NEXT.
+         Perform 146-Clear-Browse-Row
+           Varying WS-BX From 1 By 1 Until WS-BX Greater Than 10.
+
+         Move WS-PAGE-START(WS-BROWSE-PAGE) To RCUSTID.
+         Move "N" To WS-EOF.
+         Start CUST Key Is Greater Than Or Equal RCUSTID
+           Invalid Key Move "Y" To WS-EOF
+         End-Start.
+         If Not IS-EOF Then
+           Read CUST Next Record
+             At End Move "Y" To WS-EOF
+           End-Read
+         End-If.
+         Move Zero To WS-BX.
+         If Not IS-EOF Then
+           Perform 147-Read-Into-Row
+             Until WS-BX Equal 10 Or IS-EOF
+         End-If.
+
+         If Not IS-EOF Then
+           Read CUST Next Record
+             At End Move "Y" To WS-EOF
+           End-Read
+           If Not IS-EOF Then
+             Move "Y"      To WS-HAS-NEXT
+             Move RCUSTID  To WS-NEXT-MARK
+           End-If
+         End-If.
+
+         If WS-BROWSE-CNT Equal Zero Then
+           Move "No customers found." To WS-STATUS
+         End-If.
+
+       146-Clear-Browse-Row.
+         Move Space To WS-B-ID(WS-BX).
+         Move Space To WS-B-NAME(WS-BX).
+         Move Space To WS-B-PHN1(WS-BX).
+         Move Space To WS-B-LC(WS-BX).
+
+       147-Read-Into-Row.
+         If RCUSTSTAT-ACTIVE And RCUSTLIFECYC Equal WS-LC-CODE Then
+           Add 1 To WS-BX
+           Move RCUSTID       To WS-B-ID(WS-BX)
+           Move RCUSTNAME     To WS-B-NAME(WS-BX)
+           Move RCUSTPHN1     To WS-B-PHN1(WS-BX)
+           Move RCUSTLIFECYC  To WS-B-LC(WS-BX)
+           Add 1 To WS-BROWSE-CNT
+         End-If.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       160-Next-Page.
+         If HAS-NEXT-PAGE Then
+           If WS-BROWSE-PAGE Less Than 50 Then
+             Add 1 To WS-BROWSE-PAGE
+             Move WS-NEXT-MARK To WS-PAGE-START(WS-BROWSE-PAGE)
+             Perform 145-Load-Browse-Page
+           Else
+             Move "Page limit reached (max 50)." To WS-STATUS
+           End-If
+         Else
+           Move "No more customers." To WS-STATUS
+         End-If.
+
+       170-Previous-Page.
+         If WS-BROWSE-PAGE Greater Than 1 Then
+           Subtract 1 From WS-BROWSE-PAGE
+           Perform 145-Load-Browse-Page
+         Else
+           Move "Already at the first page." To WS-STATUS
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
