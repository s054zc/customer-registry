@@ -0,0 +1,136 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Batch program that prints a full customer roster: ID, name  **
+      *> and both phone numbers, one line per active customer, in    **
+      *> RCUSTID order. Run outside the PGM001 menu (e.g. at month   **
+      *> end). Inactive (soft-deleted) customers are left off the    **
+      *> listing. See RPT102 for the RCUSTNAME-order variant.        **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Widened the NAME column to X(40) to fit longer      **
+      *>        legal/business names.                               **
+      *> 260809 Widened both PHONE columns (and PRT-REC) to X(20)   **
+      *>        to match RCUSTPHN1/RCUSTPHN2's international width  **
+      *>        on CUSTFD - the report was truncating what the      **
+      *>        wider field was widened to hold.                    **
+      *> 260809 WS-PRTSTAT changed from Pic X(2) to Pic 9(2) to     **
+      *>        match the file-status field convention used         **
+      *>        everywhere else in the registry.                    **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   RPT101.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select PRTFILE Assign WS-PRTFILE
+             Organization Is Line Sequential
+             File Status WS-PRTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd PRTFILE.
+           01 PRT-REC Pic X(100).
+
+         Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
+           01 WS-PRTFILE  Pic X(30) Value "data/CUSTLIST.PRT".
+           01 WS-PRTSTAT  Pic 9(2).
+           01 WS-EOF      Pic X     Value "N".
+             88 IS-EOF              Value "Y".
+           01 WS-CUST-CNT Pic 9(6)  Value Zero.
+
+           01 WS-HDG-1.
+             05 Filler Pic X(24) Value "CUSTOMER LISTING - BY ID".
+             05 Filler Pic X(76) Value Space.
+           01 WS-HDG-2.
+             05 Filler Pic X(6)  Value "ID".
+             05 Filler Pic X(4)  Value Space.
+             05 Filler Pic X(40) Value "NAME".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(20) Value "PHONE #1".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(20) Value "PHONE #2".
+             05 Filler Pic X(6)  Value Space.
+
+           01 WS-DETAIL.
+             05 D-CUSTID   Pic X(6).
+             05 Filler     Pic X(4)  Value Space.
+             05 D-CUSTNAME Pic X(40).
+             05 Filler     Pic X(2)  Value Space.
+             05 D-CUSTPHN1 Pic X(20).
+             05 Filler     Pic X(2)  Value Space.
+             05 D-CUSTPHN2 Pic X(20).
+             05 Filler     Pic X(6)  Value Space.
+
+           01 WS-TOTAL-LINE.
+             05 Filler       Pic X(14) Value "TOTAL PRINTED:".
+             05 T-CUST-CNT   Pic ZZZ,ZZ9.
+             05 Filler       Pic X(79) Value Space.
+
+       Procedure Division.
+       100-Main.
+         Perform 200-Initialize.
+         Perform 300-Process-Records
+           Until IS-EOF.
+         Perform 400-Finalize.
+         Perform 999-End-Of-Program.
+
+       200-Initialize.
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Display "RPT101: CUSTOMER.DAT not found."
+           Move "Y" To WS-EOF
+         Else
+           Open Output PRTFILE
+           Write PRT-REC From WS-HDG-1
+           Write PRT-REC From WS-HDG-2
+           Perform 310-Read-Next
+         End-If.
+
+       300-Process-Records.
+         If RCUSTSTAT-ACTIVE Then
+           Move RCUSTID   To D-CUSTID
+           Move RCUSTNAME To D-CUSTNAME
+           Move RCUSTPHN1 To D-CUSTPHN1
+           Move RCUSTPHN2 To D-CUSTPHN2
+           Write PRT-REC From WS-DETAIL
+           Add 1 To WS-CUST-CNT
+         End-If.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       400-Finalize.
+         Move WS-CUST-CNT To T-CUST-CNT.
+         Write PRT-REC From WS-TOTAL-LINE.
+         Close CUST.
+         Close PRTFILE.
+         Display "RPT101: " WS-CUST-CNT " customer(s) listed."
+
+       999-End-Of-Program.
+         Stop Run.
