@@ -0,0 +1,167 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Batch program that prints a full customer roster: ID, name  **
+      *> and both phone numbers, one line per active customer, in    **
+      *> RCUSTNAME order. Run outside the PGM001 menu (e.g. at month **
+      *> end). Inactive (soft-deleted) customers are left off the    **
+      *> listing. See RPT101 for the RCUSTID-order variant.          **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Widened the NAME column to X(40) to fit longer      **
+      *>        legal/business names.                               **
+      *> 260809 Widened both PHONE columns (SORT-REC and PRT-REC) to **
+      *>        X(20) to match RCUSTPHN1/RCUSTPHN2's international   **
+      *>        width on CUSTFD - the report was truncating what     **
+      *>        the wider field was widened to hold.                 **
+      *> 260809 WS-PRTSTAT changed from Pic X(2) to Pic 9(2) to      **
+      *>        match the file-status field convention used          **
+      *>        everywhere else in the registry.                     **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   RPT102.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select SORTFILE Assign WS-SORTFILE.
+           Select PRTFILE Assign WS-PRTFILE
+             Organization Is Line Sequential
+             File Status WS-PRTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Sd SORTFILE.
+           01 SORT-REC.
+             05 S-CUSTNAME Pic X(40).
+             05 S-CUSTID   Pic X(6).
+             05 S-CUSTPHN1 Pic X(20).
+             05 S-CUSTPHN2 Pic X(20).
+
+           Fd PRTFILE.
+           01 PRT-REC Pic X(100).
+
+         Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
+           01 WS-SORTFILE Pic X(20) Value "data/RPT102.SRT".
+           01 WS-PRTFILE  Pic X(30) Value "data/CUSTLIST-BYNAME.PRT".
+           01 WS-PRTSTAT  Pic 9(2).
+           01 WS-EOF      Pic X     Value "N".
+             88 IS-EOF              Value "Y".
+           01 WS-CUST-CNT Pic 9(6)  Value Zero.
+
+           01 WS-HDG-1.
+             05 Filler Pic X(26) Value "CUSTOMER LISTING - BY NAME".
+             05 Filler Pic X(74) Value Space.
+           01 WS-HDG-2.
+             05 Filler Pic X(6)  Value "ID".
+             05 Filler Pic X(4)  Value Space.
+             05 Filler Pic X(40) Value "NAME".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(20) Value "PHONE #1".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(20) Value "PHONE #2".
+             05 Filler Pic X(6)  Value Space.
+
+           01 WS-DETAIL.
+             05 D-CUSTID   Pic X(6).
+             05 Filler     Pic X(4)  Value Space.
+             05 D-CUSTNAME Pic X(40).
+             05 Filler     Pic X(2)  Value Space.
+             05 D-CUSTPHN1 Pic X(20).
+             05 Filler     Pic X(2)  Value Space.
+             05 D-CUSTPHN2 Pic X(20).
+             05 Filler     Pic X(6)  Value Space.
+
+           01 WS-TOTAL-LINE.
+             05 Filler       Pic X(14) Value "TOTAL PRINTED:".
+             05 T-CUST-CNT   Pic ZZZ,ZZ9.
+             05 Filler       Pic X(79) Value Space.
+
+       Procedure Division.
+       100-Main.
+         Sort SORTFILE
+           On Ascending Key S-CUSTNAME
+           Input Procedure Is 300-Release-Active-Records
+           Output Procedure Is 500-Write-Sorted-Records.
+         Perform 999-End-Of-Program.
+
+      *>  Feeds the sort with one record per active customer, read in
+      *>  RCUSTID order off CUSTOMER.DAT - the sort itself does the
+      *>  reordering into RCUSTNAME order.
+       300-Release-Active-Records.
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Display "RPT102: CUSTOMER.DAT not found."
+         Else
+           Move "N" To WS-EOF
+           Perform 310-Read-Next
+           Perform 320-Release-Next
+             Until IS-EOF
+           Close CUST
+         End-If.
+
+       310-Read-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       320-Release-Next.
+         If RCUSTSTAT-ACTIVE Then
+           Move RCUSTNAME To S-CUSTNAME
+           Move RCUSTID   To S-CUSTID
+           Move RCUSTPHN1 To S-CUSTPHN1
+           Move RCUSTPHN2 To S-CUSTPHN2
+           Release SORT-REC
+         End-If.
+         Perform 310-Read-Next.
+
+       500-Write-Sorted-Records.
+         Open Output PRTFILE.
+         Write PRT-REC From WS-HDG-1.
+         Write PRT-REC From WS-HDG-2.
+         Move "N" To WS-EOF.
+         Perform 510-Return-Next.
+         Perform 520-Write-Record
+           Until IS-EOF.
+         Move WS-CUST-CNT To T-CUST-CNT.
+         Write PRT-REC From WS-TOTAL-LINE.
+         Close PRTFILE.
+
+       510-Return-Next.
+         Return SORTFILE
+           At End Move "Y" To WS-EOF
+         End-Return.
+
+       520-Write-Record.
+         Move S-CUSTID   To D-CUSTID.
+         Move S-CUSTNAME To D-CUSTNAME.
+         Move S-CUSTPHN1 To D-CUSTPHN1.
+         Move S-CUSTPHN2 To D-CUSTPHN2.
+         Write PRT-REC From WS-DETAIL.
+         Add 1 To WS-CUST-CNT.
+         Perform 510-Return-Next.
+
+       999-End-Of-Program.
+         Display "RPT102: " WS-CUST-CNT " customer(s) listed."
+         Stop Run.
