@@ -0,0 +1,100 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to reactivate a customer previously soft-       **
+      *> deleted by SUB103 (RCUSTSTAT "I" back to "A").               **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success.                                               **
+      *>  01: Customer file not found.                               **
+      *>  02: Customer not found, ID/key LCUSTID.                    **
+      *>  03: Customer already active.                                **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260809 Accept the operator ID from the caller (SUB107) and   **
+      *>        stamp it on the REACTIVATE audit row instead of        **
+      *>        Space, same attribution every other write path gets.  **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB115.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Random
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+         Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
+           01 WS-AUD-PRMSET.
+             Copy AUDITLK.
+           01 WS-AUD-RETVAL Pic X(2).
+
+         Linkage Section.
+           01 LS-PRMSET.
+             05 LCUSTID Pic X(6).
+           01 LS-OPERID Pic X(8).
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-OPERID, LS-RETVAL.
+       100-Main.
+
+       200-Reactivate-Customer.
+         Move "00"    To LS-RETVAL.
+         Move LCUSTID To RCUSTID.
+
+         Open I-O CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Move "01" To LS-RETVAL
+           Close CUST
+         Else
+           Read CUST
+             Key Is RCUSTID
+             Invalid Key Move "02" To LS-RETVAL
+           End-Read
+
+           If LS-RETVAL Equal "00" Then
+             If RCUSTSTAT-ACTIVE Then
+               Move "03" To LS-RETVAL
+             Else
+               Move "A" To RCUSTSTAT
+               Rewrite CUST-REC
+                 Invalid Key Move "02" To LS-RETVAL
+               End-Rewrite
+             End-If
+           End-If
+           Close CUST
+         End-If.
+
+         If LS-RETVAL Equal "00" Then
+           Move RCUSTID       To LACUSTID
+           Move "R"           To LAACTION
+           Move "*REACTIVATE*" To LAFIELD
+           Move "I"           To LAOLDVAL
+           Move "A"           To LANEWVAL
+           Move LS-OPERID     To LAOPERID
+           Call "SUB090" Using WS-AUD-PRMSET, WS-AUD-RETVAL
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
