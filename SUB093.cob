@@ -0,0 +1,83 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to check whether an operator ID is flagged as   **
+      *> a supervisor in data/SUPERVISR.CFG (one 8-character operator**
+      *> ID per line). Called by PGM001 to gate menu options, such   **
+      *> as REMOVE CUSTOMER, that should only be reachable by        **
+      *> supervisors. A missing config file means no operator is a   **
+      *> supervisor, so gated options fail closed rather than open.  **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Operator is a supervisor.                              **
+      *>  01: Operator is not a supervisor.                          **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260809 Reset WS-EOF/WS-FOUND to "N" at the top of 100-Main -  **
+      *>        Working-Storage persists across calls within one      **
+      *>        session (no Stop Run/Initial Program here), so a      **
+      *>        prior call's flags were satisfying the pretest loop   **
+      *>        on the next call before it ever ran.                  **
+      *> 260809 WS-SUPSTAT changed from Pic X(2) to Pic 9(2) to match **
+      *>        the file-status field convention used everywhere      **
+      *>        else in the registry.                                 **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB093.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select SUPCFG Assign WS-SUPFILE
+             Organization Is Line Sequential
+             File Status WS-SUPSTAT.
+
+       Data Division.
+         File Section.
+           Fd SUPCFG.
+           01 SUPCFG-REC Pic X(8).
+
+         Working-Storage Section.
+           01 WS-SUPFILE  Pic X(20) Value "data/SUPERVISR.CFG".
+           01 WS-SUPSTAT  Pic 9(2).
+           01 WS-EOF      Pic X     Value "N".
+             88 IS-EOF              Value "Y".
+           01 WS-FOUND    Pic X     Value "N".
+             88 IS-FOUND            Value "Y".
+
+         Linkage Section.
+           01 LS-OPERID Pic X(8).
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-OPERID, LS-RETVAL.
+       100-Main.
+         Move "01" To LS-RETVAL.
+         Move "N"  To WS-EOF.
+         Move "N"  To WS-FOUND.
+         Open Input SUPCFG.
+         If WS-SUPSTAT Not Equal "35" Then
+           Perform 200-Scan-Next
+             Until IS-EOF Or IS-FOUND
+           Close SUPCFG
+           If IS-FOUND Then
+             Move "00" To LS-RETVAL
+           End-If
+         End-If.
+         Perform 999-End-Of-SubRutine.
+
+       200-Scan-Next.
+         Read SUPCFG
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF And SUPCFG-REC Equal LS-OPERID Then
+           Move "Y" To WS-FOUND
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
