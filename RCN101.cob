@@ -0,0 +1,165 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Nightly batch job that reconciles CUSTOMER.SEQ against the  **
+      *> IDs actually present in CUSTOMER.DAT. Scans the customer    **
+      *> file for the highest numeric RCUSTID on file and, if the    **
+      *> sequence file is behind that (an interrupted SUB001 run, a  **
+      *> restored backup, a hand-loaded batch, etc.), advances it so **
+      *> the next SUB101 create cannot hand out an ID already in use.**
+      *> Never moves the sequence file backwards - a sequence file   **
+      *> ahead of the data is left alone.                            **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Snapshot CUSTOMER.DAT/CUSTOMER.SEQ to backup/ via     **
+      *>        SUB092 before reconciling; abort without changes if   **
+      *>        the backup fails.                                     **
+      *> 260809 400-Reconcile-Sequence used to write the new value     **
+      *>        straight to CUSTOMER.SEQ via Open Output; now stages    **
+      *>        it to CUSTOMER.SEQ.NEW and CBL_RENAME_FILEs it into     **
+      *>        place (410-Write-Staged-Sequence), the same trick       **
+      *>        SUB001/SUB002/ARC101 use, so a crash mid-write can't     **
+      *>        leave CUSTOMER.SEQ truncated.                           **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   RCN101.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select CSEQ Assign WS-CSEQFILE
+             Access Mode Is Sequential
+             File Status WS-CSEQSTAT.
+           Select CSEQNEW Assign WS-CSEQFILE-NEW
+             Access Mode Is Sequential
+             File Status WS-CSEQNEWSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd CSEQ.
+           01 CSEQ-REC Pic 9(6).
+
+           Fd CSEQNEW.
+           01 CSEQNEW-REC Pic 9(6).
+
+         Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
+           01 WS-CSEQFILE Pic X(20) Value "data/CUSTOMER.SEQ".
+           01 WS-CSEQSTAT Pic 9(2).
+           01 WS-CSEQFILE-NEW Pic X(24) Value "data/CUSTOMER.SEQ.NEW".
+           01 WS-CSEQNEWSTAT  Pic 9(2).
+           01 WS-RENAME-RC Pic S9(9) Comp-5 Value Zero.
+           01 WS-EOF      Pic X     Value "N".
+             88 IS-EOF              Value "Y".
+           01 WS-CUR-ID   Pic 9(6)  Value Zero.
+           01 WS-MAX-ID   Pic 9(6)  Value Zero.
+           01 WS-SEQ-NUM  Pic 9(6)  Value Zero.
+           01 WS-ABORT    Pic X     Value "N".
+             88 IS-ABORT            Value "Y".
+           01 WS-BAK-RETVAL Pic X(2).
+
+       Procedure Division.
+       100-Main.
+         Perform 150-Backup-Files.
+         If Not IS-ABORT Then
+           Perform 200-Initialize
+           Perform 300-Scan-Max-Id
+             Until IS-EOF
+           Perform 400-Reconcile-Sequence
+         End-If.
+         Perform 999-End-Of-Program.
+
+      *>  Snapshots CUSTOMER.DAT/CUSTOMER.SEQ to backup/ before this
+      *>  job touches either one, so a bad run can be rolled back by
+      *>  hand from the dated copies.
+       150-Backup-Files.
+         Call "SUB092" Using WS-BAK-RETVAL.
+         If WS-BAK-RETVAL Not Equal "00" Then
+           Display "RCN101: backup failed - aborting without changes."
+           Move "Y" To WS-ABORT
+         End-If.
+
+       200-Initialize.
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Move "Y" To WS-EOF
+         Else
+           Perform 310-Read-Next
+         End-If.
+
+       300-Scan-Max-Id.
+         Move RCUSTID To WS-CUR-ID.
+         If WS-CUR-ID Greater Than WS-MAX-ID Then
+           Move WS-CUR-ID To WS-MAX-ID
+         End-If.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       400-Reconcile-Sequence.
+         If WS-CUSTSTAT Not Equal "35" Then
+           Close CUST
+         End-If.
+
+         Open Input CSEQ.
+         If WS-CSEQSTAT Equal "35" Then
+           Move Zero To WS-SEQ-NUM
+           Close CSEQ
+         Else
+           Read CSEQ Record Into WS-SEQ-NUM
+           End-Read
+           Close CSEQ
+         End-If.
+
+         If WS-SEQ-NUM Less Than WS-MAX-ID Then
+           Move WS-MAX-ID To WS-SEQ-NUM
+           Perform 410-Write-Staged-Sequence
+           Display "RCN101: sequence file was behind, advanced to "
+                   WS-SEQ-NUM
+         Else
+           Display "RCN101: sequence file OK, highest ID on file is "
+                   WS-MAX-ID
+         End-If.
+
+      *>  Writes the reconciled value to a throwaway staging file and
+      *>  then atomically renames it over CUSTOMER.SEQ, the same
+      *>  staged-write-then-rename trick SUB001/SUB002/ARC101 use, so
+      *>  a crash mid-write cannot leave CUSTOMER.SEQ truncated.
+       410-Write-Staged-Sequence.
+         Open Output CSEQNEW.
+           Write CSEQNEW-REC From WS-SEQ-NUM
+           End-Write
+         Close CSEQNEW.
+
+         Call "CBL_RENAME_FILE" Using WS-CSEQFILE-NEW, WS-CSEQFILE
+           Returning WS-RENAME-RC.
+         If WS-RENAME-RC Not Equal Zero Then
+           Display "RCN101: warning - could not activate "
+                   "reconciled sequence file."
+         End-If.
+
+       999-End-Of-Program.
+         Stop Run.
