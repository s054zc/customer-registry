@@ -0,0 +1,101 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to validate a customer type/category code       **
+      *> against CUSTTYPE.DAT. Called by SUB101/SUB102 before a      **
+      *> create/update is allowed to proceed. LTYPECODE is blank on  **
+      *> a lot of existing customers, so a blank code is always      **
+      *> treated as valid (uncategorized) - only a non-blank code    **
+      *> has to actually exist on file.                              **
+      *>                                                             **
+      *> If CUSTTYPE.DAT does not exist yet, it is created and       **
+      *> seeded with the three starter codes (R/W/G) the first time  **
+      *> this subroutine runs, the same way SUB001 seeds a missing   **
+      *> CUSTOMER.SEQ.                                                **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success - code is blank or matches a code on file.     **
+      *>  02: Code not found on CUSTTYPE.DAT.                        **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB108.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CTYPE Assign WS-TYPEFILE
+             Organization Is Indexed
+             Access Mode  Is Random
+             Record Key   Is TCUSTTYPE
+             File Status WS-TYPESTAT.
+
+       Data Division.
+         File Section.
+           Fd CTYPE.
+           01 CTYPE-REC.
+             Copy TYPEFD.
+
+         Working-Storage Section.
+           01 WS-TYPEFILE Pic X(20) Value "data/CUSTTYPE.DAT".
+           01 WS-TYPESTAT Pic 9(2).
+
+         Linkage Section.
+           01 LS-PRMSET.
+             Copy TYPELK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Validate-Type.
+         Move "00" To LS-RETVAL.
+         If LTYPECODE Not Equal Space Then
+           Open Input CTYPE
+           If WS-TYPESTAT Equal "35" Then
+             Close CTYPE
+             Perform 210-Seed-Reference-File
+             Open Input CTYPE
+           End-If
+           Move LTYPECODE To TCUSTTYPE
+           Read CTYPE
+             Key Is TCUSTTYPE
+             Invalid Key Move "02" To LS-RETVAL
+           End-Read
+           If LS-RETVAL Equal "00" Then
+             Move TCUSTTYPEDESC To LTYPEDESC
+           End-If
+           Close CTYPE
+         End-If.
+
+      *>  Creates CUSTTYPE.DAT with the three starter category codes.
+      *>  Ops can add more codes later with a maintenance utility; this
+      *>  just keeps a brand-new installation from having an empty,
+      *>  entirely-unusable reference file.
+       210-Seed-Reference-File.
+         Open Output CTYPE.
+           Move "R" To TCUSTTYPE
+           Move "RETAIL"     To TCUSTTYPEDESC
+           Write CTYPE-REC
+           End-Write
+
+           Move "W" To TCUSTTYPE
+           Move "WHOLESALE"  To TCUSTTYPEDESC
+           Write CTYPE-REC
+           End-Write
+
+           Move "G" To TCUSTTYPE
+           Move "GOVERNMENT" To TCUSTTYPEDESC
+           Write CTYPE-REC
+           End-Write
+         Close CTYPE.
+
+       999-End-Of-SubRutine.
+         Exit Program.
