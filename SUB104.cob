@@ -0,0 +1,80 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to look up a customer by exact CUSTOMER ID.     **
+      *> Called by SUB210, SUB220, SUB230 and friends. See SUB105    **
+      *> for a partial-name search and SUB106 for a phone lookup.    **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success, customer found and active.                    **
+      *>  01: Customer file not found.                               **
+      *>  02: Customer not found, ID/key LCUSTID.                    **
+      *>  04: Customer found but inactive (soft-deleted).             **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB104.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Random
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+         Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
+
+         Linkage Section.
+           01 LS-PRMSET.
+             Copy CUSTLK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Lookup-By-Id.
+         Move "00"    To LS-RETVAL.
+         Move LCUSTID To RCUSTID.
+
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Move "01" To LS-RETVAL
+           Close CUST
+         Else
+           Read CUST
+             Key Is RCUSTID
+             Invalid Key Move "02" To LS-RETVAL
+           End-Read
+           Close CUST
+         End-If.
+
+         If LS-RETVAL Equal "00" Then
+           Move CUST-REC To LS-PRMSET
+           If RCUSTSTAT-INACTIVE Then
+             Move "04" To LS-RETVAL
+           End-If
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
