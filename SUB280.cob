@@ -0,0 +1,156 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to maintain company/organization records on     **
+      *> COMPANY.DAT. Enter a COMPANY ID and [S]earch - if it is on   **
+      *> file the fields load for editing, otherwise a blank entry    **
+      *> screen opens so a new company can be typed in under that ID  **
+      *> (or under a system-assigned ID if the ID field is left       **
+      *> blank). Customer contacts are linked to a company via the    **
+      *> RCUSTCOID field maintained on the UPDATE CUSTOMER screen.    **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB280.
+
+       Data Division.
+         Working-Storage Section.
+           01 WS-COMP-DAT.
+             Copy COMPWS.
+           01 WS-RETVAL     Pic X(2)  Value Space.
+           01 WS-INPKEY     Pic X     Value Space.
+           01 WS-STATUS     Pic X(30) Value Space.
+           01 WS-ID-NORM    Pic X(6)  Value Space Justified Right.
+           01 WS-COMP-FOUND Pic X     Value "N".
+             88 COMP-IS-FOUND         Value "Y".
+
+         Screen Section.
+           01 SS-COMPANY-1.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "MAINTAIN COMPANY.".
+             05 Line  6 Col  3 Value "COMPANY ID .:".
+             05 Line  6 Col 17 Pic X(6)  Using COMPID.
+             05 Line  8 Col  3 Value "(blank ID = new company, system"
+                                     & " will assign the ID)".
+             05 Line 23 Col  2 Value "Options: [B]ack [S]earch".
+             05 Line 23 Col 27 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+           01 SS-COMPANY-2.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "MAINTAIN COMPANY.".
+             05 Line  6 Col  3 Value "COMPANY ID :".
+             05 Line  6 Col 16 Pic X(6)  From COMPID.
+             05 Line  8 Col  3 Value "NAME ......:".
+             05 Line  8 Col 16 Pic X(40) Using COMPNAME.
+             05 Line 10 Col  3 Value "ADDRESS ...:".
+             05 Line 10 Col 16 Pic X(30) Using COMPADDR1.
+             05 Line 11 Col 16 Pic X(30) Using COMPADDR2.
+             05 Line 13 Col  3 Value "CITY ......:".
+             05 Line 13 Col 16 Pic X(20) Using COMPCITY.
+             05 Line 13 Col 40 Value "STATE:".
+             05 Line 13 Col 47 Pic X(2)  Using COMPSTATE.
+             05 Line 13 Col 53 Value "ZIP:".
+             05 Line 13 Col 58 Pic X(10) Using COMPZIP.
+             05 Line 15 Col  3 Value "PHONE .....:".
+             05 Line 15 Col 16 Pic X(20) Using COMPPHONE.
+             05 Line 23 Col  2 Value "Options: [B]ack [R]eset [S]ave".
+             05 Line 23 Col 34 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+       Procedure Division.
+       100-Main.
+         Perform 110-Main-Loop
+           Until WS-INPKEY Equal "B".
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Perform 999-End-Of-SubRutine.
+
+       110-Main-Loop.
+         Display SS-COMPANY-1.
+         Accept  SS-COMPANY-1.
+         Evaluate WS-INPKEY
+           When "S" Perform 120-Search-Company
+           When "B" Perform 999-End-Of-SubRutine
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+      *>  Right-justifies a numeric-only ID entry and zero-fills it,
+      *>  the same rule SUB210/SUB220/SUB230 apply to a CUSTOMER ID.
+       115-Normalize-Id.
+         Move COMPID To WS-ID-NORM.
+         If WS-ID-NORM Not Equal Space Then
+           Inspect WS-ID-NORM Replacing Leading Space By Zero
+           If WS-ID-NORM Is Numeric Then
+             Move WS-ID-NORM To COMPID
+           End-If
+         End-If.
+
+      *>  A blank ID always opens a fresh entry screen for a new
+      *>  company; a filled-in ID is looked up and either loads the
+      *>  existing record for editing or opens a fresh entry screen
+      *>  under that same ID.
+       120-Search-Company.
+         Perform 115-Normalize-Id.
+         Move "N" To WS-COMP-FOUND.
+         If COMPID Not Equal Space Then
+           Call "SUB111" Using WS-COMP-DAT, WS-RETVAL
+           If WS-RETVAL Equal "00" Then
+             Move "Y" To WS-COMP-FOUND
+           End-If
+         End-If.
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Perform 125-Edit-Loop
+           Until WS-INPKEY Equal "B".
+
+       125-Edit-Loop.
+         Display SS-COMPANY-2.
+         Accept  SS-COMPANY-2.
+         Evaluate WS-INPKEY
+           When "S" Perform 130-Save-Company
+           When "R" Perform 135-Reset-Screen
+           When "B" Continue
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+       130-Save-Company.
+         If COMPNAME Equal Space Then
+           Move "Company name is required!" To WS-STATUS
+         Else
+           If COMP-IS-FOUND Then
+             Call "SUB110" Using WS-COMP-DAT, WS-RETVAL
+           Else
+             Move "0" To COMPID
+             Call "SUB109" Using WS-COMP-DAT, WS-RETVAL
+             Move "Y" To WS-COMP-FOUND
+           End-If
+           If WS-RETVAL Equal "00" Then
+             Move "Company saved successfully!" To WS-STATUS
+           Else
+             Move "Failed to save company!" To WS-STATUS
+           End-If
+         End-If.
+
+       135-Reset-Screen.
+         Move Space To WS-INPKEY.
+         Move Space To COMPNAME.
+         Move Space To COMPADDR1.
+         Move Space To COMPADDR2.
+         Move Space To COMPCITY.
+         Move Space To COMPSTATE.
+         Move Space To COMPZIP.
+         Move Space To COMPPHONE.
+         Move "Fields cleared successfully!" To WS-STATUS.
+
+       999-End-Of-SubRutine.
+         Exit Program.
