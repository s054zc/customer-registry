@@ -0,0 +1,332 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Batch program that scans CUSTOMER.DAT for data-integrity     **
+      *> problems and prints one exception line per problem found:   **
+      *> a blank name, a malformed email address, a type/category     **
+      *> code not on CUSTTYPE.DAT, or a phone number/national ID      **
+      *> shared by more than one active customer. Inactive (soft-    **
+      *> deleted) customers are skipped - a stale duplicate on a      **
+      *> record nobody uses any more is not worth reporting. Run      **
+      *> outside the PGM001 menu (e.g. at month end, alongside        **
+      *> RPT101/RPT102).                                              **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added a malformed-phone-number check (same format    **
+      *>        rule SUB200 enforces on entry).                       **
+      *> 260809 WS-PRTSTAT changed from Pic X(2) to Pic 9(2) to      **
+      *>        match the file-status field convention used          **
+      *>        everywhere else in the registry.                     **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   RPT104.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select PRTFILE Assign WS-PRTFILE
+             Organization Is Line Sequential
+             File Status WS-PRTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd PRTFILE.
+           01 PRT-REC Pic X(80).
+
+         Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
+           01 WS-PRTFILE  Pic X(30) Value "data/CUSTEXCPT.PRT".
+           01 WS-PRTSTAT  Pic 9(2).
+           01 WS-EOF      Pic X     Value "N".
+             88 IS-EOF              Value "Y".
+           01 WS-EXCPT-CNT  Pic 9(6) Value Zero.
+
+           01 WS-TYPE-PRMSET.
+             Copy TYPELK.
+           01 WS-TYPE-RETVAL Pic X(2).
+
+           01 WS-EMAIL-VALID Pic X     Value "N".
+             88 EMAIL-IS-VALID        Value "Y".
+           01 WS-EMAIL-USER   Pic X(40) Value Space.
+           01 WS-EMAIL-DOM    Pic X(40) Value Space.
+           01 WS-EMAIL-AT-CNT Pic 9(2)  Value Zero.
+           01 WS-EMAIL-DOT-CNT Pic 9(2) Value Zero.
+
+           01 WS-PHONE-CHK    Pic X(20) Value Space.
+           01 WS-PHONE-CX     Pic 9(2)  Value Zero.
+           01 WS-PHONE-CHAR   Pic X     Value Space.
+           01 WS-PHONE-DIGITS Pic 9(2)  Value Zero.
+           01 WS-PHONE-BADCHR Pic 9(2)  Value Zero.
+           01 WS-PHONE-OK     Pic X     Value "Y".
+             88 PHONE-IS-OK             Value "Y".
+
+           01 WS-TBL-COUNT  Pic 9(4) Value Zero.
+           01 WS-TBL-OVERFLOW Pic X  Value "N".
+             88 TBL-IS-OVERFLOW      Value "Y".
+           01 WS-CUST-TBL.
+             05 WS-TBL-ENTRY Occurs 2000 Times Indexed By WS-TX.
+               10 WS-TBL-ID     Pic X(6).
+               10 WS-TBL-PHN1   Pic X(20).
+               10 WS-TBL-PHN2   Pic X(20).
+               10 WS-TBL-NATID  Pic X(15).
+           01 WS-DUP-IX     Pic 9(4) Value Zero.
+
+           01 WS-HDG-1.
+             05 Filler Pic X(30) Value "CUSTOMER DATA INTEGRITY RPT".
+             05 Filler Pic X(50) Value Space.
+           01 WS-HDG-2.
+             05 Filler Pic X(6)  Value "ID".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(18) Value "EXCEPTION".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(40) Value "DETAIL".
+             05 Filler Pic X(12) Value Space.
+
+           01 WS-DETAIL.
+             05 D-CUSTID    Pic X(6).
+             05 Filler      Pic X(2)  Value Space.
+             05 D-EXCEPTION Pic X(18).
+             05 Filler      Pic X(2)  Value Space.
+             05 D-DETAIL    Pic X(40).
+             05 Filler      Pic X(12) Value Space.
+
+           01 WS-TOTAL-LINE.
+             05 Filler       Pic X(18) Value "TOTAL EXCEPTIONS:".
+             05 T-EXCPT-CNT  Pic ZZZ,ZZ9.
+             05 Filler       Pic X(56) Value Space.
+
+       Procedure Division.
+       100-Main.
+         Perform 200-Initialize.
+         Perform 300-Scan-Records
+           Until IS-EOF.
+         Perform 400-Scan-Duplicates.
+         Perform 900-Finalize.
+         Perform 999-End-Of-Program.
+
+       200-Initialize.
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Display "RPT104: CUSTOMER.DAT not found."
+           Move "Y" To WS-EOF
+         Else
+           Open Output PRTFILE
+           Write PRT-REC From WS-HDG-1
+           Write PRT-REC From WS-HDG-2
+           Perform 310-Read-Next
+         End-If.
+
+      *>  Field-level checks that need only the one record on hand -
+      *>  a blank name, a malformed email, or a type code that isn't
+      *>  on CUSTTYPE.DAT. Also adds the record's key fields to the
+      *>  in-memory table 400-Scan-Duplicates uses once the sequential
+      *>  scan is done.
+       300-Scan-Records.
+         If RCUSTSTAT-ACTIVE Then
+           If RCUSTNAME Equal Space Then
+             Move RCUSTID          To D-CUSTID
+             Move "BLANK NAME"     To D-EXCEPTION
+             Move Space            To D-DETAIL
+             Perform 320-Write-Exception
+           End-If
+           Perform 330-Check-Email
+           Perform 340-Check-Type-Code
+           Perform 335-Check-Phones
+           Perform 350-Add-To-Table
+         End-If.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+      *>  Same loose check SUB200 uses at entry time: exactly one "@",
+      *>  a non-blank local part, and at least one "." in the domain.
+       330-Check-Email.
+         Move "Y" To WS-EMAIL-VALID.
+         If RCUSTEMAIL Not Equal Space Then
+           Move "N"     To WS-EMAIL-VALID
+           Move Space   To WS-EMAIL-USER WS-EMAIL-DOM
+           Move Zero    To WS-EMAIL-AT-CNT WS-EMAIL-DOT-CNT
+           Inspect RCUSTEMAIL Tallying WS-EMAIL-AT-CNT For All "@"
+           If WS-EMAIL-AT-CNT Equal 1 Then
+             Unstring RCUSTEMAIL Delimited By "@"
+               Into WS-EMAIL-USER, WS-EMAIL-DOM
+             End-Unstring
+             Inspect WS-EMAIL-DOM Tallying WS-EMAIL-DOT-CNT For All "."
+             If WS-EMAIL-USER Not Equal Space
+               And WS-EMAIL-DOM Not Equal Space
+               And WS-EMAIL-DOT-CNT Greater Than Zero Then
+               Move "Y" To WS-EMAIL-VALID
+             End-If
+           End-If
+           If Not EMAIL-IS-VALID Then
+             Move RCUSTID          To D-CUSTID
+             Move "BAD EMAIL"      To D-EXCEPTION
+             Move RCUSTEMAIL       To D-DETAIL
+             Perform 320-Write-Exception
+           End-If
+         End-If.
+
+       340-Check-Type-Code.
+         Move RCUSTTYPE To LTYPECODE.
+         Call "SUB108" Using WS-TYPE-PRMSET, WS-TYPE-RETVAL.
+         If WS-TYPE-RETVAL Not Equal "00" Then
+           Move RCUSTID          To D-CUSTID
+           Move "BAD TYPE CODE"  To D-EXCEPTION
+           Move RCUSTTYPE        To D-DETAIL
+           Perform 320-Write-Exception
+         End-If.
+
+      *>  Same format rule SUB200 enforces at entry time: digits, a
+      *>  leading "+", spaces, dashes and parens only, with at least
+      *>  one digit. Records created before that check existed can
+      *>  still have a malformed phone number on file.
+       335-Check-Phones.
+         If RCUSTPHN1 Not Equal Space Then
+           Move RCUSTPHN1 To WS-PHONE-CHK
+           Perform 336-Check-Phone-Format
+           If Not PHONE-IS-OK Then
+             Move RCUSTID       To D-CUSTID
+             Move "BAD PHONE 1" To D-EXCEPTION
+             Move RCUSTPHN1     To D-DETAIL
+             Perform 320-Write-Exception
+           End-If
+         End-If.
+         If RCUSTPHN2 Not Equal Space Then
+           Move RCUSTPHN2 To WS-PHONE-CHK
+           Perform 336-Check-Phone-Format
+           If Not PHONE-IS-OK Then
+             Move RCUSTID       To D-CUSTID
+             Move "BAD PHONE 2" To D-EXCEPTION
+             Move RCUSTPHN2     To D-DETAIL
+             Perform 320-Write-Exception
+           End-If
+         End-If.
+
+       336-Check-Phone-Format.
+         Move "Y" To WS-PHONE-OK.
+         Move Zero To WS-PHONE-DIGITS WS-PHONE-BADCHR.
+         Perform 337-Check-Phone-Char
+           Varying WS-PHONE-CX From 1 By 1
+           Until WS-PHONE-CX Greater Than 20.
+         If WS-PHONE-BADCHR Greater Than Zero
+           Or WS-PHONE-DIGITS Equal Zero Then
+           Move "N" To WS-PHONE-OK
+         End-If.
+
+       337-Check-Phone-Char.
+         Move WS-PHONE-CHK(WS-PHONE-CX:1) To WS-PHONE-CHAR.
+         Evaluate True
+           When WS-PHONE-CHAR Equal Space
+             Continue
+           When WS-PHONE-CHAR Equal "+" And WS-PHONE-CX Equal 1
+             Continue
+           When WS-PHONE-CHAR Equal "-"
+             Continue
+           When WS-PHONE-CHAR Equal "("
+             Continue
+           When WS-PHONE-CHAR Equal ")"
+             Continue
+           When WS-PHONE-CHAR Is Numeric
+             Add 1 To WS-PHONE-DIGITS
+           When Other
+             Add 1 To WS-PHONE-BADCHR
+         End-Evaluate.
+
+      *>  Remembers this active record's key fields for the duplicate
+      *>  scan below. A file with more active customers than the
+      *>  table holds is reported rather than silently under-checked.
+       350-Add-To-Table.
+         If WS-TBL-COUNT Less Than 2000 Then
+           Add 1 To WS-TBL-COUNT
+           Move RCUSTID    To WS-TBL-ID(WS-TBL-COUNT)
+           Move RCUSTPHN1  To WS-TBL-PHN1(WS-TBL-COUNT)
+           Move RCUSTPHN2  To WS-TBL-PHN2(WS-TBL-COUNT)
+           Move RCUSTNATID To WS-TBL-NATID(WS-TBL-COUNT)
+         Else
+           Move "Y" To WS-TBL-OVERFLOW
+         End-If.
+
+      *>  Compares every table entry against every later entry for a
+      *>  shared, non-blank phone number or national ID. Each pair is
+      *>  reported once, against the later of the two IDs, since the
+      *>  earlier one was already reported as the "original" no fewer
+      *>  times than it appears as someone else's duplicate.
+       400-Scan-Duplicates.
+         If TBL-IS-OVERFLOW Then
+           Move Space            To D-CUSTID
+           Move "OVERFLOW"       To D-EXCEPTION
+           Move "Table full - some customers not checked"
+             To D-DETAIL
+           Perform 320-Write-Exception
+         End-If.
+         Perform 410-Scan-Outer
+           Varying WS-TX From 1 By 1
+           Until WS-TX Greater Than WS-TBL-COUNT.
+
+       410-Scan-Outer.
+         Move Zero To WS-DUP-IX.
+         Perform 420-Scan-Inner
+           Varying WS-DUP-IX From 1 By 1
+           Until WS-DUP-IX Greater Than WS-TX.
+         Move Zero To WS-DUP-IX.
+
+       420-Scan-Inner.
+         If WS-DUP-IX Not Equal WS-TX Then
+           If (WS-TBL-PHN1(WS-TX) Not Equal Space And
+              (WS-TBL-PHN1(WS-TX) Equal WS-TBL-PHN1(WS-DUP-IX) Or
+               WS-TBL-PHN1(WS-TX) Equal WS-TBL-PHN2(WS-DUP-IX)))
+           Or (WS-TBL-PHN2(WS-TX) Not Equal Space And
+              (WS-TBL-PHN2(WS-TX) Equal WS-TBL-PHN1(WS-DUP-IX) Or
+               WS-TBL-PHN2(WS-TX) Equal WS-TBL-PHN2(WS-DUP-IX))) Then
+             Move WS-TBL-ID(WS-TX) To D-CUSTID
+             Move "DUP PHONE"     To D-EXCEPTION
+             Move "Shared with customer "  To D-DETAIL
+             Move WS-TBL-ID(WS-DUP-IX)     To D-DETAIL(21:6)
+             Perform 320-Write-Exception
+           End-If
+           If WS-TBL-NATID(WS-TX) Not Equal Space
+             And WS-TBL-NATID(WS-TX) Equal WS-TBL-NATID(WS-DUP-IX) Then
+             Move WS-TBL-ID(WS-TX) To D-CUSTID
+             Move "DUP NATIONAL ID" To D-EXCEPTION
+             Move "Shared with customer "  To D-DETAIL
+             Move WS-TBL-ID(WS-DUP-IX)     To D-DETAIL(21:6)
+             Perform 320-Write-Exception
+           End-If
+         End-If.
+
+       320-Write-Exception.
+         Write PRT-REC From WS-DETAIL.
+         Add 1 To WS-EXCPT-CNT.
+
+       900-Finalize.
+         If WS-CUSTSTAT Not Equal "35" Then
+           Move WS-EXCPT-CNT To T-EXCPT-CNT
+           Write PRT-REC From WS-TOTAL-LINE
+           Close CUST
+           Close PRTFILE
+         End-If.
+         Display "RPT104: " WS-EXCPT-CNT " exception(s) reported.".
+
+       999-End-Of-Program.
+         Stop Run.
