@@ -0,0 +1,129 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to undo a customer's last change, acting on the **
+      *> CUSTOMER.AUDIT trail via SUB107.                             **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Accept the operator ID from PGM001 and pass it to     **
+      *>        SUB107 so undos are attributed on the audit trail.    **
+      *> 260808 Widened the displayed NAME field to X(40) to match    **
+      *>        the widened RCUSTNAME.                                **
+      *> 260809 Widened the displayed PHONE #1/#2 fields to X(20) to  **
+      *>        match CUSTWS - the old X(10) screen items truncated   **
+      *>        the international numbers the field was widened for. **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB250.
+
+       Data Division.
+         Working-Storage Section.
+           01 WS-CUST-DAT.
+             Copy CUSTWS.
+           01 WS-RETVAL   Pic X(2)  Value Space.
+           01 WS-INPKEY   Pic X     Value Space.
+           01 WS-STATUS   Pic X(30) Value Space.
+
+         Linkage Section.
+           01 LS-OPERID   Pic X(8).
+
+         Screen Section.
+           01 SS-UNDO-CUST-1.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "UNDO LAST CHANGE.".
+             05 Line  6 Col  3 Value "CUSTOMER ID:".
+             05 Line  6 Col 16 Pic X(6)  Using CUSTID.
+             05 Line 23 Col  2 Value "Options: [B]ack [F]ind".
+             05 Line 23 Col 25 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+           01 SS-UNDO-CUST-2.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "UNDO LAST CHANGE.".
+             05 Line  6 Col  3 Value "CUSTOMER ID:".
+             05 Line  6 Col 16 Pic X(6)  From CUSTID.
+             05 Line  8 Col  3 Value "NAME ......:".
+             05 Line  8 Col 16 Pic X(40) From CUSTNAME.
+             05 Line 10 Col  3 Value "PHONE #1 ..:".
+             05 Line 10 Col 16 Pic X(20) From CUSTPHN1.
+             05 Line 12 Col  3 Value "PHONE #2 ..:".
+             05 Line 12 Col 16 Pic X(20) From CUSTPHN2.
+             05 Line 20 Col 27 Value "UNDO LAST CHANGE - ARE YOU SURE?".
+             05 Line 23 Col  2 Value "Options: [B]ack [A]bort [U]ndo".
+             05 Line 23 Col 33 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+       Procedure Division Using LS-OPERID.
+       100-Main.
+         Perform 110-Main-Loop
+           Until WS-INPKEY Equal "B".
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Perform 999-End-Of-SubRutine.
+
+       110-Main-Loop.
+         Display SS-UNDO-CUST-1.
+         Accept  SS-UNDO-CUST-1.
+         Evaluate WS-INPKEY
+           When "F" Perform 120-Find-Customer
+           When "B" Perform 999-End-Of-SubRutine
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+       120-Find-Customer.
+         Call "SUB104" Using WS-CUST-DAT, WS-RETVAL.
+         If WS-RETVAL Not Equal "00" And WS-RETVAL Not Equal "04" Then
+           Move "Customer not found!" To WS-STATUS
+         Else
+           Move Space To WS-INPKEY
+           Move Space To WS-STATUS
+           Display SS-UNDO-CUST-2
+           Accept  SS-UNDO-CUST-2
+           Evaluate WS-INPKEY
+             When "U" Perform 130-Undo-Change
+             When "A" Move Space To WS-STATUS
+             When "B" Continue
+             When Other Move "Unknown option!" To WS-STATUS
+           End-Evaluate
+           Move Space To WS-INPKEY
+         End-If.
+
+       130-Undo-Change.
+         Call "SUB107" Using WS-CUST-DAT, LS-OPERID, WS-RETVAL.
+         Evaluate WS-RETVAL
+           When "00"
+             Move "Last change undone successfully!" To WS-STATUS
+           When "01"
+             Move "Audit history file not found!" To WS-STATUS
+           When "02"
+             Move "No audit history for this customer!" To WS-STATUS
+           When "03"
+             Move "Last action for this customer cannot be undone!"
+               To WS-STATUS
+           When "04"
+             Move "Customer record no longer exists!" To WS-STATUS
+           When "05"
+             Move "Reactivation failed unexpectedly!" To WS-STATUS
+           When "06"
+             Move "Duplicate phone number on file!" To WS-STATUS
+           When "07"
+             Move "Record changed by another user - try again!"
+               To WS-STATUS
+           When "08"
+             Move "Duplicate national ID on file!" To WS-STATUS
+           When "09"
+             Move "Unknown customer type code!" To WS-STATUS
+           When Other
+             Move "Failed to undo last change!" To WS-STATUS
+         End-Evaluate.
+
+       999-End-Of-SubRutine.
+         Exit Program.
