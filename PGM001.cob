@@ -11,6 +11,16 @@
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230225 Created.                                             **
+      *> 260808 Added an UNDO LAST CHANGE menu option.                **
+      *> 260808 Added a LIST BY LIFECYCLE menu option.                **
+      *> 260808 Added an operator login prompt at startup; the        **
+      *>        operator ID is held for the session and passed to     **
+      *>        the CREATE/UPDATE/REMOVE/UNDO subrutines so every      **
+      *>        change is attributed on the audit trail.               **
+      *> 260808 Added a FILE STATISTICS menu option.                   **
+      *> 260808 Gated REMOVE CUSTOMER behind SUB093 so only operators **
+      *>        listed in data/SUPERVISR.CFG can reach SUB220.        **
+      *> 260808 Added a MAINTAIN COMPANY menu option.                  **
       *>***************************************************************
        Identification Division.
          Program-Id.   PRG001.
@@ -19,8 +29,18 @@
          Working-Storage Section.
            01 WS-INPKEY Pic X     Value Space.
            01 WS-STATUS Pic X(30) Value Space.
+           01 WS-OPERID Pic X(8)  Value Space.
+           01 WS-SUP-RETVAL Pic X(2) Value Space.
 
          Screen Section.
+           01 SS-LOGIN.
+             05 Blank Screen.
+             05 Line  3 Col  8 Value "A SIMPLE CUSTOMER REGISTRY.".
+             05 Line  9 Col 22 Value "OPERATOR ID:".
+             05 Line  9 Col 35 Pic X(8) Using WS-OPERID.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
            01 SS-MENU.
              05 Blank Screen.
              05 Line  3 Col  8 Value "A SIMPLE CUSTOMER REGISTRY.".
@@ -30,34 +50,67 @@
              05 Line 12 Col 22 Value "3. ... REMOVE CUSTOMER".
              05 Line 14 Col 22 Value "4. ... SEARCH CUSTOMER".
              05 Line 16 Col 22 Value "5. ... ABOUT".
-             05 Line 18 Col 22 Value "Q. ... QUIT".
-             05 Line 20 Col 22 Value "SELECT OPTION:".
-             05 Line 20 Col 37 Pic X Using WS-INPKEY.
+             05 Line 18 Col 22 Value "6. ... UNDO LAST CHANGE".
+             05 Line 19 Col 22 Value "7. ... LIST BY LIFECYCLE".
+             05 Line 20 Col 22 Value "8. ... FILE STATISTICS".
+             05 Line 21 Col 22 Value "9. ... MAINTAIN COMPANY".
+             05 Line 21 Col 50 Value "Q. ... QUIT".
+             05 Line 22 Col 22 Value "SELECT OPTION:".
+             05 Line 22 Col 37 Pic X Using WS-INPKEY.
              05 Line 23 Col 42 Value "STATUS:".
              05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
       
        Procedure Division.
        100-Main.
+         Perform 050-Login
+           Until WS-OPERID Not Equal Space.
+         Move Space To WS-STATUS.
          Perform 110-Main-Loop
            Until WS-INPKEY Equal "Q".
          Move Space To WS-INPKEY.
          Move Space To WS-STATUS.
          Perform 999-End-Of-Program.
 
+      *>  Captures the operator ID once at startup; it is held here for
+      *>  the whole session and passed to every subrutine that changes
+      *>  a customer record, so the audit trail can attribute the
+      *>  change to whoever made it.
+       050-Login.
+         Display SS-LOGIN.
+         Accept  SS-LOGIN.
+         If WS-OPERID Equal Space Then
+           Move "Operator ID is required!" To WS-STATUS
+         End-If.
+
        110-Main-Loop.
          Display SS-MENU.
          Accept  SS-MENU.
          Evaluate WS-INPKEY
-           When "1" Call "SUB200"
-           When "2" Call "SUB210"
-           When "3" Call "SUB220"
+           When "1" Call "SUB200" Using WS-OPERID
+           When "2" Call "SUB210" Using WS-OPERID
+           When "3" Perform 115-Remove-Customer
            When "4" Call "SUB230"
            When "5" Call "SUB240"
+           When "6" Call "SUB250" Using WS-OPERID
+           When "7" Call "SUB260"
+           When "8" Call "SUB270"
+           When "9" Call "SUB280"
            When "Q" Perform 999-End-Of-Program
            When Other Move "Unknown option!" To WS-STATUS
          End-Evaluate.
          Move Space To WS-INPKEY.
 
+      *>  REMOVE CUSTOMER is restricted to supervisors: SUB093 checks
+      *>  the logged-in operator against data/SUPERVISR.CFG before
+      *>  SUB220 is ever called.
+       115-Remove-Customer.
+         Call "SUB093" Using WS-OPERID, WS-SUP-RETVAL.
+         If WS-SUP-RETVAL Equal "00" Then
+           Call "SUB220" Using WS-OPERID
+         Else
+           Move "Not authorized for this option!" To WS-STATUS
+         End-If.
+
        999-End-Of-Program.
          Stop Run.
 
