@@ -9,10 +9,18 @@
       *> Generate a new customer ID based on the value in the .SEQ   **
       *> file. If no .SEQ file is found, it will be created and      **
       *> initialized to "1".                                         **
+      *>                                                             **
+      *> The new value is never written straight into CUSTOMER.SEQ - **
+      *> it is written to a staging file first and then swapped into **
+      *> place with CBL_RENAME_FILE, so a crash mid-write leaves the **
+      *> old, still-intact sequence file behind instead of a half-   **
+      *> written one.                                                **
       *>***************************************************************
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230225 Created.                                             **
+      *> 260808 Route the update through a staging file and rename   **
+      *>        so an interrupted write cannot corrupt CUSTOMER.SEQ. **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB001.
@@ -23,17 +31,26 @@
            Select CSEQ Assign WS-CSEQFILE
              Access Mode Is Sequential
              File Status WS-CSEQSTAT.
-       
+           Select CSEQNEW Assign WS-CSEQFILE-NEW
+             Access Mode Is Sequential
+             File Status WS-CSEQNEWSTAT.
+
        Data Division.
          File Section.
            Fd CSEQ.
            01 CSEQ-REC Pic 9(6).
 
+           Fd CSEQNEW.
+           01 CSEQNEW-REC Pic 9(6).
+
          Working-Storage Section.
-           01 WS-CSEQFILE Pic X(20) Value "data/CUSTOMER.SEQ".
-           01 WS-CSEQSTAT Pic 9(2).
-           01 WS-CSEQ-NUM Pic 9(6).
+           01 WS-CSEQFILE     Pic X(24) Value "data/CUSTOMER.SEQ".
+           01 WS-CSEQSTAT     Pic 9(2).
+           01 WS-CSEQFILE-NEW Pic X(24) Value "data/CUSTOMER.SEQ.NEW".
+           01 WS-CSEQNEWSTAT  Pic 9(2).
+           01 WS-CSEQ-NUM     Pic 9(6).
            01 WS-CSEQ-REF Redefines WS-CSEQ-NUM Pic X(6).
+           01 WS-RENAME-RC    Pic S9(9) Comp-5 Value Zero.
 
          Linkage Section.
            01 LS-CSEQ-NUM Pic 9(6).
@@ -44,23 +61,34 @@
          If WS-CSEQSTAT Equal "35" Then
            Close CSEQ
            Move 1 To WS-CSEQ-NUM
-           Open Output CSEQ
-             Write CSEQ-REC From WS-CSEQ-REF
-             End-Write
-           Close CSEQ
          Else
            Move 0 To WS-CSEQ-NUM
            Read CSEQ Record Into WS-CSEQ-NUM
            End-Read
            Close CSEQ
            Compute WS-CSEQ-NUM = (WS-CSEQ-NUM + 1)
-           Open Output CSEQ
-             Write CSEQ-REC From WS-CSEQ-REF
-             End-Write
-           Close CSEQ
          End-If.
 
+         Perform 200-Write-Staged-Sequence.
+
          Move WS-CSEQ-REF To LS-CSEQ-NUM.
 
+      *>  Writes the new value to a throwaway staging file and then
+      *>  atomically renames it over CUSTOMER.SEQ, so the live file
+      *>  is always either the old complete value or the new one -
+      *>  never a partially written record.
+       200-Write-Staged-Sequence.
+         Open Output CSEQNEW.
+           Write CSEQNEW-REC From WS-CSEQ-REF
+           End-Write
+         Close CSEQNEW.
+
+         Call "CBL_RENAME_FILE" Using WS-CSEQFILE-NEW, WS-CSEQFILE
+           Returning WS-RENAME-RC.
+         If WS-RENAME-RC Not Equal Zero Then
+           Display "SUB001: warning - could not activate new "
+                   "sequence file."
+         End-If.
+
        999-End-Of-SubRutine.
          Exit Program.
