@@ -0,0 +1,71 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to look up a company by exact COMPANY ID.       **
+      *> Called by SUB280.                                            **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success, company found.                                **
+      *>  01: Company file not found.                                **
+      *>  02: Company not found, ID/key LCOMPID.                     **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB111.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select COMPANY Assign WS-COMPFILE
+             Organization Is Indexed
+             Access Mode  Is Random
+             Record Key   Is RCOMPID
+             File Status WS-COMPSTAT.
+
+       Data Division.
+         File Section.
+           Fd COMPANY.
+           01 COMPANY-REC.
+             Copy COMPFD.
+
+         Working-Storage Section.
+           01 WS-COMPFILE Pic X(20) Value "data/COMPANY.DAT".
+           01 WS-COMPSTAT Pic 9(2).
+
+         Linkage Section.
+           01 LS-PRMSET.
+             Copy COMPLK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Lookup-By-Id.
+         Move "00"    To LS-RETVAL.
+         Move LCOMPID To RCOMPID.
+
+         Open Input COMPANY.
+         If WS-COMPSTAT Equal "35" Then
+           Move "01" To LS-RETVAL
+           Close COMPANY
+         Else
+           Read COMPANY
+             Key Is RCOMPID
+             Invalid Key Move "02" To LS-RETVAL
+           End-Read
+           Close COMPANY
+         End-If.
+
+         If LS-RETVAL Equal "00" Then
+           Move COMPANY-REC To LS-PRMSET
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
