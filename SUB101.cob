@@ -10,10 +10,44 @@
       *>                                                             **
       *> LS-RETVAL:                                                  **
       *>  00: Success.                                               **
+      *>  06: Duplicate phone number - already on file for another   **
+      *>      active customer.                                       **
+      *>  08: Duplicate national ID - already on file for another    **
+      *>      active customer.                                       **
+      *>  09: Customer type/category code not found on CUSTTYPE.DAT.  **
+      *>  10: Created successfully, but an active customer with the   **
+      *>      same name is already on file - not a rejection, just a  **
+      *>      warning for the operator to review.                     **
       *>***************************************************************
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230225 Created.                                             **
+      *> 260808 Reject the create when either phone number matches   **
+      *>        an active customer already on file.                  **
+      *> 260808 Reject the create when the national ID matches an    **
+      *>        active customer already on file.                     **
+      *> 260808 Reject the create when the customer type/category    **
+      *>        code does not exist on CUSTTYPE.DAT (see SUB108).     **
+      *> 260808 Default the new lifecycle stage (RCUSTLIFECYC) to     **
+      *>        active on create; SUB210 is where it gets changed.    **
+      *> 260808 Accept the operator ID from the caller and log it     **
+      *>        against the create on CUSTOMER.AUDIT.                 **
+      *> 260808 Stamp LCUSTLIFEDT with today's date on create, so      **
+      *>        PUR101 has a starting point to measure inactivity from.**
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Queue a welcome-email notification through SUB091   **
+      *>        when the new customer has an email address on file. **
+      *> 260808 Warn (LS-RETVAL 10) rather than reject when the new **
+      *>        name matches an active customer already on file -   **
+      *>        unlike phone/national ID, names may legitimately     **
+      *>        repeat (e.g. father and son).                        **
+      *> 260809 Reset WS-EOF/WS-DUP-FOUND to "N" at the top of         **
+      *>        220-Check-Duplicate-Phone - left set from a prior      **
+      *>        call in the same run unit, they could satisfy the      **
+      *>        pretest loop before it ever scanned, silently          **
+      *>        disabling duplicate detection for later records in     **
+      *>        the same bulk load (LOD101).                           **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB101.
@@ -25,52 +59,160 @@
              Organization Is Indexed
              Access Mode  Is Sequential
              Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
              File Status WS-CUSTSTAT.
 
        Data Division.
          File Section.
            Fd CUST.
            01 CUST-REC.
-             05 RCUSTID   Pic X(6)  Value Space.
-             05 RCUSTNAME Pic X(20) Value Space.
-             05 RCUSTPHN1 Pic X(10) Value Space.
-             05 RCUSTPHN2 Pic X(10) Value Space.
+             Copy CUSTFD.
 
          Working-Storage Section.
            01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
            01 WS-CUSTSTAT Pic 9(2).
-         
+           01 WS-AUD-PRMSET.
+             Copy AUDITLK.
+           01 WS-AUD-RETVAL Pic X(2).
+           01 WS-EOF        Pic X     Value "N".
+             88 IS-EOF                Value "Y".
+           01 WS-DUP-FOUND  Pic X     Value "N".
+             88 IS-DUP-FOUND          Value "Y".
+           01 WS-DUP-CODE   Pic X(2)  Value "06".
+           01 WS-NAME-DUP-FOUND Pic X Value "N".
+             88 IS-NAME-DUP-FOUND     Value "Y".
+           01 WS-TYPE-PRMSET.
+             Copy TYPELK.
+           01 WS-TYPE-RETVAL Pic X(2).
+           01 WS-CUR-DATE     Pic 9(8).
+           01 WS-MAIL-PRMSET.
+             Copy MAILLK.
+           01 WS-MAIL-RETVAL Pic X(2).
+
          Linkage Section.
            01 LS-PRMSET.
-             05 LCUSTID   Pic X(6).
-             05 LCUSTNAME Pic X(20).
-             05 LCUSTPHN1 Pic X(10).
-             05 LCUSTPHN2 Pic X(10).
+             Copy CUSTLK.
+           01 LS-OPERID   Pic X(8).
            01 LS-RETVAL   Pic X(2).
-      
-       Procedure Division Using LS-PRMSET, LS-RETVAL.
+
+       Procedure Division Using LS-PRMSET, LS-OPERID, LS-RETVAL.
        100-Main.
 
        200-Create-Customer.
          Move "00" To LS-RETVAL.
+         Move "A"  To LCUSTSTAT.
+         Move "A"  To LCUSTLIFECYC.
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Move WS-CUR-DATE To LCUSTLIFEDT.
+         Move 1    To LCUSTVER.
          If LCUSTID Equal "0" Then
            Call "SUB001" Using LCUSTID
          End-If.
 
+         Perform 220-Check-Duplicate-Phone.
+
+         If LS-RETVAL Equal "00" Then
+           Perform 230-Check-Type-Code
+         End-If.
+
+         If LS-RETVAL Equal "00" Then
+           Open Input CUST
+           If WS-CUSTSTAT Equal "35" Then
+             Close CUST
+             Open Output CUST
+               Write CUST-REC From LS-PRMSET
+               End-Write
+             Close CUST
+           Else
+             Close CUST
+             Open Extend CUST
+               Write CUST-REC From LS-PRMSET
+               End-Write
+             Close CUST
+           End-If
+
+           Perform 210-Log-Create
+
+           If LCUSTEMAIL Not Equal Space Then
+             Perform 215-Queue-Welcome-Email
+           End-If
+
+           If IS-NAME-DUP-FOUND Then
+             Move "10" To LS-RETVAL
+           End-If
+         End-If.
+
+       210-Log-Create.
+         Move LCUSTID    To LACUSTID.
+         Move "C"        To LAACTION.
+         Move "*CREATE*" To LAFIELD.
+         Move Space      To LAOLDVAL.
+         Move LCUSTNAME  To LANEWVAL.
+         Move LS-OPERID  To LAOPERID.
+         Call "SUB090" Using WS-AUD-PRMSET, WS-AUD-RETVAL.
+
+       215-Queue-Welcome-Email.
+         Move LCUSTID    To LMCUSTID.
+         Move LCUSTEMAIL To LMTOADDR.
+         Move "*WELCOME*" To LMTEMPLATE.
+         Call "SUB091" Using WS-MAIL-PRMSET, WS-MAIL-RETVAL.
+
+      *>  Scans CUSTOMER.DAT for any active customer already holding
+      *>  either incoming phone number or the incoming national ID.
+      *>  A blank phone number or national ID is never treated as a
+      *>  duplicate.
+       220-Check-Duplicate-Phone.
+         Move "N" To WS-NAME-DUP-FOUND.
+         Move "N" To WS-EOF.
+         Move "N" To WS-DUP-FOUND.
          Open Input CUST.
-         If WS-CUSTSTAT Equal "35" Then
-           Close CUST
-           Open Output CUST
-             Write CUST-REC From LS-PRMSET
-             End-Write
-           Close CUST
-         Else
-           Close CUST
-           Open Extend CUST
-             Write CUST-REC From LS-PRMSET
-             End-Write
-           Close CUST
+         If WS-CUSTSTAT Not Equal "35" Then
+           Perform 225-Scan-Phone-Next
+             Until IS-EOF Or IS-DUP-FOUND
          End-If.
-       
+         Close CUST.
+         If IS-DUP-FOUND Then
+           Move WS-DUP-CODE To LS-RETVAL
+         End-If.
+
+      *>  Phone and national ID matches are hard duplicates and stop
+      *>  the scan immediately (IS-DUP-FOUND). A name match is only a
+      *>  warning - noted in WS-NAME-DUP-FOUND but not allowed to cut
+      *>  the scan short, since a later record could still turn up a
+      *>  hard phone/national-ID duplicate.
+       225-Scan-Phone-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF And RCUSTSTAT-ACTIVE Then
+           If (LCUSTPHN1 Not Equal Spaces And
+              (LCUSTPHN1 Equal RCUSTPHN1 Or LCUSTPHN1 Equal RCUSTPHN2))
+           Or (LCUSTPHN2 Not Equal Spaces And
+              (LCUSTPHN2 Equal RCUSTPHN1 Or LCUSTPHN2 Equal RCUSTPHN2)) Then
+             Move "06" To WS-DUP-CODE
+             Move "Y"  To WS-DUP-FOUND
+           End-If
+           If Not IS-DUP-FOUND
+             And LCUSTNATID Not Equal Spaces
+             And LCUSTNATID Equal RCUSTNATID Then
+             Move "08" To WS-DUP-CODE
+             Move "Y"  To WS-DUP-FOUND
+           End-If
+           If Not IS-NAME-DUP-FOUND
+             And LCUSTNAME Equal RCUSTNAME Then
+             Move "Y" To WS-NAME-DUP-FOUND
+           End-If
+         End-If.
+
+      *>  A blank type/category code is always allowed; a non-blank
+      *>  one must exist on CUSTTYPE.DAT.
+       230-Check-Type-Code.
+         Move LCUSTTYPE To LTYPECODE.
+         Call "SUB108" Using WS-TYPE-PRMSET, WS-TYPE-RETVAL.
+         If WS-TYPE-RETVAL Not Equal "00" Then
+           Move "09" To LS-RETVAL
+         End-If.
+
        999-End-Of-SubRutine.
          Exit Program.
