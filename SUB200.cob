@@ -11,6 +11,33 @@
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230226 Created.                                             **
+      *> 260808 Added national ID entry field and duplicate-specific **
+      *>        status messages from SUB101's LS-RETVAL.             **
+      *> 260808 Added customer type/category code entry field,       **
+      *>        validated against CUSTTYPE.DAT.                       **
+      *> 260808 Reject a blank name and non-numeric phone numbers     **
+      *>        before calling SUB101.                                **
+      *> 260808 Accept the operator ID from PGM001 and pass it to     **
+      *>        SUB101 so creates are attributed on the audit trail.  **
+      *> 260808 Widened the phone fields to X(20) and relaxed the     **
+      *>        format check to allow a leading "+" and international **
+      *>        formatting punctuation.                               **
+      *> 260808 Show a running count of customers added this session **
+      *>        so an operator batch-entering sign-up sheets can see  **
+      *>        progress without leaving the create screen.           **
+      *> 260808 Added a preferred-contact-method entry field          **
+      *>        (RCUSTPREF), validated against 1/2/E.                 **
+      *> 260808 Widened the NAME entry field to X(40) and added a     **
+      *>        PREF NAME entry field (RCUSTPNAME) for a shorter      **
+      *>        preferred name/DBA.                                   **
+      *> 260808 Added an "are you sure?" confirmation before [R]eset  **
+      *>        actually clears the entry fields.                    **
+      *> 260808 Added a [P]refill option to start a new record from   **
+      *>        an existing customer's data, for entering several     **
+      *>        people from the same household or business.           **
+      *> 260808 Flag NAME/PHONE #1/PHONE #2 entries that come back    **
+      *>        completely full through the shared SUB112 check, in   **
+      *>        case the operator had more to type than fit.          **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB200.
@@ -20,30 +47,96 @@
            01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
            01 WS-CUSTSTAT Pic 9(2).
            01 WS-CUST-DAT.
-             05 CUSTID    Pic X(6)  Value Space.
-             05 CUSTNAME  Pic X(20) Value Space.
-             05 CUSTPHN1  Pic X(10) Value Space.
-             05 CUSTPHN2  Pic X(10) Value Space.
+             Copy CUSTWS.
            01 WS-RETVAL   Pic X(2)  Value Space.
            01 WS-INPKEY   Pic X     Value Space.
            01 WS-STATUS   Pic X(30) Value Space.
+           01 WS-EMAIL-VALID Pic X     Value "N".
+             88 EMAIL-IS-VALID          Value "Y".
+           01 WS-EMAIL-USER  Pic X(40) Value Space.
+           01 WS-EMAIL-DOM   Pic X(40) Value Space.
+           01 WS-EMAIL-AT-CNT Pic 9(2) Value 0.
+           01 WS-EMAIL-DOT-CNT Pic 9(2) Value 0.
+           01 WS-PHONE-VALID Pic X     Value "N".
+             88 PHONES-ARE-VALID        Value "Y".
+           01 WS-PHONE-CHK    Pic X(20) Value Space.
+           01 WS-PHONE-CX     Pic 9(2)  Value Zero.
+           01 WS-PHONE-CHAR   Pic X     Value Space.
+           01 WS-PHONE-DIGITS Pic 9(2)  Value Zero.
+           01 WS-PHONE-BADCHR Pic 9(2)  Value Zero.
+           01 WS-ADD-COUNT    Pic 9(4)  Value Zero.
+           01 WS-PREF-VALID   Pic X     Value "N".
+             88 PREF-IS-VALID           Value "Y".
+           01 WS-COPY-ID      Pic X(6)  Value Space.
+           01 WS-COPY-NORM    Pic X(6)  Value Space Justified Right.
+           01 WS-COPY-RETVAL  Pic X(2)  Value Space.
+           01 WS-COPY-DONE    Pic X     Value "N".
+             88 IS-COPY-DONE            Value "Y".
+           01 WS-TRUNC-FOUND  Pic X     Value "N".
+             88 IS-TRUNC-FOUND          Value "Y".
+           01 WS-TRUNC-FIELD  Pic X(40) Value Space.
+           01 WS-TRUNC-LEN    Pic 9(2)  Value Zero.
+           01 WS-TRUNC-RETVAL Pic X(2)  Value Space.
+
+         Linkage Section.
+           01 LS-OPERID   Pic X(8).
 
          Screen Section.
            01 SS-CREATE-CUST.
              05 Blank Screen.
              05 Line  4 Col  3 Value "CREATE CUSTOMER.".
+             05 Line  4 Col 40 Value "ADDED THIS SESSION:".
+             05 Line  4 Col 61 Pic ZZZ9 Using WS-ADD-COUNT.
              05 Line  6 Col  3 Value "NAME ......:".
-             05 Line  6 Col 16 Pic X(20) Using CUSTNAME.
+             05 Line  6 Col 16 Pic X(40) Using CUSTNAME.
+             05 Line  7 Col  3 Value "PREF NAME .:".
+             05 Line  7 Col 16 Pic X(20) Using CUSTPNAME.
              05 Line  8 Col  3 Value "PHONE #1 ..:".
-             05 Line  8 Col 16 Pic X(10) Using CUSTPHN1.
+             05 Line  8 Col 16 Pic X(20) Using CUSTPHN1.
              05 Line 10 Col  3 Value "PHONE #2 ..:".
-             05 Line 10 Col 16 Pic X(10) Using CUSTPHN2.
-             05 Line 23 Col  2 Value "Options: [B]ack [R]eset [C]reate".
-             05 Line 23 Col 35 Pic X Using WS-INPKEY.
+             05 Line 10 Col 16 Pic X(20) Using CUSTPHN2.
+             05 Line 12 Col  3 Value "ADDRESS ...:".
+             05 Line 12 Col 16 Pic X(30) Using CUSTADDR1.
+             05 Line 13 Col 16 Pic X(30) Using CUSTADDR2.
+             05 Line 15 Col  3 Value "CITY ......:".
+             05 Line 15 Col 16 Pic X(20) Using CUSTCITY.
+             05 Line 15 Col 40 Value "STATE:".
+             05 Line 15 Col 47 Pic X(2)  Using CUSTSTATE.
+             05 Line 15 Col 53 Value "ZIP:".
+             05 Line 15 Col 58 Pic X(10) Using CUSTZIP.
+             05 Line 17 Col  3 Value "EMAIL .....:".
+             05 Line 17 Col 16 Pic X(40) Using CUSTEMAIL.
+             05 Line 19 Col  3 Value "NATIONAL ID:".
+             05 Line 19 Col 16 Pic X(15) Using CUSTNATID.
+             05 Line 20 Col  3 Value "TYPE ......:".
+             05 Line 20 Col 16 Pic X(1)  Using CUSTTYPE.
+             05 Line 20 Col 30 Value "PREF CONTACT:".
+             05 Line 20 Col 44 Pic X(1)  Using CUSTPREF.
+             05 Line 20 Col 46 Value "(1=Phone1 2=Phone2 E=Email)".
+             05 Line 23 Col  2 Value "Options: [B]ack [R]eset".
+             05 Line 23 Col 27 Value "[P]refill [C]reate".
+             05 Line 23 Col 45 Pic X Using WS-INPKEY.
+             05 Line 23 Col 52 Value "STATUS:".
+             05 Line 23 Col 60 Pic X(30) Using WS-STATUS.
+
+           01 SS-CREATE-COPY-FROM.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "CREATE CUSTOMER.".
+             05 Line 10 Col  3 Value "COPY FROM CUSTOMER ID:".
+             05 Line 10 Col 27 Pic X(6) Using WS-COPY-ID.
+             05 Line 23 Col  2 Value "Options: [B]ack [P]refill".
+             05 Line 23 Col 29 Pic X Using WS-INPKEY.
              05 Line 23 Col 42 Value "STATUS:".
              05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
-      
-       Procedure Division.
+
+           01 SS-CREATE-RESET-CONFIRM.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "CREATE CUSTOMER.".
+             05 Line 10 Col 15 Value "CLEAR ALL FIELDS - ARE YOU SURE?".
+             05 Line 23 Col  2 Value "Options: [Y]es [N]o".
+             05 Line 23 Col 24 Pic X Using WS-INPKEY.
+
+       Procedure Division Using LS-OPERID.
        100-Main.
          Perform 110-Main-Loop
            Until WS-INPKEY Equal "B".
@@ -56,28 +149,270 @@
          Accept  SS-CREATE-CUST.
          Evaluate WS-INPKEY
            When "C" Perform 120-Create-Customer
-           When "R" Perform 130-Reset-Screen
+           When "R" Perform 129-Confirm-Reset
+           When "P" Perform 140-Copy-From-Existing
            When "B" Perform 999-End-Of-SubRutine
          End-Evaluate.
 
+      *>  [R]eset wipes every entry field, so make the operator
+      *>  confirm before 130-Reset-Screen actually clears anything -
+      *>  a mistyped keystroke should not lose a long name and phone
+      *>  numbers already typed in.
+       129-Confirm-Reset.
+         Move Space To WS-INPKEY.
+         Display SS-CREATE-RESET-CONFIRM.
+         Accept  SS-CREATE-RESET-CONFIRM.
+         If WS-INPKEY Equal "Y" Then
+           Perform 130-Reset-Screen
+         Else
+           Move Space To WS-INPKEY
+           Move "Reset cancelled." To WS-STATUS
+         End-If.
+
+      *>  [P]refill lets the operator start a new record from an
+      *>  existing customer's data - handy for entering several
+      *>  people from the same household or business (same address,
+      *>  same phone) without retyping every field. Only the ID is
+      *>  entered here; 145-Load-Copy-Source pulls the rest.
+       140-Copy-From-Existing.
+         Move Space To WS-COPY-ID.
+         Move Space To WS-STATUS.
+         Move "N"   To WS-COPY-DONE.
+         Perform 141-Copy-From-Loop
+           Until IS-COPY-DONE.
+         Move Space To WS-INPKEY.
+
+       141-Copy-From-Loop.
+         Display SS-CREATE-COPY-FROM.
+         Accept  SS-CREATE-COPY-FROM.
+         Evaluate WS-INPKEY
+           When "P" Perform 145-Load-Copy-Source
+           When "B" Move "Y" To WS-COPY-DONE
+           When Other Continue
+         End-Evaluate.
+
+      *>  Mirrors 115-Normalize-Id in SUB210/SUB220/SUB230 - right
+      *>  justifies the entered ID and zero-fills it so a short ID
+      *>  like "7" is looked up as "000007".
+       118-Normalize-Copy-Id.
+         Move WS-COPY-ID To WS-COPY-NORM.
+         If WS-COPY-NORM Not Equal Space Then
+           Inspect WS-COPY-NORM Replacing Leading Space By Zero
+           If WS-COPY-NORM Is Numeric Then
+             Move WS-COPY-NORM To WS-COPY-ID
+           End-If
+         End-If.
+
+      *>  Looks the source customer up through SUB104 straight into
+      *>  the create screen's own working copy (WS-CUST-DAT is not
+      *>  written anywhere until 120-Create-Customer runs, and that
+      *>  paragraph always resets CUSTID to "0" as its first step, so
+      *>  the source record's ID/version/lifecycle fields riding
+      *>  along here are harmlessly overwritten before the save).
+      *>  WS-RETVAL "04" (inactive) is accepted the same as "00", the
+      *>  same rule SUB250 already applies to a SUB104 lookup.
+       145-Load-Copy-Source.
+         Perform 118-Normalize-Copy-Id.
+         Move WS-COPY-ID To CUSTID Of WS-CUST-DAT.
+         Call "SUB104" Using WS-CUST-DAT, WS-COPY-RETVAL.
+         If WS-COPY-RETVAL Not Equal "00"
+           And WS-COPY-RETVAL Not Equal "04" Then
+           Move "Customer not found!" To WS-STATUS
+           Move "0" To CUSTID Of WS-CUST-DAT
+         Else
+           Move Space To CUSTNAME Of WS-CUST-DAT
+           Move "Fields prefilled from " To WS-STATUS
+           Move WS-COPY-ID To WS-STATUS(23:6)
+           Move "0" To CUSTID Of WS-CUST-DAT
+           Move "Y" To WS-COPY-DONE
+         End-If.
+
        120-Create-Customer.
          Move "0"   To CUSTID.
-         Call "SUB101" Using WS-CUST-DAT, WS-RETVAL.
-         If WS-RETVAL Equal "00" Then
-           Move "Customer created successfully!" To WS-STATUS
+         If CUSTNAME Equal Space Then
+           Move "Customer name is required!" To WS-STATUS
          Else
-           Move "Failed to create customer!" To WS-STATUS
+           Perform 122-Validate-Phones
+           If Not PHONES-ARE-VALID Then
+             Move "Invalid phone number format!" To WS-STATUS
+           Else
+             Perform 121-Validate-Email
+             If Not EMAIL-IS-VALID Then
+               Move "Invalid email address!" To WS-STATUS
+             Else
+               Perform 128-Validate-Pref
+               If Not PREF-IS-VALID Then
+                 Move "Preferred contact must be 1, 2 or E!"
+                   To WS-STATUS
+               Else
+                 Perform 126-Check-Truncation
+                 Call "SUB101" Using WS-CUST-DAT, LS-OPERID, WS-RETVAL
+                 Evaluate WS-RETVAL
+                   When "00"
+                     If IS-TRUNC-FOUND
+                       Move "Created - possible truncation!"
+                         To WS-STATUS
+                     Else
+                       Move "Customer created successfully!"
+                         To WS-STATUS
+                     End-If
+                     Add 1 To WS-ADD-COUNT
+                   When "10"
+                     Move "Created - duplicate name!" To WS-STATUS
+                     Add 1 To WS-ADD-COUNT
+                   When "06"
+                     Move "Duplicate phone number on file!" To WS-STATUS
+                   When "08"
+                     Move "Duplicate national ID on file!" To WS-STATUS
+                   When "09"
+                     Move "Unknown customer type code!" To WS-STATUS
+                   When Other
+                     Move "Failed to create customer!" To WS-STATUS
+                 End-Evaluate
+                 Move Space To WS-INPKEY
+                 Move Space To CUSTNAME
+                 Move Space To CUSTPNAME
+                 Move Space To CUSTPHN1
+                 Move Space To CUSTPHN2
+                 Move Space To CUSTADDR1
+                 Move Space To CUSTADDR2
+                 Move Space To CUSTCITY
+                 Move Space To CUSTSTATE
+                 Move Space To CUSTZIP
+                 Move Space To CUSTEMAIL
+                 Move Space To CUSTNATID
+                 Move Space To CUSTTYPE
+                 Move "1"    To CUSTPREF
+               End-If
+             End-If
+           End-If
          End-If.
-         Move Space To WS-INPKEY.
-         Move Space To CUSTNAME.
-         Move Space To CUSTPHN1.
-         Move Space To CUSTPHN2.
-       
+
+      *>  Runs NAME, PHONE #1 and PHONE #2 through the shared SUB112
+      *>  field-length check - a field that came back completely full
+      *>  may have had more typed into it than the field could hold.
+      *>  This is a warning only; a full field is not refused.
+       126-Check-Truncation.
+         Move "N" To WS-TRUNC-FOUND.
+         Move CUSTNAME To WS-TRUNC-FIELD.
+         Move 40       To WS-TRUNC-LEN.
+         Call "SUB112" Using WS-TRUNC-FIELD, WS-TRUNC-LEN,
+             WS-TRUNC-RETVAL.
+         If WS-TRUNC-RETVAL Equal "01" Then
+           Move "Y" To WS-TRUNC-FOUND
+         End-If.
+         Move Space    To WS-TRUNC-FIELD.
+         Move CUSTPHN1 To WS-TRUNC-FIELD(1:20).
+         Move 20       To WS-TRUNC-LEN.
+         Call "SUB112" Using WS-TRUNC-FIELD, WS-TRUNC-LEN,
+             WS-TRUNC-RETVAL.
+         If WS-TRUNC-RETVAL Equal "01" Then
+           Move "Y" To WS-TRUNC-FOUND
+         End-If.
+         Move Space    To WS-TRUNC-FIELD.
+         Move CUSTPHN2 To WS-TRUNC-FIELD(1:20).
+         Move 20       To WS-TRUNC-LEN.
+         Call "SUB112" Using WS-TRUNC-FIELD, WS-TRUNC-LEN,
+             WS-TRUNC-RETVAL.
+         If WS-TRUNC-RETVAL Equal "01" Then
+           Move "Y" To WS-TRUNC-FOUND
+         End-If.
+
+      *>  A blank preferred-contact entry defaults to Phone #1; if
+      *>  entered it must be one of 1 (Phone #1), 2 (Phone #2) or E
+      *>  (Email).
+       128-Validate-Pref.
+         If CUSTPREF Equal Space Then
+           Move "1" To CUSTPREF
+         End-If.
+         If CUSTPREF Equal "1" Or "2" Or "E" Then
+           Move "Y" To WS-PREF-VALID
+         Else
+           Move "N" To WS-PREF-VALID
+         End-If.
+
+      *>  Phone numbers are optional, but if entered they must contain
+      *>  at least one digit and no character other than a digit, a
+      *>  leading "+" (for an international country code), a space, a
+      *>  dash or a set of parens.
+       122-Validate-Phones.
+         Move "Y" To WS-PHONE-VALID.
+         If CUSTPHN1 Not Equal Space Then
+           Move CUSTPHN1 To WS-PHONE-CHK
+           Perform 123-Check-Phone-Format
+         End-If.
+         If CUSTPHN2 Not Equal Space Then
+           Move CUSTPHN2 To WS-PHONE-CHK
+           Perform 123-Check-Phone-Format
+         End-If.
+
+       123-Check-Phone-Format.
+         Move Zero To WS-PHONE-DIGITS WS-PHONE-BADCHR.
+         Perform 124-Check-Phone-Char
+           Varying WS-PHONE-CX From 1 By 1
+           Until WS-PHONE-CX Greater Than 20.
+         If WS-PHONE-BADCHR Greater Than Zero
+           Or WS-PHONE-DIGITS Equal Zero Then
+           Move "N" To WS-PHONE-VALID
+         End-If.
+
+       124-Check-Phone-Char.
+         Move WS-PHONE-CHK(WS-PHONE-CX:1) To WS-PHONE-CHAR.
+         Evaluate True
+           When WS-PHONE-CHAR Equal Space
+             Continue
+           When WS-PHONE-CHAR Equal "+" And WS-PHONE-CX Equal 1
+             Continue
+           When WS-PHONE-CHAR Equal "-"
+             Continue
+           When WS-PHONE-CHAR Equal "("
+             Continue
+           When WS-PHONE-CHAR Equal ")"
+             Continue
+           When WS-PHONE-CHAR Is Numeric
+             Add 1 To WS-PHONE-DIGITS
+           When Other
+             Add 1 To WS-PHONE-BADCHR
+         End-Evaluate.
+
+      *>  Email is optional; if entered it must contain exactly one "@"
+      *>  with a non-blank local part and at least one "." somewhere
+      *>  after the "@" (a very loose sanity check, not full RFC 5322).
+       121-Validate-Email.
+         Move "Y" To WS-EMAIL-VALID.
+         If CUSTEMAIL Not Equal Space Then
+           Move "N"     To WS-EMAIL-VALID
+           Move Space   To WS-EMAIL-USER WS-EMAIL-DOM
+           Move Zero    To WS-EMAIL-AT-CNT WS-EMAIL-DOT-CNT
+           Inspect CUSTEMAIL Tallying WS-EMAIL-AT-CNT For All "@"
+           If WS-EMAIL-AT-CNT Equal 1 Then
+             Unstring CUSTEMAIL Delimited By "@"
+               Into WS-EMAIL-USER, WS-EMAIL-DOM
+             End-Unstring
+             Inspect WS-EMAIL-DOM Tallying WS-EMAIL-DOT-CNT For All "."
+             If WS-EMAIL-USER Not Equal Space
+               And WS-EMAIL-DOM Not Equal Space
+               And WS-EMAIL-DOT-CNT Greater Than Zero Then
+               Move "Y" To WS-EMAIL-VALID
+             End-If
+           End-If
+         End-If.
+
        130-Reset-Screen.
          Move Space To WS-INPKEY.
          Move Space To CUSTNAME.
+         Move Space To CUSTPNAME.
          Move Space To CUSTPHN1.
          Move Space To CUSTPHN2.
+         Move Space To CUSTADDR1.
+         Move Space To CUSTADDR2.
+         Move Space To CUSTCITY.
+         Move Space To CUSTSTATE.
+         Move Space To CUSTZIP.
+         Move Space To CUSTEMAIL.
+         Move Space To CUSTNATID.
+         Move Space To CUSTTYPE.
+         Move "1"    To CUSTPREF.
          Move "Fields cleared successfully!" To WS-STATUS.
        
        999-End-Of-SubRutine.
