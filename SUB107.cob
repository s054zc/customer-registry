@@ -0,0 +1,207 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to undo the most recent CUSTOMER.AUDIT entry    **
+      *> for a given customer. Scans CUSTOMER.AUDIT for the last     **
+      *> event logged against LCUSTID: if it was an update, every    **
+      *> field row sharing that event's timestamp is rolled back via **
+      *> SUB102 (AOLDVAL reapplied); if it was a delete, the record   **
+      *> is reactivated via SUB115 rather than re-created, since a    **
+      *> delete here only ever flips RCUSTSTAT and the original      **
+      *> record is still on file. Any other last action (create,     **
+      *> reactivate, merge, or an already-undone entry) is reported  **
+      *> back as not undoable.                                       **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success, last change undone.                            **
+      *>  01: Audit file not found.                                   **
+      *>  02: No audit history found for this customer.               **
+      *>  03: Last action for this customer cannot be undone.         **
+      *>  04: Customer record no longer exists.                       **
+      *>  05: Reactivation failed unexpectedly.                       **
+      *>  06: Duplicate phone number - bubbled up from SUB102.         **
+      *>  07: Record changed by another user - bubbled up from SUB102.**
+      *>  08: Duplicate national ID - bubbled up from SUB102.          **
+      *>  09: Unknown customer type code - bubbled up from SUB102.     **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Restore RCUSTNOTES1/2/3 the same as any other field.  **
+      *> 260808 Restore RCUSTLIFECYC the same as any other field.     **
+      *> 260808 Accept the operator ID from the caller and pass it   **
+      *>        through to SUB102 and the undo marker.                **
+      *> 260809 Also pass the operator ID through to SUB115 so a      **
+      *>        reactivation undo is attributed like any other write. **
+      *> 260809 310-Restore-Field had no When clause for RCUSTPNAME/   **
+      *>        RCUSTPREF/RCUSTCOID even though SUB102 logs changes    **
+      *>        to all three - added them so undo rolls back every     **
+      *>        field SUB102 can audit, not just most of them.         **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB107.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select AUDIT Assign WS-AUDFILE
+             Access Mode Is Sequential
+             File Status WS-AUDSTAT.
+
+       Data Division.
+         File Section.
+           Fd AUDIT.
+           01 AUDIT-REC.
+             Copy AUDITFD.
+
+         Working-Storage Section.
+           01 WS-AUDFILE   Pic X(20) Value "data/CUSTOMER.AUDIT".
+           01 WS-AUDSTAT   Pic 9(2).
+           01 WS-RETVAL    Pic X(2).
+           01 WS-EOF       Pic X     Value "N".
+             88 IS-EOF               Value "Y".
+           01 WS-U-TS      Pic X(14) Value Space.
+           01 WS-U-ACTION  Pic X(1)  Value Space.
+           01 WS-U-COUNT   Pic 9(2)  Value 0.
+           01 WS-U-FLD-TBL.
+             05 WS-U-ENTRY Occurs 15 Times Indexed By WS-FX.
+               10 WS-U-FIELD  Pic X(15).
+               10 WS-U-OLDVAL Pic X(40).
+           01 WS-DEL-PRMSET.
+             05 WS-DEL-ID    Pic X(6).
+           01 WS-DEL-RETVAL  Pic X(2).
+           01 WS-AUD-PRMSET.
+             Copy AUDITLK.
+           01 WS-AUD-RETVAL  Pic X(2).
+
+         Linkage Section.
+           01 LS-PRMSET.
+             Copy CUSTLK.
+           01 LS-OPERID Pic X(8).
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-OPERID, LS-RETVAL.
+       100-Main.
+
+       200-Find-Last-Change.
+         Move "00"    To LS-RETVAL.
+         Move Zero    To WS-U-COUNT.
+         Move Space   To WS-U-TS.
+         Move Space   To WS-U-ACTION.
+         Move "N"     To WS-EOF.
+
+         Open Input AUDIT.
+         If WS-AUDSTAT Equal "35" Then
+           Move "01" To LS-RETVAL
+           Close AUDIT
+         Else
+           Perform 210-Scan-Audit-Next
+             Until IS-EOF
+           Close AUDIT
+           If WS-U-ACTION Equal Space Then
+             Move "02" To LS-RETVAL
+           End-If
+         End-If.
+
+         If LS-RETVAL Equal "00" Then
+           Evaluate WS-U-ACTION
+             When "U" Perform 300-Undo-Update
+             When "D" Perform 400-Undo-Delete
+             When Other Move "03" To LS-RETVAL
+           End-Evaluate
+         End-If.
+
+      *>  Keeps only the last event logged for LCUSTID: every time a
+      *>  new (later) timestamp for this customer is seen the field
+      *>  table is reset, so what survives to the end of the scan is
+      *>  just the rows belonging to the most recent event.
+       210-Scan-Audit-Next.
+         Read AUDIT Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF And ACUSTID Equal LCUSTID Then
+           If ATIMESTAMP Not Equal WS-U-TS Then
+             Move ATIMESTAMP To WS-U-TS
+             Move AACTION    To WS-U-ACTION
+             Move Zero       To WS-U-COUNT
+           End-If
+           If WS-U-COUNT Less Than 15 Then
+             Add 1 To WS-U-COUNT
+             Move AFIELD  To WS-U-FIELD(WS-U-COUNT)
+             Move AOLDVAL To WS-U-OLDVAL(WS-U-COUNT)
+           End-If
+         End-If.
+
+      *>  Re-fetches the current record, reapplies every field's
+      *>  AOLDVAL from the last update event, then saves it through
+      *>  SUB102 the same as an operator-driven edit would.
+       300-Undo-Update.
+         Call "SUB104" Using LS-PRMSET, WS-RETVAL.
+         If WS-RETVAL Not Equal "00" And WS-RETVAL Not Equal "04" Then
+           Move "04" To LS-RETVAL
+         Else
+           Perform 310-Restore-Field
+             Varying WS-FX From 1 By 1
+             Until WS-FX Greater Than WS-U-COUNT
+           Call "SUB102" Using LS-PRMSET, LS-OPERID, LS-RETVAL
+           If LS-RETVAL Equal "00" Then
+             Perform 500-Log-Undo-Marker
+           End-If
+         End-If.
+
+       310-Restore-Field.
+         Evaluate WS-U-FIELD(WS-FX)
+           When "RCUSTNAME"  Move WS-U-OLDVAL(WS-FX) To LCUSTNAME
+           When "RCUSTPHN1"  Move WS-U-OLDVAL(WS-FX) To LCUSTPHN1
+           When "RCUSTPHN2"  Move WS-U-OLDVAL(WS-FX) To LCUSTPHN2
+           When "RCUSTADDR1" Move WS-U-OLDVAL(WS-FX) To LCUSTADDR1
+           When "RCUSTADDR2" Move WS-U-OLDVAL(WS-FX) To LCUSTADDR2
+           When "RCUSTCITY"  Move WS-U-OLDVAL(WS-FX) To LCUSTCITY
+           When "RCUSTSTATE" Move WS-U-OLDVAL(WS-FX) To LCUSTSTATE
+           When "RCUSTZIP"   Move WS-U-OLDVAL(WS-FX) To LCUSTZIP
+           When "RCUSTEMAIL" Move WS-U-OLDVAL(WS-FX) To LCUSTEMAIL
+           When "RCUSTNATID" Move WS-U-OLDVAL(WS-FX) To LCUSTNATID
+           When "RCUSTTYPE"  Move WS-U-OLDVAL(WS-FX) To LCUSTTYPE
+           When "RCUSTNOTES1" Move WS-U-OLDVAL(WS-FX) To LCUSTNOTES1
+           When "RCUSTNOTES2" Move WS-U-OLDVAL(WS-FX) To LCUSTNOTES2
+           When "RCUSTNOTES3" Move WS-U-OLDVAL(WS-FX) To LCUSTNOTES3
+           When "RCUSTLIFECYC" Move WS-U-OLDVAL(WS-FX) To LCUSTLIFECYC
+           When "RCUSTPNAME"  Move WS-U-OLDVAL(WS-FX) To LCUSTPNAME
+           When "RCUSTPREF"   Move WS-U-OLDVAL(WS-FX) To LCUSTPREF
+           When "RCUSTCOID"   Move WS-U-OLDVAL(WS-FX) To LCUSTCOID
+         End-Evaluate.
+
+      *>  The record was only ever soft-deleted, so undoing a delete
+      *>  reactivates the original row (see SUB115) instead of trying
+      *>  to re-create it - a re-create would hand it a brand new
+      *>  CUSTOMER ID and lose the link to its own history.
+       400-Undo-Delete.
+         Move LCUSTID To WS-DEL-ID.
+         Call "SUB115" Using WS-DEL-PRMSET, LS-OPERID, WS-DEL-RETVAL.
+         Evaluate WS-DEL-RETVAL
+           When "00"
+             Move "00" To LS-RETVAL
+             Perform 500-Log-Undo-Marker
+             Call "SUB104" Using LS-PRMSET, WS-RETVAL
+           When "01" Move "01" To LS-RETVAL
+           When "02" Move "04" To LS-RETVAL
+           When "03" Move "03" To LS-RETVAL
+           When Other Move "05" To LS-RETVAL
+         End-Evaluate.
+
+       500-Log-Undo-Marker.
+         Move LCUSTID     To LACUSTID.
+         Move "X"         To LAACTION.
+         Move "*UNDO*"    To LAFIELD.
+         Move Space       To LAOLDVAL.
+         Move WS-U-ACTION To LAOLDVAL(1:1).
+         Move Space       To LANEWVAL.
+         Move LS-OPERID   To LAOPERID.
+         Call "SUB090" Using WS-AUD-PRMSET, WS-AUD-RETVAL.
+
+       999-End-Of-SubRutine.
+         Exit Program.
