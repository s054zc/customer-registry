@@ -0,0 +1,208 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Scheduled batch job that finds customers whose lifecycle    **
+      *> stage (RCUSTLIFECYC) has sat at INACTIVE longer than the    **
+      *> cutoff held in data/PURGE.CFG (a plain day count; a missing  **
+      *> config file defaults to WS-DEFAULT-DAYS), archives each one  **
+      *> to data/CUSTOMER.HIST exactly as it stood on file, and then  **
+      *> soft-deletes it through SUB103 so it drops out of searches   **
+      *> and reports the same as any other removed customer. Already  **
+      *> soft-deleted or PROSPECT/ACTIVE customers are left alone.    **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Snapshot CUSTOMER.DAT/CUSTOMER.SEQ to backup/ via     **
+      *>        SUB092 before purging; abort without changes if the   **
+      *>        backup fails.                                         **
+      *> 260809 WS-HISTSTAT changed from Pic X(2) to Pic 9(2) to      **
+      *>        match the file-status field convention used           **
+      *>        everywhere else in the registry.                      **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   PUR101.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select PURGECFG Assign WS-CFGFILE
+             Access Mode Is Sequential
+             File Status WS-CFGSTAT.
+           Select HISTFILE Assign WS-HISTFILE
+             Organization Is Line Sequential
+             File Status WS-HISTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd PURGECFG.
+           01 PURGECFG-REC Pic 9(3).
+
+           Fd HISTFILE.
+           01 HIST-REC.
+             Copy CUSTFD.
+
+         Working-Storage Section.
+           01 WS-CUSTFILE    Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT    Pic 9(2).
+           01 WS-CFGFILE     Pic X(20) Value "data/PURGE.CFG".
+           01 WS-CFGSTAT     Pic 9(2).
+           01 WS-HISTFILE    Pic X(20) Value "data/CUSTOMER.HIST".
+           01 WS-HISTSTAT    Pic 9(2).
+           01 WS-DEFAULT-DAYS Pic 9(3)  Value 730.
+           01 WS-PURGE-DAYS   Pic 9(3)  Value Zero.
+           01 WS-EOF          Pic X     Value "N".
+             88 IS-EOF                  Value "Y".
+           01 WS-DEL-PRMSET.
+             05 WS-DEL-ID    Pic X(6).
+           01 WS-DEL-OPERID  Pic X(8)  Value "BATCH".
+           01 WS-DEL-RETVAL  Pic X(2).
+           01 WS-ARCH-CNT    Pic 9(6)  Value Zero.
+           01 WS-ERR-CNT     Pic 9(6)  Value Zero.
+           01 WS-ABORT       Pic X     Value "N".
+             88 IS-ABORT               Value "Y".
+           01 WS-BAK-RETVAL  Pic X(2).
+
+           01 WS-CUR-DATE     Pic 9(8).
+           01 WS-CUR-DAYNUM   Pic S9(9) Comp-5.
+           01 WS-LC-DAYNUM    Pic S9(9) Comp-5.
+           01 WS-DAYS-INACTIVE Pic S9(9) Comp-5.
+
+      *>  Scratch fields for 250-Compute-Day-Number: turns a Pic 9(8)
+      *>  YYYYMMDD date into a number that increases monotonically
+      *>  with the calendar (not a true Julian day number, just good
+      *>  enough for one date minus another to give an elapsed-days
+      *>  count).
+           01 WS-CALC-DATE.
+             05 WS-CALC-YEAR  Pic 9(4).
+             05 WS-CALC-MONTH Pic 9(2).
+             05 WS-CALC-DAY   Pic 9(2).
+           01 WS-ADJ-YEAR   Pic S9(9) Comp-5.
+           01 WS-ADJ-MONTH  Pic S9(9) Comp-5.
+           01 WS-CALC-DAYNUM Pic S9(9) Comp-5.
+
+       Procedure Division.
+       100-Main.
+         Perform 150-Backup-Files.
+         If Not IS-ABORT Then
+           Perform 200-Initialize
+           If WS-CUSTSTAT Not Equal "35" Then
+             Perform 300-Process-Next
+               Until IS-EOF
+             Close CUST
+             Close HISTFILE
+           End-If
+           Display "PUR101: " WS-ARCH-CNT " customer(s) purged, "
+                   WS-ERR-CNT " error(s)."
+         End-If.
+         Perform 999-End-Of-Program.
+
+      *>  Snapshots CUSTOMER.DAT/CUSTOMER.SEQ to backup/ before this
+      *>  job touches either one, so a bad run can be rolled back by
+      *>  hand from the dated copies.
+       150-Backup-Files.
+         Call "SUB092" Using WS-BAK-RETVAL.
+         If WS-BAK-RETVAL Not Equal "00" Then
+           Display "PUR101: backup failed - aborting without changes."
+           Move "Y" To WS-ABORT
+         End-If.
+
+      *>  Loads the configured day threshold (defaulting when the
+      *>  config file is absent), works out today's day number and
+      *>  opens the customer file for the purge scan.
+       200-Initialize.
+         Open Input PURGECFG.
+         If WS-CFGSTAT Equal "35" Then
+           Move WS-DEFAULT-DAYS To WS-PURGE-DAYS
+         Else
+           Read PURGECFG Record Into WS-PURGE-DAYS
+           End-Read
+           If WS-PURGE-DAYS Equal Zero Then
+             Move WS-DEFAULT-DAYS To WS-PURGE-DAYS
+           End-If
+         End-If.
+         Close PURGECFG.
+
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Move WS-CUR-DATE To WS-CALC-DATE.
+         Perform 250-Compute-Day-Number.
+         Move WS-CALC-DAYNUM To WS-CUR-DAYNUM.
+
+         Open Input CUST.
+         Open Output HISTFILE.
+         If WS-CUSTSTAT Not Equal "35" Then
+           Perform 310-Read-Next
+         End-If.
+
+       300-Process-Next.
+         If RCUSTSTAT-ACTIVE OF CUST-REC
+           And RCUSTLIFECYC-INACTIVE OF CUST-REC
+           And RCUSTLIFEDT OF CUST-REC Not Equal Zero Then
+           Move RCUSTLIFEDT OF CUST-REC To WS-CALC-DATE
+           Perform 250-Compute-Day-Number
+           Move WS-CALC-DAYNUM To WS-LC-DAYNUM
+           Compute WS-DAYS-INACTIVE = WS-CUR-DAYNUM - WS-LC-DAYNUM
+           If WS-DAYS-INACTIVE Greater Than Or Equal WS-PURGE-DAYS Then
+             Perform 320-Archive-And-Purge
+           End-If
+         End-If.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+      *>  Archives the record exactly as it stood on file, then hands
+      *>  it to SUB103 so the soft-delete, its audit row and every
+      *>  other removal side-effect happen the same way an operator
+      *>  removing the customer by hand would trigger them.
+       320-Archive-And-Purge.
+         Write HIST-REC From CUST-REC.
+         Move RCUSTID OF CUST-REC To WS-DEL-ID.
+         Call "SUB103" Using WS-DEL-PRMSET, WS-DEL-OPERID,
+                 WS-DEL-RETVAL.
+         If WS-DEL-RETVAL Equal "00" Then
+           Add 1 To WS-ARCH-CNT
+         Else
+           Add 1 To WS-ERR-CNT
+           Display "PUR101: could not purge " WS-DEL-ID
+                   ", code " WS-DEL-RETVAL
+         End-If.
+
+      *>  Not a true Julian day number - just a value that increases
+      *>  by one for every calendar day, which is all a day-count
+      *>  subtraction needs.
+       250-Compute-Day-Number.
+         If WS-CALC-MONTH Less Than Or Equal 2 Then
+           Compute WS-ADJ-YEAR = WS-CALC-YEAR - 1
+           Compute WS-ADJ-MONTH = WS-CALC-MONTH + 12
+         Else
+           Move WS-CALC-YEAR To WS-ADJ-YEAR
+           Move WS-CALC-MONTH To WS-ADJ-MONTH
+         End-If.
+         Compute WS-CALC-DAYNUM =
+             365 * WS-ADJ-YEAR + WS-ADJ-YEAR / 4
+           - WS-ADJ-YEAR / 100 + WS-ADJ-YEAR / 400
+           + (153 * (WS-ADJ-MONTH - 3) + 2) / 5
+           + WS-CALC-DAY.
+
+       999-End-Of-Program.
+         Stop Run.
