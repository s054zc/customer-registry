@@ -0,0 +1,187 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Batch program that prints every CUSTOMER.AUDIT row written  **
+      *> since the last time this report ran, for morning shift      **
+      *> handoff. The cutoff timestamp is remembered in               **
+      *> data/RPT103.LASTRUN between runs; the first run (no marker   **
+      *> file yet) reports the whole audit history to date.           **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260809 WS-PRTSTAT changed from Pic X(2) to Pic 9(2) to      **
+      *>        match the file-status field convention used          **
+      *>        everywhere else in the registry.                     **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   RPT103.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select AUDIT Assign WS-AUDFILE
+             Access Mode Is Sequential
+             File Status WS-AUDSTAT.
+           Select LASTRUN Assign WS-LASTRUNFILE
+             Access Mode Is Sequential
+             File Status WS-LRSTAT.
+           Select PRTFILE Assign WS-PRTFILE
+             Organization Is Line Sequential
+             File Status WS-PRTSTAT.
+
+       Data Division.
+         File Section.
+           Fd AUDIT.
+           01 AUDIT-REC.
+             Copy AUDITFD.
+
+           Fd LASTRUN.
+           01 LASTRUN-REC Pic X(14).
+
+           Fd PRTFILE.
+           01 PRT-REC Pic X(80).
+
+         Working-Storage Section.
+           01 WS-AUDFILE     Pic X(20) Value "data/CUSTOMER.AUDIT".
+           01 WS-AUDSTAT     Pic 9(2).
+           01 WS-LASTRUNFILE Pic X(24) Value "data/RPT103.LASTRUN".
+           01 WS-LRSTAT      Pic 9(2).
+           01 WS-PRTFILE     Pic X(30) Value "data/CUSTCHANGES.PRT".
+           01 WS-PRTSTAT     Pic 9(2).
+           01 WS-EOF         Pic X     Value "N".
+             88 IS-EOF                 Value "Y".
+           01 WS-CHG-CNT     Pic 9(6)  Value Zero.
+           01 WS-CUTOFF      Pic X(14) Value Low-Values.
+           01 WS-CUR-DATE    Pic 9(8).
+           01 WS-CUR-TIME    Pic 9(8).
+           01 WS-RUN-STAMP   Pic X(14).
+           01 WS-ACTION-DESC Pic X(10) Value Space.
+
+           01 WS-HDG-1.
+             05 Filler Pic X(30) Value "RECENTLY CHANGED CUSTOMERS".
+             05 Filler Pic X(50) Value Space.
+           01 WS-HDG-2.
+             05 Filler Pic X(6)  Value "ID".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(10) Value "ACTION".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(15) Value "FIELD".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(12) Value "OLD VALUE".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(12) Value "NEW VALUE".
+             05 Filler Pic X(2)  Value Space.
+             05 Filler Pic X(14) Value "TIMESTAMP".
+             05 Filler Pic X(1)  Value Space.
+
+           01 WS-DETAIL.
+             05 D-CUSTID    Pic X(6).
+             05 Filler      Pic X(2)  Value Space.
+             05 D-ACTION    Pic X(10).
+             05 Filler      Pic X(2)  Value Space.
+             05 D-FIELD     Pic X(15).
+             05 Filler      Pic X(2)  Value Space.
+             05 D-OLDVAL    Pic X(12).
+             05 Filler      Pic X(2)  Value Space.
+             05 D-NEWVAL    Pic X(12).
+             05 Filler      Pic X(2)  Value Space.
+             05 D-TIMESTAMP Pic X(14).
+             05 Filler      Pic X(1)  Value Space.
+
+           01 WS-TOTAL-LINE.
+             05 Filler       Pic X(14) Value "TOTAL CHANGES:".
+             05 T-CHG-CNT    Pic ZZZ,ZZ9.
+             05 Filler       Pic X(60) Value Space.
+
+       Procedure Division.
+       100-Main.
+         Perform 200-Initialize.
+         Perform 300-Process-Records
+           Until IS-EOF.
+         Perform 400-Finalize.
+         Perform 999-End-Of-Program.
+
+      *>  Reads the cutoff left by the prior run (if any) and opens the
+      *>  audit log for a fresh top-to-bottom scan. A missing marker
+      *>  file just means "report everything on file so far".
+       200-Initialize.
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Accept WS-CUR-TIME From Time.
+         Move Spaces      To WS-RUN-STAMP.
+         Move WS-CUR-DATE To WS-RUN-STAMP(1:8).
+         Move WS-CUR-TIME To WS-RUN-STAMP(9:6).
+
+         Open Input LASTRUN.
+         If WS-LRSTAT Equal "35" Then
+           Close LASTRUN
+           Move Low-Values To WS-CUTOFF
+         Else
+           Read LASTRUN Record Into WS-CUTOFF
+           End-Read
+           Close LASTRUN
+         End-If.
+
+         Open Input AUDIT.
+         If WS-AUDSTAT Equal "35" Then
+           Display "RPT103: CUSTOMER.AUDIT not found."
+           Move "Y" To WS-EOF
+         Else
+           Open Output PRTFILE
+           Write PRT-REC From WS-HDG-1
+           Write PRT-REC From WS-HDG-2
+           Perform 310-Read-Next
+         End-If.
+
+       300-Process-Records.
+         If ATIMESTAMP Greater Than WS-CUTOFF Then
+           Perform 320-Format-Action
+           Move ACUSTID    To D-CUSTID
+           Move WS-ACTION-DESC To D-ACTION
+           Move AFIELD     To D-FIELD
+           Move AOLDVAL(1:12) To D-OLDVAL
+           Move ANEWVAL(1:12) To D-NEWVAL
+           Move ATIMESTAMP To D-TIMESTAMP
+           Write PRT-REC From WS-DETAIL
+           Add 1 To WS-CHG-CNT
+         End-If.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read AUDIT Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       320-Format-Action.
+         Evaluate True
+           When AACTION-CREATE     Move "CREATE"     To WS-ACTION-DESC
+           When AACTION-UPDATE     Move "UPDATE"     To WS-ACTION-DESC
+           When AACTION-DELETE     Move "DELETE"     To WS-ACTION-DESC
+           When AACTION-REACTIVATE Move "REACTIVATE" To WS-ACTION-DESC
+           When AACTION-UNDO       Move "UNDO"       To WS-ACTION-DESC
+           When AACTION-MERGE      Move "MERGE"      To WS-ACTION-DESC
+           When Other               Move Space       To WS-ACTION-DESC
+         End-Evaluate.
+
+      *>  Prints the total, then stamps data/RPT103.LASTRUN with this
+      *>  run's own start time so tomorrow's run picks up right where
+      *>  today's left off.
+       400-Finalize.
+         If WS-AUDSTAT Not Equal "35" Then
+           Move WS-CHG-CNT To T-CHG-CNT
+           Write PRT-REC From WS-TOTAL-LINE
+           Close AUDIT
+           Close PRTFILE
+           Open Output LASTRUN
+             Write LASTRUN-REC From WS-RUN-STAMP
+             End-Write
+           Close LASTRUN
+         End-If.
+         Display "RPT103: " WS-CHG-CNT " change(s) reported."
+
+       999-End-Of-Program.
+         Stop Run.
