@@ -0,0 +1,252 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Nightly batch program that feeds the accounting system with **
+      *> every customer created or changed since the last run. Scans **
+      *> CUSTOMER.AUDIT for distinct customer IDs touched since the   **
+      *> cutoff left by its own prior run (in data/EXT101.LASTRUN;    **
+      *> a missing marker means the first run extracts every customer**
+      *> on file), then looks each one up on CUSTOMER.DAT and writes  **
+      *> its current field values to data/AREXTRACT.DAT, laid out    **
+      *> like CUSTWS.cpy with a leading action flag ("N"ew or         **
+      *> "C"hanged) so AR does not have to re-key anything by hand.   **
+      *> Soft-deletes are extracted as a "C"hanged row like any other **
+      *> field change so AR sees the status flip. Run outside the     **
+      *> PGM001 menu.                                                 **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Carry the new RCUSTLIFECYC field through to the       **
+      *>        extract like any other field.                         **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260809 300-Scan-Audit was excluding delete rows from the     **
+      *>        distinct-ID table entirely, so a customer whose only  **
+      *>        activity since the last run was a soft-delete never   **
+      *>        made the extract - dropped the exclusion, matching    **
+      *>        this program's own header comment.                    **
+      *> 260809 410-Write-Next-Id now Initializes EXTRACT-REC before   **
+      *>        each row and carries CUSTPNAME/CUSTLIFEDT/CUSTPREF/    **
+      *>        CUSTCOID through like every other field - those four   **
+      *>        were left out of the per-field Move list and were      **
+      *>        otherwise carrying over from the prior row written.    **
+      *> 260809 WS-EXTSTAT changed from Pic X(2) to Pic 9(2) to match  **
+      *>        the file-status field convention used everywhere       **
+      *>        else in the registry.                                  **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   EXT101.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select AUDIT Assign WS-AUDFILE
+             Access Mode Is Sequential
+             File Status WS-AUDSTAT.
+           Select LASTRUN Assign WS-LASTRUNFILE
+             Access Mode Is Sequential
+             File Status WS-LRSTAT.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Random
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select EXTRACT Assign WS-EXTFILE
+             Organization Is Line Sequential
+             File Status WS-EXTSTAT.
+
+       Data Division.
+         File Section.
+           Fd AUDIT.
+           01 AUDIT-REC.
+             Copy AUDITFD.
+
+           Fd LASTRUN.
+           01 LASTRUN-REC Pic X(14).
+
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd EXTRACT.
+           01 EXTRACT-REC.
+             03 EX-ACTION  Pic X(1).
+             03 EX-CUST-DAT.
+               Copy CUSTWS.
+
+         Working-Storage Section.
+           01 WS-AUDFILE     Pic X(20) Value "data/CUSTOMER.AUDIT".
+           01 WS-AUDSTAT     Pic 9(2).
+           01 WS-LASTRUNFILE Pic X(24) Value "data/EXT101.LASTRUN".
+           01 WS-LRSTAT      Pic 9(2).
+           01 WS-CUSTFILE    Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT    Pic 9(2).
+           01 WS-EXTFILE     Pic X(30) Value "data/AREXTRACT.DAT".
+           01 WS-EXTSTAT     Pic 9(2).
+           01 WS-EOF         Pic X     Value "N".
+             88 IS-EOF                 Value "Y".
+           01 WS-CUTOFF      Pic X(14) Value Low-Values.
+           01 WS-CUR-DATE    Pic 9(8).
+           01 WS-CUR-TIME    Pic 9(8).
+           01 WS-RUN-STAMP   Pic X(14).
+           01 WS-EXT-CNT     Pic 9(6)  Value Zero.
+           01 WS-ID-COUNT    Pic 9(4)  Value Zero.
+           01 WS-ID-TBL.
+             05 WS-ID-ENTRY Occurs 500 Times Indexed By WS-IX.
+               10 WS-ID-VAL     Pic X(6).
+               10 WS-ID-CREATE  Pic X(1).
+           01 WS-FOUND-IX    Pic 9(4)  Value Zero.
+
+       Procedure Division.
+       100-Main.
+         Perform 200-Initialize.
+         Perform 300-Scan-Audit
+           Until IS-EOF.
+         Perform 400-Write-Extract.
+         Perform 500-Finalize.
+         Perform 999-End-Of-Program.
+
+      *>  Reads the cutoff left by the prior run (if any) and opens the
+      *>  audit log for a fresh top-to-bottom scan. A missing marker
+      *>  file just means "extract everything on file so far".
+       200-Initialize.
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Accept WS-CUR-TIME From Time.
+         Move Spaces      To WS-RUN-STAMP.
+         Move WS-CUR-DATE To WS-RUN-STAMP(1:8).
+         Move WS-CUR-TIME To WS-RUN-STAMP(9:6).
+
+         Open Input LASTRUN.
+         If WS-LRSTAT Equal "35" Then
+           Close LASTRUN
+           Move Low-Values To WS-CUTOFF
+         Else
+           Read LASTRUN Record Into WS-CUTOFF
+           End-Read
+           Close LASTRUN
+         End-If.
+
+         Open Input AUDIT.
+         If WS-AUDSTAT Equal "35" Then
+           Display "EXT101: CUSTOMER.AUDIT not found."
+           Move "Y" To WS-EOF
+         Else
+           Perform 310-Read-Next
+         End-If.
+
+      *>  Builds a small table of the distinct customer IDs touched
+      *>  since the cutoff, remembering whether the ID's earliest
+      *>  qualifying event was a CREATE (so the extract can flag it
+      *>  "N"ew rather than "C"hanged). Deletes are excluded from the
+      *>  distinct list on their own but still flag the customer as
+      *>  changed if any other event also qualified it.
+       300-Scan-Audit.
+         If ATIMESTAMP Greater Than WS-CUTOFF Then
+           Perform 320-Add-Id-If-New
+         End-If.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read AUDIT Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       320-Add-Id-If-New.
+         Move Zero To WS-FOUND-IX.
+         Perform 330-Find-Id-Next
+           Varying WS-IX From 1 By 1
+           Until WS-IX Greater Than WS-ID-COUNT.
+         If WS-FOUND-IX Equal Zero Then
+           If WS-ID-COUNT Less Than 500 Then
+             Add 1 To WS-ID-COUNT
+             Move ACUSTID     To WS-ID-VAL(WS-ID-COUNT)
+             If AACTION-CREATE Then
+               Move "Y" To WS-ID-CREATE(WS-ID-COUNT)
+             Else
+               Move "N" To WS-ID-CREATE(WS-ID-COUNT)
+             End-If
+           End-If
+         Else
+           If AACTION-CREATE Then
+             Move "Y" To WS-ID-CREATE(WS-FOUND-IX)
+           End-If
+         End-If.
+
+       330-Find-Id-Next.
+         If WS-ID-VAL(WS-IX) Equal ACUSTID Then
+           Move WS-IX To WS-FOUND-IX
+         End-If.
+
+      *>  Looks each distinct ID up on CUSTOMER.DAT and writes its
+      *>  current values to the extract feed.
+       400-Write-Extract.
+         If WS-AUDSTAT Not Equal "35" And WS-ID-COUNT Greater Than Zero
+           Then
+           Open Input CUST
+           Open Output EXTRACT
+           Perform 410-Write-Next-Id
+             Varying WS-IX From 1 By 1
+             Until WS-IX Greater Than WS-ID-COUNT
+           Close CUST
+           Close EXTRACT
+         End-If.
+
+       410-Write-Next-Id.
+         Move WS-ID-VAL(WS-IX) To RCUSTID.
+         Read CUST
+           Key Is RCUSTID
+           Invalid Key Continue
+           Not Invalid Key
+             Initialize EXTRACT-REC
+             If WS-ID-CREATE(WS-IX) Equal "Y" Then
+               Move "N" To EX-ACTION
+             Else
+               Move "C" To EX-ACTION
+             End-If
+             Move RCUSTID      To CUSTID    OF EX-CUST-DAT
+             Move RCUSTSTAT    To CUSTSTAT  OF EX-CUST-DAT
+             Move RCUSTNAME    To CUSTNAME  OF EX-CUST-DAT
+             Move RCUSTPNAME   To CUSTPNAME OF EX-CUST-DAT
+             Move RCUSTPHN1    To CUSTPHN1  OF EX-CUST-DAT
+             Move RCUSTPHN2    To CUSTPHN2  OF EX-CUST-DAT
+             Move RCUSTADDR1   To CUSTADDR1 OF EX-CUST-DAT
+             Move RCUSTADDR2   To CUSTADDR2 OF EX-CUST-DAT
+             Move RCUSTCITY    To CUSTCITY  OF EX-CUST-DAT
+             Move RCUSTSTATE   To CUSTSTATE OF EX-CUST-DAT
+             Move RCUSTZIP     To CUSTZIP   OF EX-CUST-DAT
+             Move RCUSTEMAIL   To CUSTEMAIL OF EX-CUST-DAT
+             Move RCUSTNATID   To CUSTNATID OF EX-CUST-DAT
+             Move RCUSTTYPE    To CUSTTYPE  OF EX-CUST-DAT
+             Move RCUSTVER     To CUSTVER   OF EX-CUST-DAT
+             Move RCUSTNOTES1  To CUSTNOTES1 OF EX-CUST-DAT
+             Move RCUSTNOTES2  To CUSTNOTES2 OF EX-CUST-DAT
+             Move RCUSTNOTES3  To CUSTNOTES3 OF EX-CUST-DAT
+             Move RCUSTLIFECYC To CUSTLIFECYC OF EX-CUST-DAT
+             Move RCUSTLIFEDT  To CUSTLIFEDT OF EX-CUST-DAT
+             Move RCUSTPREF    To CUSTPREF  OF EX-CUST-DAT
+             Move RCUSTCOID    To CUSTCOID  OF EX-CUST-DAT
+             Write EXTRACT-REC
+             Add 1 To WS-EXT-CNT
+         End-Read.
+
+      *>  Stamps data/EXT101.LASTRUN with this run's own start time so
+      *>  tomorrow's run picks up right where today's left off.
+       500-Finalize.
+         If WS-AUDSTAT Not Equal "35" Then
+           Close AUDIT
+           Open Output LASTRUN
+             Write LASTRUN-REC From WS-RUN-STAMP
+             End-Write
+           Close LASTRUN
+         End-If.
+         Display "EXT101: " WS-EXT-CNT " customer(s) extracted.".
+
+       999-End-Of-Program.
+         Stop Run.
