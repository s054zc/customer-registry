@@ -0,0 +1,18 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     AUDITLK                                       **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Linkage layout for the audit parameter block passed to      **
+      *> SUB090 by SUB101/SUB102/SUB103. Same shape as AUDITFD.       **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                              **
+      *>***************************************************************
+             05 LACUSTID  Pic X(6).
+             05 LAACTION  Pic X(1).
+             05 LAFIELD   Pic X(15).
+             05 LAOLDVAL  Pic X(40).
+             05 LANEWVAL  Pic X(40).
+             05 LAOPERID  Pic X(8).
