@@ -0,0 +1,22 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     COMPLK                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Linkage layout for the company parameter block (LS-PRMSET)  **
+      *> passed between SUB280 and SUB002/SUB109/SUB110/SUB111. Same  **
+      *> shape as COMPFD - keep both in step when a field is added.   **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+             05 LCOMPID    Pic X(6).
+             05 LCOMPSTAT  Pic X(1).
+             05 LCOMPNAME  Pic X(40).
+             05 LCOMPADDR1 Pic X(30).
+             05 LCOMPADDR2 Pic X(30).
+             05 LCOMPCITY  Pic X(20).
+             05 LCOMPSTATE Pic X(2).
+             05 LCOMPZIP   Pic X(10).
+             05 LCOMPPHONE Pic X(20).
