@@ -0,0 +1,25 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     COMPWS                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Screen working-storage layout for a company entry           **
+      *> (WS-COMP-DAT), used by SUB280. Same shape as COMPFD (file)   **
+      *> and COMPLK (linkage) - keep all three in step when a field   **
+      *> is added.                                                    **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+             05 COMPID    Pic X(6)  Value Space.
+             05 COMPSTAT  Pic X(1)  Value "A".
+               88 COMPSTAT-ACTIVE   Value "A".
+               88 COMPSTAT-INACTIVE Value "I".
+             05 COMPNAME  Pic X(40) Value Space.
+             05 COMPADDR1 Pic X(30) Value Space.
+             05 COMPADDR2 Pic X(30) Value Space.
+             05 COMPCITY  Pic X(20) Value Space.
+             05 COMPSTATE Pic X(2)  Value Space.
+             05 COMPZIP   Pic X(10) Value Space.
+             05 COMPPHONE Pic X(20) Value Space.
