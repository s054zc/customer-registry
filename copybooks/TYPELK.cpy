@@ -0,0 +1,14 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     TYPELK                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Linkage layout for the customer type/category parameter     **
+      *> block passed to SUB108. Same shape as TYPEFD.                **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+             05 LTYPECODE Pic X(1).
+             05 LTYPEDESC Pic X(20).
