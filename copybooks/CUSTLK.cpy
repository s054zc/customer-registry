@@ -0,0 +1,56 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     CUSTLK                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Linkage layout for the customer parameter block (LS-PRMSET) **
+      *> passed between the screen programs and SUB101/SUB102/SUB103/**
+      *> SUB104 and friends. Field-for-field the same shape as the   **
+      *> CUSTFD (file) and CUSTWS (screen working-storage) copybooks -**
+      *> keep all three in step when a field is added.               **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created. LCUSTID/LCUSTNAME/LCUSTPHN1/LCUSTPHN2 moved **
+      *>        here from SUB101/SUB102/SUB103, mailing address      **
+      *>        fields added.                                        **
+      *> 260808 Added LCUSTVER, an optimistic-lock version counter.   **
+      *> 260808 Added LCUSTNATID (national ID / tax ID).              **
+      *> 260808 Added LCUSTTYPE (customer type/category code).        **
+      *> 260808 Added LCUSTNOTES1/2/3, a three-line free-text notes   **
+      *>        area for operational annotations.                     **
+      *> 260808 Added LCUSTLIFECYC (prospect/active/inactive sales    **
+      *>        lifecycle stage).                                      **
+      *> 260808 Added LCUSTLIFEDT, the date RCUSTLIFECYC last changed -**
+      *>        stamped by SUB101/SUB102, not caller-supplied.         **
+      *> 260808 Widened LCUSTPHN1/LCUSTPHN2 to X(20) for a country    **
+      *>        code and "+" on international numbers.                **
+      *> 260808 Added LCUSTPREF, the preferred contact method to try   **
+      *>        first.                                                  **
+      *> 260808 Added LCUSTCOID, linking a customer contact to a       **
+      *>        company record on COMPANY.DAT.                          **
+      *> 260808 Widened LCUSTNAME to X(40); added LCUSTPNAME, a         **
+      *>        shorter preferred name/DBA.                              **
+      *>***************************************************************
+             05 LCUSTID    Pic X(6).
+             05 LCUSTSTAT  Pic X(1).
+             05 LCUSTNAME  Pic X(40).
+             05 LCUSTPNAME Pic X(20).
+             05 LCUSTPHN1  Pic X(20).
+             05 LCUSTPHN2  Pic X(20).
+             05 LCUSTADDR1 Pic X(30).
+             05 LCUSTADDR2 Pic X(30).
+             05 LCUSTCITY  Pic X(20).
+             05 LCUSTSTATE Pic X(2).
+             05 LCUSTZIP   Pic X(10).
+             05 LCUSTEMAIL Pic X(40).
+             05 LCUSTNATID Pic X(15).
+             05 LCUSTTYPE  Pic X(1).
+             05 LCUSTVER   Pic 9(6).
+             05 LCUSTNOTES1 Pic X(40).
+             05 LCUSTNOTES2 Pic X(40).
+             05 LCUSTNOTES3 Pic X(40).
+             05 LCUSTLIFECYC Pic X(1).
+             05 LCUSTLIFEDT Pic 9(8).
+             05 LCUSTPREF  Pic X(1).
+             05 LCUSTCOID  Pic X(6).
