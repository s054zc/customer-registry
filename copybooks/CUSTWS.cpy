@@ -0,0 +1,70 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     CUSTWS                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Screen working-storage layout for a customer entry (WS-CUST-**
+      *> DAT), shared by SUB200/SUB210/SUB220/SUB230 and friends.    **
+      *> Field-for-field the same shape as the CUSTFD (file) and     **
+      *> CUSTLK (linkage) copybooks - keep all three in step when a  **
+      *> field is added.                                             **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created. CUSTID/CUSTNAME/CUSTPHN1/CUSTPHN2 moved     **
+      *>        here from SUB200/SUB210/SUB220/SUB230, mailing       **
+      *>        address fields added.                                **
+      *> 260808 Added CUSTVER, an optimistic-lock version counter -   **
+      *>        not shown on any screen, carried through unedited     **
+      *>        from the SUB104 fetch to the SUB102 update call.      **
+      *> 260808 Added CUSTNATID (national ID / tax ID).               **
+      *> 260808 Added CUSTTYPE (customer type/category code).         **
+      *> 260808 Added CUSTNOTES1/2/3, a three-line free-text notes    **
+      *>        area entered from the UPDATE CUSTOMER screen.         **
+      *> 260808 Added CUSTLIFECYC (prospect/active/inactive sales     **
+      *>        lifecycle stage), entered from the UPDATE CUSTOMER    **
+      *>        screen.                                                **
+      *> 260808 Added CUSTLIFEDT - not shown on any screen, carried    **
+      *>        through unedited from the SUB104 fetch same as         **
+      *>        CUSTVER.                                                **
+      *> 260808 Widened CUSTPHN1/CUSTPHN2 to X(20) for a country      **
+      *>        code and "+" on international numbers.                **
+      *> 260808 Added CUSTPREF, the preferred contact method to try    **
+      *>        first, entered from the CREATE/UPDATE screens.          **
+      *> 260808 Added CUSTCOID, linking a customer contact to a        **
+      *>        company record on COMPANY.DAT, entered from the        **
+      *>        UPDATE CUSTOMER screen.                                 **
+      *> 260808 Widened CUSTNAME to X(40); added CUSTPNAME, a shorter   **
+      *>        preferred name/DBA, entered from the CREATE/UPDATE      **
+      *>        screens.                                                **
+      *>***************************************************************
+             05 CUSTID    Pic X(6)  Value Space.
+             05 CUSTSTAT  Pic X(1)  Value "A".
+               88 CUSTSTAT-ACTIVE   Value "A".
+               88 CUSTSTAT-INACTIVE Value "I".
+             05 CUSTNAME  Pic X(40) Value Space.
+             05 CUSTPNAME Pic X(20) Value Space.
+             05 CUSTPHN1  Pic X(20) Value Space.
+             05 CUSTPHN2  Pic X(20) Value Space.
+             05 CUSTADDR1 Pic X(30) Value Space.
+             05 CUSTADDR2 Pic X(30) Value Space.
+             05 CUSTCITY  Pic X(20) Value Space.
+             05 CUSTSTATE Pic X(2)  Value Space.
+             05 CUSTZIP   Pic X(10) Value Space.
+             05 CUSTEMAIL Pic X(40) Value Space.
+             05 CUSTNATID Pic X(15) Value Space.
+             05 CUSTTYPE  Pic X(1)  Value Space.
+             05 CUSTVER   Pic 9(6)  Value 1.
+             05 CUSTNOTES1 Pic X(40) Value Space.
+             05 CUSTNOTES2 Pic X(40) Value Space.
+             05 CUSTNOTES3 Pic X(40) Value Space.
+             05 CUSTLIFECYC Pic X(1) Value "A".
+               88 CUSTLIFECYC-PROSPECT Value "P".
+               88 CUSTLIFECYC-ACTIVE   Value "A".
+               88 CUSTLIFECYC-INACTIVE Value "I".
+             05 CUSTLIFEDT Pic 9(8) Value Zero.
+             05 CUSTPREF  Pic X(1)  Value "1".
+               88 CUSTPREF-PHONE1  Value "1".
+               88 CUSTPREF-PHONE2  Value "2".
+               88 CUSTPREF-EMAIL   Value "E".
+             05 CUSTCOID  Pic X(6)  Value Space.
