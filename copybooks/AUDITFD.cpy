@@ -0,0 +1,29 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     AUDITFD                                       **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Record layout for CUSTOMER.AUDIT, the append-only change-   **
+      *> log written by SUB090 on behalf of SUB101/SUB102/SUB103.    **
+      *> One row per field changed (AACTION "U"), or a single marker **
+      *> row for a create/delete/reactivate/undo/merge (AFIELD       **
+      *> "*CREATE*", "*DELETE*", "*REACTIVATE*", "*UNDO*", "*MERGE*").**
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                              **
+      *> 260808 Added AACTION-MERGE for MRG101.                       **
+      *>***************************************************************
+             05 ACUSTID    Pic X(6)  Value Space.
+             05 AACTION    Pic X(1)  Value Space.
+               88 AACTION-CREATE     Value "C".
+               88 AACTION-UPDATE     Value "U".
+               88 AACTION-DELETE     Value "D".
+               88 AACTION-REACTIVATE Value "R".
+               88 AACTION-UNDO       Value "X".
+               88 AACTION-MERGE      Value "M".
+             05 AFIELD     Pic X(15) Value Space.
+             05 AOLDVAL    Pic X(40) Value Space.
+             05 ANEWVAL    Pic X(40) Value Space.
+             05 AOPERID    Pic X(8)  Value Space.
+             05 ATIMESTAMP Pic X(14) Value Space.
