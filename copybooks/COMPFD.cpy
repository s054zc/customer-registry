@@ -0,0 +1,27 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     COMPFD                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Record layout for COMPANY.DAT (COMP-REC), the company/      **
+      *> organization master file. A customer contact rolls up under **
+      *> a company when its RCUSTCOID (see CUSTFD) matches RCOMPID   **
+      *> here - several contacts can point at the same company.      **
+      *> Field-for-field the same shape as the COMPLK (linkage)      **
+      *> copybook - keep both in step when a field is added.         **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+             05 RCOMPID    Pic X(6)  Value Space.
+             05 RCOMPSTAT  Pic X(1)  Value "A".
+               88 RCOMPSTAT-ACTIVE   Value "A".
+               88 RCOMPSTAT-INACTIVE Value "I".
+             05 RCOMPNAME  Pic X(40) Value Space.
+             05 RCOMPADDR1 Pic X(30) Value Space.
+             05 RCOMPADDR2 Pic X(30) Value Space.
+             05 RCOMPCITY  Pic X(20) Value Space.
+             05 RCOMPSTATE Pic X(2)  Value Space.
+             05 RCOMPZIP   Pic X(10) Value Space.
+             05 RCOMPPHONE Pic X(20) Value Space.
