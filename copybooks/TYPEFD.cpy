@@ -0,0 +1,17 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     TYPEFD                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Record layout for CUSTTYPE.DAT, the small reference file of **
+      *> valid customer type/category codes validated by SUB108 on   **
+      *> behalf of SUB101/SUB102. Field-for-field the same shape as   **
+      *> the TYPELK (linkage) copybook - keep both in step when a     **
+      *> field is added.                                              **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+             05 TCUSTTYPE     Pic X(1)  Value Space.
+             05 TCUSTTYPEDESC Pic X(20) Value Space.
