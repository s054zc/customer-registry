@@ -0,0 +1,22 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     MAILFD                                       **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Record layout for CUSTOMER.MAILQ, the append-only outbound- **
+      *> notification queue written by SUB091. Each row is one       **
+      *> message waiting to be picked up and sent by the site's mail **
+      *> relay job; SUB091 only ever queues, it does not send.        **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+             05 MCUSTID    Pic X(6)  Value Space.
+             05 MTOADDR    Pic X(40) Value Space.
+             05 MTEMPLATE  Pic X(15) Value Space.
+               88 MTEMPLATE-WELCOME  Value "*WELCOME*".
+             05 MSTATUS    Pic X(1)  Value "P".
+               88 MSTATUS-PENDING    Value "P".
+               88 MSTATUS-SENT       Value "S".
+             05 MQUEUEDTTM Pic X(14) Value Space.
