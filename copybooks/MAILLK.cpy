@@ -0,0 +1,16 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     MAILLK                                       **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Linkage layout for the mail-queue parameter block passed to **
+      *> SUB091 by SUB101. Same shape as MAILFD.                      **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+             05 LMCUSTID   Pic X(6).
+             05 LMTOADDR   Pic X(40).
+             05 LMTEMPLATE Pic X(15).
+             05 LMSTATUS   Pic X(1).
