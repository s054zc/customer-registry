@@ -0,0 +1,72 @@
+      *>***************************************************************
+      *>                                                             **
+      *> COPYBOOK:     CUSTFD                                        **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Record layout for CUSTOMER.DAT (CUST-REC), shared by every  **
+      *> program that opens the customer master file directly.      **
+      *> Field-for-field the same shape as the CUSTLK (linkage) and  **
+      *> CUSTWS (screen working-storage) copybooks - keep all three  **
+      *> in step when a field is added.                              **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created. RCUSTID/RCUSTNAME/RCUSTPHN1/RCUSTPHN2 moved **
+      *>        here from SUB101/SUB102/SUB103, mailing address      **
+      *>        fields added.                                        **
+      *> 260808 Added RCUSTVER, an optimistic-lock version counter    **
+      *>        bumped by SUB102 on every successful update.          **
+      *> 260808 Added RCUSTNATID (national ID / tax ID), unique when  **
+      *>        supplied - see SUB101/SUB102's duplicate check.       **
+      *> 260808 Added RCUSTTYPE (customer type/category code),        **
+      *>        validated against CUSTTYPE.DAT by SUB108.             **
+      *> 260808 Added RCUSTNOTES1/2/3, a three-line free-text notes   **
+      *>        area for operational annotations.                     **
+      *> 260808 Added RCUSTLIFECYC (prospect/active/inactive sales    **
+      *>        lifecycle stage - separate from the RCUSTSTAT soft-    **
+      *>        delete flag), settable from SUB210.                    **
+      *> 260808 Added RCUSTLIFEDT, the date RCUSTLIFECYC last changed, **
+      *>        stamped by SUB101/SUB102 - used by PUR101 to find      **
+      *>        customers inactive longer than its configured cutoff.  **
+      *> 260808 Widened RCUSTPHN1/RCUSTPHN2 to X(20) for a country    **
+      *>        code and "+" on international numbers.                **
+      *> 260808 Added RCUSTPREF, the preferred contact method to try   **
+      *>        first - set on the CREATE/UPDATE screens.               **
+      *> 260808 Added RCUSTCOID, linking a customer contact to a       **
+      *>        company record on COMPANY.DAT (see COMPFD/SUB280) -    **
+      *>        several contacts can share the same company ID.         **
+      *> 260808 Widened RCUSTNAME to X(40) to fit longer legal/         **
+      *>        business names; added RCUSTPNAME, a shorter preferred   **
+      *>        name/DBA shown in place of the legal name where space   **
+      *>        is limited.                                             **
+      *>***************************************************************
+             05 RCUSTID    Pic X(6)  Value Space.
+             05 RCUSTSTAT  Pic X(1)  Value "A".
+               88 RCUSTSTAT-ACTIVE   Value "A".
+               88 RCUSTSTAT-INACTIVE Value "I".
+             05 RCUSTNAME  Pic X(40) Value Space.
+             05 RCUSTPNAME Pic X(20) Value Space.
+             05 RCUSTPHN1  Pic X(20) Value Space.
+             05 RCUSTPHN2  Pic X(20) Value Space.
+             05 RCUSTADDR1 Pic X(30) Value Space.
+             05 RCUSTADDR2 Pic X(30) Value Space.
+             05 RCUSTCITY  Pic X(20) Value Space.
+             05 RCUSTSTATE Pic X(2)  Value Space.
+             05 RCUSTZIP   Pic X(10) Value Space.
+             05 RCUSTEMAIL Pic X(40) Value Space.
+             05 RCUSTNATID Pic X(15) Value Space.
+             05 RCUSTTYPE  Pic X(1)  Value Space.
+             05 RCUSTVER   Pic 9(6)  Value 1.
+             05 RCUSTNOTES1 Pic X(40) Value Space.
+             05 RCUSTNOTES2 Pic X(40) Value Space.
+             05 RCUSTNOTES3 Pic X(40) Value Space.
+             05 RCUSTLIFECYC Pic X(1) Value "A".
+               88 RCUSTLIFECYC-PROSPECT Value "P".
+               88 RCUSTLIFECYC-ACTIVE   Value "A".
+               88 RCUSTLIFECYC-INACTIVE Value "I".
+             05 RCUSTLIFEDT Pic 9(8) Value Zero.
+             05 RCUSTPREF  Pic X(1)  Value "1".
+               88 RCUSTPREF-PHONE1  Value "1".
+               88 RCUSTPREF-PHONE2  Value "2".
+               88 RCUSTPREF-EMAIL   Value "E".
+             05 RCUSTCOID  Pic X(6)  Value Space.
