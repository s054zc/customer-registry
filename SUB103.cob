@@ -6,16 +6,27 @@
       *> DATE-WRITTEN: 2023-02-26                                    **
       *>                                                             **
       *> DESCRIPTION:                                                **
-      *> A subrutine to remove customer.                             **
+      *> A subrutine to remove customer. This is a soft delete: the  **
+      *> record is marked RCUSTSTAT "I" (inactive) rather than       **
+      *> physically deleted, so it can be reactivated later (see     **
+      *> SUB115). Reports and searches should exclude inactive       **
+      *> records by default.                                         **
       *>                                                             **
       *> LS-RETVAL:                                                  **
       *>  00: Success.                                               **
       *>  01: Customer file not found.                               **
       *>  02: Customer not found, ID/key LCUSTID.                    **
+      *>  03: Customer already inactive.                             **
       *>***************************************************************
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230225 Created.                                             **
+      *> 260808 Changed from a physical DELETE to a soft-delete that **
+      *>        sets RCUSTSTAT to "I".                                **
+      *> 260808 Accept the operator ID from the caller and log it     **
+      *>        against the removal on CUSTOMER.AUDIT.                **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB103.
@@ -27,27 +38,30 @@
              Organization Is Indexed
              Access Mode  Is Random
              Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
              File Status WS-CUSTSTAT.
 
        Data Division.
          File Section.
            Fd CUST.
            01 CUST-REC.
-             05 RCUSTID   Pic X(6)  Value Space.
-             05 RCUSTNAME Pic X(20) Value Space.
-             05 RCUSTPHN1 Pic X(10) Value Space.
-             05 RCUSTPHN2 Pic X(10) Value Space.
+             Copy CUSTFD.
 
          Working-Storage Section.
            01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
            01 WS-CUSTSTAT Pic 9(2).
-         
+           01 WS-AUD-PRMSET.
+             Copy AUDITLK.
+           01 WS-AUD-RETVAL Pic X(2).
+
          Linkage Section.
            01 LS-PRMSET.
              05 LCUSTID Pic X(6).
+           01 LS-OPERID Pic X(8).
            01 LS-RETVAL Pic X(2).
-      
-       Procedure Division Using LS-PRMSET, LS-RETVAL.
+
+       Procedure Division Using LS-PRMSET, LS-OPERID, LS-RETVAL.
        100-Main.
 
        200-Remove-Customer.
@@ -59,11 +73,33 @@
            Move "01" To LS-RETVAL
            Close CUST
          Else
-           Delete CUST Record
+           Read CUST
+             Key Is RCUSTID
              Invalid Key Move "02" To LS-RETVAL
-           End-Delete
+           End-Read
+
+           If LS-RETVAL Equal "00" Then
+             If RCUSTSTAT-INACTIVE Then
+               Move "03" To LS-RETVAL
+             Else
+               Move "I" To RCUSTSTAT
+               Rewrite CUST-REC
+                 Invalid Key Move "02" To LS-RETVAL
+               End-Rewrite
+             End-If
+           End-If
            Close CUST
          End-If.
-       
+
+         If LS-RETVAL Equal "00" Then
+           Move RCUSTID     To LACUSTID
+           Move "D"         To LAACTION
+           Move "*DELETE*"  To LAFIELD
+           Move "A"         To LAOLDVAL
+           Move "I"         To LANEWVAL
+           Move LS-OPERID   To LAOPERID
+           Call "SUB090" Using WS-AUD-PRMSET, WS-AUD-RETVAL
+         End-If.
+
        999-End-Of-SubRutine.
          Exit Program.
