@@ -11,20 +11,184 @@
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230227 Created.                                             **
+      *> 260808 Added an [L]ist option that browses CUSTOMER.DAT ten **
+      *>        rows at a time with [N]ext/[P]revious paging.        **
+      *> 260808 Added an [X]port option on the exact-search result   **
+      *>        and browse-list screens that writes the current      **
+      *>        result set to data/CUSTEXPORT.CSV.                    **
+      *> 260808 Added a [P]rint option on the exact-search result     **
+      *>        screen that appends the displayed record to a        **
+      *>        formatted data/CUSTPRINT.PRT print stream.            **
+      *> 260808 Added a [P]hone lookup mode that searches by phone    **
+      *>        number instead of exact CUSTOMER ID, via new SUB106.  **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Normalize a numeric-only CUSTOMER ID entry to its     **
+      *>        zero-padded form before searching, so "2" finds       **
+      *>        "000002" the same as typing it in full.               **
+      *> 260808 Added an [A]dv option: a combined search that accepts **
+      *>        any mix of ID, partial name and partial phone and     **
+      *>        pages through every active match.                     **
+      *> 260808 Added a COMPANY ID filter to the [A]dv search, so all **
+      *>        the contacts under one company (see COMPFD/SUB280)    **
+      *>        can be listed together.                               **
+      *> 260809 WS-CUST-DAT was a local 4-field group, too small for   **
+      *>        the SUB104/SUB106 call's Copy CUSTLK shape - switched  **
+      *>        to Copy CUSTWS so the lookup no longer writes past the **
+      *>        buffer into adjacent Working-Storage.                  **
+      *> 260809 Added an [N]ame option (SS-SEARCH-NAME-1) that looks a **
+      *>        customer up by partial name via SUB105, the plain      **
+      *>        single-criterion counterpart to the [A]dv name filter. **
+      *> 260809 160-Next-Page now checks WS-BROWSE-PAGE against the  **
+      *>        50-entry WS-PAGE-START-TBL before advancing, instead  **
+      *>        of indexing past the end of the table on page 51.     **
+      *> 260809 CSV export used to write each field at its fixed Pic  **
+      *>        width, so every row carried the field's trailing      **
+      *>        padding straight through the comma into whatever       **
+      *>        imported the file - 199-Build-Csv-Row now trims each   **
+      *>        field first. Also widened CSV-PHN1/CSV-PHN2 to X(20)   **
+      *>        to match the widened CUSTPHN1/CUSTPHN2, which were     **
+      *>        being truncated on the way into the export.            **
+      *> 260809 145-Load-Browse-Page/149-Load-Adv-Page were advancing  **
+      *>        WS-BX (and ending the page) once per record examined,  **
+      *>        not once per record that actually matched - an         **
+      *>        inactive or filtered-out record still consumed a page  **
+      *>        slot, leaving blank rows and cutting paging short of    **
+      *>        every real match. WS-BX now only advances inside the    **
+      *>        match branch of 147-Read-Into-Row/151-Adv-Match-Row,    **
+      *>        so the read loop keeps going until 10 matches are       **
+      *>        collected or the file is exhausted.                     **
+      *> 260809 WS-CSVSTAT/WS-PRTSTAT changed from Pic X(2) to Pic      **
+      *>        9(2) to match the file-status field convention used     **
+      *>        everywhere else in the registry.                        **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB230.
 
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Dynamic
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select CSVOUT Assign WS-CSVFILE
+             Organization Is Line Sequential
+             File Status WS-CSVSTAT.
+           Select PRTOUT Assign WS-PRTFILE
+             Organization Is Line Sequential
+             File Status WS-PRTSTAT.
+
        Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd CSVOUT.
+           01 CSV-REC Pic X(100).
+
+           Fd PRTOUT.
+           01 PRT-REC Pic X(80).
+
          Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
            01 WS-CUST-DAT.
-             05 CUSTID    Pic X(6)  Value Space.
-             05 CUSTNAME  Pic X(20) Value Space.
-             05 CUSTPHN1  Pic X(10) Value Space.
-             05 CUSTPHN2  Pic X(10) Value Space.
+             Copy CUSTWS.
            01 WS-RETVAL   Pic X(2)  Value Space.
            01 WS-INPKEY   Pic X     Value Space.
            01 WS-STATUS   Pic X(30) Value Space.
+           01 WS-ID-NORM  Pic X(6)  Value Space Justified Right.
+
+      *>  Advanced-search entry fields and filter working storage -
+      *>  a blank field is not filtered on; a filled one must match
+      *>  (ID exactly, name/phone as a substring) for a record to be
+      *>  included in the result pages.
+           01 WS-ADV-ID     Pic X(6)  Value Space Justified Right.
+           01 WS-ADV-NAME   Pic X(20) Value Space.
+           01 WS-ADV-PHONE  Pic X(10) Value Space.
+           01 WS-ADV-COID   Pic X(6)  Value Space Justified Right.
+           01 WS-ADV-NM-LEN Pic 9(2)  Value Zero.
+           01 WS-ADV-PH-LEN Pic 9(2)  Value Zero.
+           01 WS-ADV-MATCH-CNT Pic 9(2) Value Zero.
+           01 WS-BROWSE-MODE Pic X    Value "B".
+             88 BROWSE-MODE-PLAIN     Value "B".
+             88 BROWSE-MODE-ADV       Value "A".
+           01 WS-BROWSE-TITLE Pic X(43)
+             Value "SEARCH CUSTOMER - BROWSE LIST.".
+
+      *>  CSV export working storage - Options: [X]port on the exact-
+      *>  search result screen writes the single match; on the browse
+      *>  list it writes every row currently loaded in WS-BROWSE-TBL.
+      *>  Each detail row is built up field by field in 199-Build-Csv-
+      *>  Row, trimming the trailing spaces off every field before the
+      *>  comma so the padding built into CSV-ID/CSV-NAME/CSV-PHN1/
+      *>  CSV-PHN2's fixed widths never reaches the file a consumer
+      *>  actually imports.
+           01 WS-CSVFILE  Pic X(24) Value "data/CUSTEXPORT.CSV".
+           01 WS-CSVSTAT  Pic 9(2).
+           01 WS-CSV-HDG  Pic X(40) Value "ID,NAME,PHONE #1,PHONE #2".
+           01 WS-CSV-DETAIL.
+             05 CSV-ID   Pic X(6).
+             05 CSV-NAME Pic X(40).
+             05 CSV-PHN1 Pic X(20).
+             05 CSV-PHN2 Pic X(20).
+           01 WS-CSV-LINE Pic X(100) Value Space.
+           01 WS-CSV-PTR  Pic 9(3)   Value 1.
+           01 WS-TRIM-SRC Pic X(40)  Value Space.
+           01 WS-TRIM-LEN Pic 9(2)   Value Zero.
+
+      *>  Print working storage - Options: [P]rint on the exact-search
+      *>  result screen appends a formatted detail sheet for the
+      *>  displayed customer to data/CUSTPRINT.PRT, so several prints
+      *>  in a row build up one print stream for the folder.
+           01 WS-PRTFILE  Pic X(24) Value "data/CUSTPRINT.PRT".
+           01 WS-PRTSTAT  Pic 9(2).
+           01 WS-PRT-HDG  Pic X(80) Value "CUSTOMER DETAIL".
+           01 WS-PRT-LINE-1.
+             05 Filler   Pic X(13) Value "CUSTOMER ID: ".
+             05 PRT-ID   Pic X(6).
+             05 Filler   Pic X(61) Value Space.
+           01 WS-PRT-LINE-2.
+             05 Filler   Pic X(13) Value "NAME:        ".
+             05 PRT-NAME Pic X(40).
+             05 Filler   Pic X(27) Value Space.
+           01 WS-PRT-LINE-3.
+             05 Filler   Pic X(13) Value "PHONE #1:    ".
+             05 PRT-PHN1 Pic X(10).
+             05 Filler   Pic X(57) Value Space.
+           01 WS-PRT-LINE-4.
+             05 Filler   Pic X(13) Value "PHONE #2:    ".
+             05 PRT-PHN2 Pic X(10).
+             05 Filler   Pic X(57) Value Space.
+           01 WS-PRT-BLANK Pic X(80) Value Space.
+
+      *>  Browse-list working storage - pages of ten active customers
+      *>  at a time, in RCUSTID order. WS-PAGE-START-TBL(n) remembers
+      *>  the key each page started at so [P]revious can re-Start
+      *>  there without having to read backwards through the file.
+           01 WS-EOF          Pic X     Value "N".
+             88 IS-EOF                  Value "Y".
+           01 WS-FOUND        Pic X     Value "N".
+             88 IS-FOUND                Value "Y".
+           01 WS-BROWSE-CNT   Pic 9(2)  Value Zero.
+           01 WS-BROWSE-PAGE  Pic 9(2)  Value 1.
+           01 WS-HAS-NEXT     Pic X     Value "N".
+             88 HAS-NEXT-PAGE           Value "Y".
+           01 WS-NEXT-MARK    Pic X(6)  Value Space.
+           01 WS-PAGE-START-TBL.
+             05 WS-PAGE-START Occurs 50 Times
+                               Indexed By WS-PX Pic X(6).
+           01 WS-BROWSE-TBL.
+             05 WS-BROWSE-ROW Occurs 10 Times Indexed By WS-BX.
+               10 WS-B-ID   Pic X(6)  Value Space.
+               10 WS-B-NAME Pic X(20) Value Space.
+               10 WS-B-PHN1 Pic X(10) Value Space.
+               10 WS-B-PHN2 Pic X(10) Value Space.
 
          Screen Section.
            01 SS-SEARCH-CUST-1.
@@ -32,6 +196,44 @@
              05 Line  4 Col  3 Value "SEARCH CUSTOMER.".
              05 Line  6 Col  3 Value "CUSTOMER ID:".
              05 Line  6 Col 16 Pic X(6) Using CUSTID.
+             05 Line 23 Col  2 Value "Options: [B]ack [S]earch [L]ist".
+             05 Line 23 Col 35 Value "[P]hone [N]ame [A]dv".
+             05 Line 23 Col 56 Pic X Using WS-INPKEY.
+             05 Line 24 Col  2 Value "STATUS:".
+             05 Line 24 Col 10 Pic X(30) Using WS-STATUS.
+
+           01 SS-SEARCH-ADV-1.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "SEARCH CUSTOMER - ADVANCED.".
+             05 Line  6 Col  3 Value "CUSTOMER ID ...:".
+             05 Line  6 Col 20 Pic X(6)  Using WS-ADV-ID.
+             05 Line  8 Col  3 Value "NAME CONTAINS .:".
+             05 Line  8 Col 20 Pic X(20) Using WS-ADV-NAME.
+             05 Line 10 Col  3 Value "PHONE CONTAINS :".
+             05 Line 10 Col 20 Pic X(10) Using WS-ADV-PHONE.
+             05 Line 12 Col  3 Value "COMPANY ID ....:".
+             05 Line 12 Col 20 Pic X(6)  Using WS-ADV-COID.
+             05 Line 14 Col  3 Value "(blank field = not filtered on)".
+             05 Line 23 Col  2 Value "Options: [B]ack [S]earch".
+             05 Line 23 Col 27 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+           01 SS-SEARCH-PHONE-1.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "SEARCH CUSTOMER - PHONE LOOKUP.".
+             05 Line  6 Col  3 Value "PHONE #....:".
+             05 Line  6 Col 16 Pic X(10) Using CUSTPHN1.
+             05 Line 23 Col  2 Value "Options: [B]ack [S]earch".
+             05 Line 23 Col 27 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+           01 SS-SEARCH-NAME-1.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "SEARCH CUSTOMER - NAME LOOKUP.".
+             05 Line  6 Col  3 Value "NAME CONTAINS:".
+             05 Line  6 Col 18 Pic X(40) Using CUSTNAME.
              05 Line 23 Col  2 Value "Options: [B]ack [S]earch".
              05 Line 23 Col 27 Pic X Using WS-INPKEY.
              05 Line 23 Col 42 Value "STATUS:".
@@ -43,14 +245,70 @@
              05 Line  6 Col  3 Value "CUSTOMER ID:".
              05 Line  6 Col 16 Pic X(6) From CUSTID.
              05 Line  8 Col  3 Value "NAME ......:".
-             05 Line  8 Col 16 Pic X(20) From CUSTNAME.
+             05 Line  8 Col 16 Pic X(40) From CUSTNAME.
              05 Line 10 Col  3 Value "PHONE #1 ..:".
              05 Line 10 Col 16 Pic X(10) From CUSTPHN1.
              05 Line 12 Col  3 Value "PHONE #2 ..:".
              05 Line 12 Col 16 Pic X(10) From CUSTPHN2.
-             05 Line 23 Col  2 Value "Options: [B]ack".
-             05 Line 23 Col 18 Pic X Using WS-INPKEY.
-      
+             05 Line 23 Col  2 Value "Options: [B]ack [P]rint [X]port".
+             05 Line 23 Col 34 Pic X Using WS-INPKEY.
+             05 Line 23 Col 41 Value "STATUS:".
+             05 Line 23 Col 49 Pic X(30) Using WS-STATUS.
+
+           01 SS-SEARCH-BROWSE.
+             05 Blank Screen.
+             05 Line  4 Col  3 Pic X(43) From WS-BROWSE-TITLE.
+             05 Line  5 Col  3 Value "ID    NAME".
+             05 Line  5 Col 32 Value "PHONE #1".
+             05 Line  5 Col 43 Value "PHONE #2".
+             05 Line  6 Col  3 Pic X(6)  From WS-B-ID(1).
+             05 Line  6 Col 11 Pic X(20) From WS-B-NAME(1).
+             05 Line  6 Col 32 Pic X(10) From WS-B-PHN1(1).
+             05 Line  6 Col 43 Pic X(10) From WS-B-PHN2(1).
+             05 Line  7 Col  3 Pic X(6)  From WS-B-ID(2).
+             05 Line  7 Col 11 Pic X(20) From WS-B-NAME(2).
+             05 Line  7 Col 32 Pic X(10) From WS-B-PHN1(2).
+             05 Line  7 Col 43 Pic X(10) From WS-B-PHN2(2).
+             05 Line  8 Col  3 Pic X(6)  From WS-B-ID(3).
+             05 Line  8 Col 11 Pic X(20) From WS-B-NAME(3).
+             05 Line  8 Col 32 Pic X(10) From WS-B-PHN1(3).
+             05 Line  8 Col 43 Pic X(10) From WS-B-PHN2(3).
+             05 Line  9 Col  3 Pic X(6)  From WS-B-ID(4).
+             05 Line  9 Col 11 Pic X(20) From WS-B-NAME(4).
+             05 Line  9 Col 32 Pic X(10) From WS-B-PHN1(4).
+             05 Line  9 Col 43 Pic X(10) From WS-B-PHN2(4).
+             05 Line 10 Col  3 Pic X(6)  From WS-B-ID(5).
+             05 Line 10 Col 11 Pic X(20) From WS-B-NAME(5).
+             05 Line 10 Col 32 Pic X(10) From WS-B-PHN1(5).
+             05 Line 10 Col 43 Pic X(10) From WS-B-PHN2(5).
+             05 Line 11 Col  3 Pic X(6)  From WS-B-ID(6).
+             05 Line 11 Col 11 Pic X(20) From WS-B-NAME(6).
+             05 Line 11 Col 32 Pic X(10) From WS-B-PHN1(6).
+             05 Line 11 Col 43 Pic X(10) From WS-B-PHN2(6).
+             05 Line 12 Col  3 Pic X(6)  From WS-B-ID(7).
+             05 Line 12 Col 11 Pic X(20) From WS-B-NAME(7).
+             05 Line 12 Col 32 Pic X(10) From WS-B-PHN1(7).
+             05 Line 12 Col 43 Pic X(10) From WS-B-PHN2(7).
+             05 Line 13 Col  3 Pic X(6)  From WS-B-ID(8).
+             05 Line 13 Col 11 Pic X(20) From WS-B-NAME(8).
+             05 Line 13 Col 32 Pic X(10) From WS-B-PHN1(8).
+             05 Line 13 Col 43 Pic X(10) From WS-B-PHN2(8).
+             05 Line 14 Col  3 Pic X(6)  From WS-B-ID(9).
+             05 Line 14 Col 11 Pic X(20) From WS-B-NAME(9).
+             05 Line 14 Col 32 Pic X(10) From WS-B-PHN1(9).
+             05 Line 14 Col 43 Pic X(10) From WS-B-PHN2(9).
+             05 Line 15 Col  3 Pic X(6)  From WS-B-ID(10).
+             05 Line 15 Col 11 Pic X(20) From WS-B-NAME(10).
+             05 Line 15 Col 32 Pic X(10) From WS-B-PHN1(10).
+             05 Line 15 Col 43 Pic X(10) From WS-B-PHN2(10).
+             05 Line 20 Col  3 Value "PAGE:".
+             05 Line 20 Col  9 Pic Z9 From WS-BROWSE-PAGE.
+             05 Line 23 Col  2 Value "Options: [N]ext [P]revious [B]ack".
+             05 Line 23 Col 36 Value "[X]port".
+             05 Line 23 Col 44 Pic X Using WS-INPKEY.
+             05 Line 23 Col 46 Value "STATUS:".
+             05 Line 23 Col 54 Pic X(26) Using WS-STATUS.
+
        Procedure Division.
        100-Main.
          Perform 110-Main-Loop
@@ -64,18 +322,75 @@
          Accept  SS-SEARCH-CUST-1.
          Evaluate WS-INPKEY
            When "S" Perform 120-Search-Customer
+           When "L" Perform 140-Browse-List
+           When "P" Perform 121-Search-By-Phone
+           When "N" Perform 131-Search-By-Name
+           When "A" Perform 128-Advanced-Search
            When "B" Perform 999-End-Of-SubRutine
          End-Evaluate.
 
+      *>  Right-justifies a numeric-only ID entry and zero-fills it,
+      *>  so "2" is treated the same as the fully zero-padded
+      *>  "000002" CUSTOMER ID stored on file. Non-numeric entries
+      *>  are left as typed and simply fail the lookup as before.
+       115-Normalize-Id.
+         Move CUSTID To WS-ID-NORM.
+         If WS-ID-NORM Not Equal Space Then
+           Inspect WS-ID-NORM Replacing Leading Space By Zero
+           If WS-ID-NORM Is Numeric Then
+             Move WS-ID-NORM To CUSTID
+           End-If
+         End-If.
+
        120-Search-Customer.
+         Perform 115-Normalize-Id.
          Call "SUB104" Using WS-CUST-DAT, WS-RETVAL.
          If WS-RETVAL Not Equal "00" Then
            Move "Customer not found!" To WS-STATUS
          Else
            Move Space To WS-INPKEY
            Move Space To WS-STATUS
-           Display SS-SEARCH-CUST-2
-           Accept  SS-SEARCH-CUST-2
+           Perform 125-Search-Result-Loop
+             Until WS-INPKEY Equal "B"
+         End-If.
+
+       125-Search-Result-Loop.
+         Display SS-SEARCH-CUST-2.
+         Accept  SS-SEARCH-CUST-2.
+         Evaluate WS-INPKEY
+           When "P" Perform 185-Print-Search-Result
+           When "X" Perform 180-Export-Search-Csv
+           When "B" Continue
+         End-Evaluate.
+
+      *>  Entry point for the [P]hone option - looks a customer up by
+      *>  phone number (either RCUSTPHN1 or RCUSTPHN2) instead of by
+      *>  exact CUSTOMER ID, via SUB106.
+       121-Search-By-Phone.
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Move Space To CUSTPHN1.
+         Perform 122-Phone-Entry-Loop
+           Until WS-INPKEY Equal "B".
+
+       122-Phone-Entry-Loop.
+         Display SS-SEARCH-PHONE-1.
+         Accept  SS-SEARCH-PHONE-1.
+         Evaluate WS-INPKEY
+           When "S" Perform 123-Do-Phone-Search
+           When "B" Continue
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+       123-Do-Phone-Search.
+         Call "SUB106" Using WS-CUST-DAT, WS-RETVAL.
+         If WS-RETVAL Not Equal "00" Then
+           Move "Customer not found!" To WS-STATUS
+         Else
+           Move Space To WS-INPKEY
+           Move Space To WS-STATUS
+           Perform 125-Search-Result-Loop
+             Until WS-INPKEY Equal "B"
          End-If.
 
        130-Clear-Fields.
@@ -84,6 +399,429 @@
          Move Space To CUSTPHN1.
          Move Space To CUSTPHN2.
          Move "Fields cleared successfully!" To WS-STATUS.
-       
+
+      *>  Entry point for the [N]ame option - looks a customer up by
+      *>  partial name match via SUB105, the plain single-criterion
+      *>  counterpart to the [A]dv screen's name filter.
+       131-Search-By-Name.
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Move Space To CUSTNAME.
+         Perform 132-Name-Entry-Loop
+           Until WS-INPKEY Equal "B".
+
+       132-Name-Entry-Loop.
+         Display SS-SEARCH-NAME-1.
+         Accept  SS-SEARCH-NAME-1.
+         Evaluate WS-INPKEY
+           When "S" Perform 133-Do-Name-Search
+           When "B" Continue
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+       133-Do-Name-Search.
+         Call "SUB105" Using WS-CUST-DAT, WS-RETVAL.
+         If WS-RETVAL Not Equal "00" Then
+           Move "Customer not found!" To WS-STATUS
+         Else
+           Move Space To WS-INPKEY
+           Move Space To WS-STATUS
+           Perform 125-Search-Result-Loop
+             Until WS-INPKEY Equal "B"
+         End-If.
+
+      *>  Entry point for the [A]dv option - accepts any combination
+      *>  of ID, partial name and partial phone and pages through
+      *>  every active customer matching all the filled-in criteria.
+       128-Advanced-Search.
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Move Space To WS-ADV-ID.
+         Move Space To WS-ADV-NAME.
+         Move Space To WS-ADV-PHONE.
+         Move Space To WS-ADV-COID.
+         Perform 129-Adv-Entry-Loop
+           Until WS-INPKEY Equal "B".
+
+       129-Adv-Entry-Loop.
+         Display SS-SEARCH-ADV-1.
+         Accept  SS-SEARCH-ADV-1.
+         Evaluate WS-INPKEY
+           When "S" Perform 148-Adv-Do-Search
+           When "B" Continue
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+      *>  Normalizes the ID filter (same zero-fill rule as an exact-
+      *>  search ID), works out the trimmed length of the name and
+      *>  phone filters for the substring check in 151-Adv-Match-Row,
+      *>  then pages through the file the same way 140-Browse-List
+      *>  does, just with the extra filter criteria applied.
+       148-Adv-Do-Search.
+         If WS-ADV-ID Not Equal Space Then
+           Inspect WS-ADV-ID Replacing Leading Space By Zero
+         End-If.
+         If WS-ADV-COID Not Equal Space Then
+           Inspect WS-ADV-COID Replacing Leading Space By Zero
+         End-If.
+         Move Zero To WS-ADV-NM-LEN.
+         Inspect WS-ADV-NAME Tallying WS-ADV-NM-LEN
+           For Characters Before Initial Space.
+         Move Zero To WS-ADV-PH-LEN.
+         Inspect WS-ADV-PHONE Tallying WS-ADV-PH-LEN
+           For Characters Before Initial Space.
+
+         Move "A" To WS-BROWSE-MODE.
+         Move "SEARCH CUSTOMER - ADVANCED SEARCH RESULTS."
+           To WS-BROWSE-TITLE.
+         Move 1 To WS-BROWSE-PAGE.
+         Move Space To WS-PAGE-START(1).
+         Move Space To WS-STATUS.
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Move "No customers on file!" To WS-STATUS
+         Else
+           Perform 149-Load-Adv-Page
+           Perform 150-Browse-Loop
+             Until WS-INPKEY Equal "B"
+           Close CUST
+         End-If.
+         Move Space To WS-INPKEY.
+         Move "B" To WS-BROWSE-MODE.
+
+      *>  Entry point for the [L]ist option - browses CUSTOMER.DAT ten
+      *>  active rows per page, starting from the top of the file.
+       140-Browse-List.
+         Move "B" To WS-BROWSE-MODE.
+         Move "SEARCH CUSTOMER - BROWSE LIST." To WS-BROWSE-TITLE.
+         Move 1 To WS-BROWSE-PAGE.
+         Move Space To WS-PAGE-START(1).
+         Move Space To WS-STATUS.
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Move "No customers on file!" To WS-STATUS
+         Else
+           Perform 145-Load-Browse-Page
+           Perform 150-Browse-Loop
+             Until WS-INPKEY Equal "B"
+           Close CUST
+         End-If.
+         Move Space To WS-INPKEY.
+
+       150-Browse-Loop.
+         Display SS-SEARCH-BROWSE.
+         Accept  SS-SEARCH-BROWSE.
+         Evaluate WS-INPKEY
+           When "N" Perform 160-Next-Page
+           When "P" Perform 170-Previous-Page
+           When "X" Perform 190-Export-Browse-Csv
+           When "B" Continue
+         End-Evaluate.
+
+      *>  Loads WS-BROWSE-TBL with up to ten active customers starting
+      *>  at WS-PAGE-START(WS-BROWSE-PAGE), then peeks one record past
+      *>  the page to know whether [N]ext has anywhere to go.
+       145-Load-Browse-Page.
+         Move Space To WS-STATUS.
+         Move Zero  To WS-BROWSE-CNT.
+         Move "N"   To WS-HAS-NEXT.
+         Perform 146-Clear-Browse-Row
+           Varying WS-BX From 1 By 1 Until WS-BX Greater Than 10.
+
+         Move WS-PAGE-START(WS-BROWSE-PAGE) To RCUSTID.
+         Move "N" To WS-EOF.
+         Start CUST Key Is Greater Than Or Equal RCUSTID
+           Invalid Key Move "Y" To WS-EOF
+         End-Start.
+         If Not IS-EOF Then
+           Read CUST Next Record
+             At End Move "Y" To WS-EOF
+           End-Read
+         End-If.
+         Move Zero To WS-BX.
+         If Not IS-EOF Then
+           Perform 147-Read-Into-Row
+             Until WS-BX Equal 10 Or IS-EOF
+         End-If.
+
+         If Not IS-EOF Then
+           Read CUST Next Record
+             At End Move "Y" To WS-EOF
+           End-Read
+           If Not IS-EOF Then
+             Move "Y"      To WS-HAS-NEXT
+             Move RCUSTID  To WS-NEXT-MARK
+           End-If
+         End-If.
+
+         If WS-BROWSE-CNT Equal Zero Then
+           Move "No customers found." To WS-STATUS
+         End-If.
+
+       146-Clear-Browse-Row.
+         Move Space To WS-B-ID(WS-BX).
+         Move Space To WS-B-NAME(WS-BX).
+         Move Space To WS-B-PHN1(WS-BX).
+         Move Space To WS-B-PHN2(WS-BX).
+
+       147-Read-Into-Row.
+         If RCUSTSTAT-ACTIVE Then
+           Add 1 To WS-BX
+           Move RCUSTID   To WS-B-ID(WS-BX)
+           Move RCUSTNAME To WS-B-NAME(WS-BX)
+           Move RCUSTPHN1 To WS-B-PHN1(WS-BX)
+           Move RCUSTPHN2 To WS-B-PHN2(WS-BX)
+           Add 1 To WS-BROWSE-CNT
+         End-If.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+      *>  Same scan-window shape as 145-Load-Browse-Page, but each raw
+      *>  record must also pass 151-Adv-Match-Row's filter criteria to
+      *>  land in the page (see 148-Adv-Do-Search for the criteria).
+       149-Load-Adv-Page.
+         Move Space To WS-STATUS.
+         Move Zero  To WS-BROWSE-CNT.
+         Move "N"   To WS-HAS-NEXT.
+         Perform 146-Clear-Browse-Row
+           Varying WS-BX From 1 By 1 Until WS-BX Greater Than 10.
+
+         Move WS-PAGE-START(WS-BROWSE-PAGE) To RCUSTID.
+         Move "N" To WS-EOF.
+         Start CUST Key Is Greater Than Or Equal RCUSTID
+           Invalid Key Move "Y" To WS-EOF
+         End-Start.
+         If Not IS-EOF Then
+           Read CUST Next Record
+             At End Move "Y" To WS-EOF
+           End-Read
+         End-If.
+         Move Zero To WS-BX.
+         If Not IS-EOF Then
+           Perform 151-Adv-Match-Row
+             Until WS-BX Equal 10 Or IS-EOF
+         End-If.
+
+         If Not IS-EOF Then
+           Read CUST Next Record
+             At End Move "Y" To WS-EOF
+           End-Read
+           If Not IS-EOF Then
+             Move "Y"      To WS-HAS-NEXT
+             Move RCUSTID  To WS-NEXT-MARK
+           End-If
+         End-If.
+
+         If WS-BROWSE-CNT Equal Zero Then
+           Move "No customers found." To WS-STATUS
+         End-If.
+
+      *>  Checks the current CUST-REC against whichever of ID/name/
+      *>  phone the operator filled in on SS-SEARCH-ADV-1; a blank
+      *>  filter field is not checked at all.
+       151-Adv-Match-Row.
+         Move "Y" To WS-FOUND.
+         If WS-ADV-ID Not Equal Space
+             And RCUSTID Not Equal WS-ADV-ID Then
+           Move "N" To WS-FOUND
+         End-If.
+         If IS-FOUND And WS-ADV-NM-LEN Greater Than Zero Then
+           Move Zero To WS-ADV-MATCH-CNT
+           Inspect RCUSTNAME Tallying WS-ADV-MATCH-CNT
+             For All WS-ADV-NAME(1:WS-ADV-NM-LEN)
+           If WS-ADV-MATCH-CNT Equal Zero Then
+             Move "N" To WS-FOUND
+           End-If
+         End-If.
+         If IS-FOUND And WS-ADV-PH-LEN Greater Than Zero Then
+           Move Zero To WS-ADV-MATCH-CNT
+           Inspect RCUSTPHN1 Tallying WS-ADV-MATCH-CNT
+             For All WS-ADV-PHONE(1:WS-ADV-PH-LEN)
+           Inspect RCUSTPHN2 Tallying WS-ADV-MATCH-CNT
+             For All WS-ADV-PHONE(1:WS-ADV-PH-LEN)
+           If WS-ADV-MATCH-CNT Equal Zero Then
+             Move "N" To WS-FOUND
+           End-If
+         End-If.
+         If IS-FOUND And WS-ADV-COID Not Equal Space
+             And RCUSTCOID Not Equal WS-ADV-COID Then
+           Move "N" To WS-FOUND
+         End-If.
+         If RCUSTSTAT-INACTIVE Then
+           Move "N" To WS-FOUND
+         End-If.
+
+         If IS-FOUND Then
+           Add 1 To WS-BX
+           Move RCUSTID   To WS-B-ID(WS-BX)
+           Move RCUSTNAME To WS-B-NAME(WS-BX)
+           Move RCUSTPHN1 To WS-B-PHN1(WS-BX)
+           Move RCUSTPHN2 To WS-B-PHN2(WS-BX)
+           Add 1 To WS-BROWSE-CNT
+         End-If.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       155-Load-Page.
+         Evaluate True
+           When BROWSE-MODE-ADV Perform 149-Load-Adv-Page
+           When Other            Perform 145-Load-Browse-Page
+         End-Evaluate.
+
+       160-Next-Page.
+         If HAS-NEXT-PAGE Then
+           If WS-BROWSE-PAGE Less Than 50 Then
+             Add 1 To WS-BROWSE-PAGE
+             Move WS-NEXT-MARK To WS-PAGE-START(WS-BROWSE-PAGE)
+             Perform 155-Load-Page
+           Else
+             Move "Page limit reached (max 50)." To WS-STATUS
+           End-If
+         Else
+           Move "No more customers." To WS-STATUS
+         End-If.
+
+       170-Previous-Page.
+         If WS-BROWSE-PAGE Greater Than 1 Then
+           Subtract 1 From WS-BROWSE-PAGE
+           Perform 155-Load-Page
+         Else
+           Move "Already at the first page." To WS-STATUS
+         End-If.
+
+      *>  Writes the single customer currently shown on the exact-
+      *>  search result screen to data/CUSTEXPORT.CSV, overwriting any
+      *>  previous export.
+       180-Export-Search-Csv.
+         Open Output CSVOUT.
+         Write CSV-REC From WS-CSV-HDG.
+         Move CUSTID   To CSV-ID.
+         Move CUSTNAME To CSV-NAME.
+         Move CUSTPHN1 To CSV-PHN1.
+         Move CUSTPHN2 To CSV-PHN2.
+         Perform 199-Build-Csv-Row.
+         Write CSV-REC From WS-CSV-LINE.
+         Close CSVOUT.
+         Move "Exported to CUSTEXPORT.CSV" To WS-STATUS.
+
+      *>  Appends a formatted detail sheet for the customer currently
+      *>  shown on the exact-search result screen to data/CUSTPRINT.PRT,
+      *>  the print/SYSOUT stream for the customer file folders. Each
+      *>  print adds to the stream rather than replacing it, so a run
+      *>  of prints can be pulled off together at the printer.
+       185-Print-Search-Result.
+         Move CUSTID   To PRT-ID.
+         Move CUSTNAME To PRT-NAME.
+         Move CUSTPHN1 To PRT-PHN1.
+         Move CUSTPHN2 To PRT-PHN2.
+         Open Input PRTOUT.
+         If WS-PRTSTAT Equal "35" Then
+           Close PRTOUT
+           Open Output PRTOUT
+         Else
+           Close PRTOUT
+           Open Extend PRTOUT
+         End-If.
+         Write PRT-REC From WS-PRT-HDG.
+         Write PRT-REC From WS-PRT-LINE-1.
+         Write PRT-REC From WS-PRT-LINE-2.
+         Write PRT-REC From WS-PRT-LINE-3.
+         Write PRT-REC From WS-PRT-LINE-4.
+         Write PRT-REC From WS-PRT-BLANK.
+         Close PRTOUT.
+         Move "Sent to print stream." To WS-STATUS.
+
+      *>  Writes every row currently loaded in WS-BROWSE-TBL (i.e. the
+      *>  page on screen, not the whole file) to data/CUSTEXPORT.CSV.
+       190-Export-Browse-Csv.
+         Open Output CSVOUT.
+         Write CSV-REC From WS-CSV-HDG.
+         Perform 195-Write-Browse-Row
+           Varying WS-BX From 1 By 1
+           Until WS-BX Greater Than WS-BROWSE-CNT.
+         Close CSVOUT.
+         Move "Exported to CUSTEXPORT.CSV" To WS-STATUS.
+
+       195-Write-Browse-Row.
+         Move WS-B-ID(WS-BX)   To CSV-ID.
+         Move WS-B-NAME(WS-BX) To CSV-NAME.
+         Move WS-B-PHN1(WS-BX) To CSV-PHN1.
+         Move WS-B-PHN2(WS-BX) To CSV-PHN2.
+         Perform 199-Build-Csv-Row.
+         Write CSV-REC From WS-CSV-LINE.
+
+      *>  Builds one comma-separated CSV line from CSV-ID/CSV-NAME/
+      *>  CSV-PHN1/CSV-PHN2, trimming the trailing spaces off each
+      *>  field (via 197-Rtrim-Field) before the comma so a fixed-
+      *>  width field shorter than its Pic width doesn't hand the
+      *>  padding to whatever imports this file.
+       199-Build-Csv-Row.
+         Move Space To WS-CSV-LINE.
+         Move 1     To WS-CSV-PTR.
+
+         Move CSV-ID To WS-TRIM-SRC.
+         Perform 197-Rtrim-Field.
+         If WS-TRIM-LEN Greater Than Zero Then
+           String WS-TRIM-SRC(1:WS-TRIM-LEN) Delimited By Size
+             Into WS-CSV-LINE
+             With Pointer WS-CSV-PTR
+           End-String
+         End-If.
+         String "," Delimited By Size
+           Into WS-CSV-LINE
+           With Pointer WS-CSV-PTR
+         End-String.
+
+         Move CSV-NAME To WS-TRIM-SRC.
+         Perform 197-Rtrim-Field.
+         If WS-TRIM-LEN Greater Than Zero Then
+           String WS-TRIM-SRC(1:WS-TRIM-LEN) Delimited By Size
+             Into WS-CSV-LINE
+             With Pointer WS-CSV-PTR
+           End-String
+         End-If.
+         String "," Delimited By Size
+           Into WS-CSV-LINE
+           With Pointer WS-CSV-PTR
+         End-String.
+
+         Move CSV-PHN1 To WS-TRIM-SRC.
+         Perform 197-Rtrim-Field.
+         If WS-TRIM-LEN Greater Than Zero Then
+           String WS-TRIM-SRC(1:WS-TRIM-LEN) Delimited By Size
+             Into WS-CSV-LINE
+             With Pointer WS-CSV-PTR
+           End-String
+         End-If.
+         String "," Delimited By Size
+           Into WS-CSV-LINE
+           With Pointer WS-CSV-PTR
+         End-String.
+
+         Move CSV-PHN2 To WS-TRIM-SRC.
+         Perform 197-Rtrim-Field.
+         If WS-TRIM-LEN Greater Than Zero Then
+           String WS-TRIM-SRC(1:WS-TRIM-LEN) Delimited By Size
+             Into WS-CSV-LINE
+             With Pointer WS-CSV-PTR
+           End-String
+         End-If.
+
+      *>  WS-TRIM-SRC always holds the field padded out to its full
+      *>  40-byte width (Move pads the rest with spaces regardless of
+      *>  the source field's own Pic width), so shrinking WS-TRIM-LEN
+      *>  down from 40 until a non-space character is hit finds the
+      *>  real trailing edge of whatever was moved in.
+       197-Rtrim-Field.
+         Move 40 To WS-TRIM-LEN.
+         Perform 198-Shrink-Trim-Len
+           Until WS-TRIM-LEN Equal Zero
+           Or WS-TRIM-SRC(WS-TRIM-LEN:1) Not Equal Space.
+
+       198-Shrink-Trim-Len.
+         Subtract 1 From WS-TRIM-LEN.
+
        999-End-Of-SubRutine.
          Exit Program.
