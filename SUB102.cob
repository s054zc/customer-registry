@@ -12,10 +12,45 @@
       *>  00: Success.                                               **
       *>  01: Customer file not found.                               **
       *>  02: Customer not found, ID/key LCUSTID.                    **
+      *>  06: Duplicate phone number - already on file for another   **
+      *>      active customer.                                       **
+      *>  07: Record changed by another user since it was read -     **
+      *>      LCUSTVER is stale. Caller must re-fetch and retry.      **
+      *>  08: Duplicate national ID - already on file for another    **
+      *>      active customer.                                       **
+      *>  09: Customer type/category code not found on CUSTTYPE.DAT.  **
       *>***************************************************************
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230226 Created.                                             **
+      *> 260808 Reject the update when either phone number matches   **
+      *>        an active customer other than the one being updated. **
+      *>        Access mode changed to Dynamic so the duplicate scan  **
+      *>        can Read Next alongside the keyed Read/Rewrite.       **
+      *> 260808 Added an optimistic-lock check on RCUSTVER/LCUSTVER   **
+      *>        so two operators editing the same customer at once    **
+      *>        cannot silently overwrite each other's changes.       **
+      *> 260808 Reject the update when the national ID matches an    **
+      *>        active customer other than the one being updated.     **
+      *> 260808 Reject the update when the customer type/category    **
+      *>        code does not exist on CUSTTYPE.DAT (see SUB108).     **
+      *> 260808 Log changes to the new RCUSTNOTES1/2/3 notes fields   **
+      *>        the same as any other field.                          **
+      *> 260808 Log changes to the new RCUSTLIFECYC lifecycle stage   **
+      *>        field the same as any other field.                    **
+      *> 260808 Accept the operator ID from the caller and log it     **
+      *>        against every changed field on CUSTOMER.AUDIT.        **
+      *> 260808 Stamp RCUSTLIFEDT with today's date whenever           **
+      *>        RCUSTLIFECYC actually changes, so PUR101 can measure   **
+      *>        how long a customer has sat in its current stage.      **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Log changes to the new RCUSTPREF preferred-contact **
+      *>        field the same as any other field.                **
+      *> 260808 Log changes to the new RCUSTCOID company-link       **
+      *>        field the same as any other field.                  **
+      *> 260808 Log changes to the new RCUSTPNAME preferred name/   **
+      *>        DBA field the same as any other field.              **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB102.
@@ -25,32 +60,44 @@
          File-Control.
            Select CUST Assign WS-CUSTFILE
              Organization Is Indexed
-             Access Mode  Is Random
+             Access Mode  Is Dynamic
              Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
              File Status WS-CUSTSTAT.
 
        Data Division.
          File Section.
            Fd CUST.
            01 CUST-REC.
-             05 RCUSTID   Pic X(6)  Value Space.
-             05 RCUSTNAME Pic X(20) Value Space.
-             05 RCUSTPHN1 Pic X(10) Value Space.
-             05 RCUSTPHN2 Pic X(10) Value Space.
+             Copy CUSTFD.
 
          Working-Storage Section.
            01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
            01 WS-CUSTSTAT Pic 9(2).
+           01 WS-CHG-FIELD Pic X(15).
+           01 WS-CHG-OLD   Pic X(40).
+           01 WS-CHG-NEW   Pic X(40).
+           01 WS-AUD-PRMSET.
+             Copy AUDITLK.
+           01 WS-AUD-RETVAL Pic X(2).
+           01 WS-EOF        Pic X     Value "N".
+             88 IS-EOF                Value "Y".
+           01 WS-DUP-FOUND  Pic X     Value "N".
+             88 IS-DUP-FOUND          Value "Y".
+           01 WS-DUP-CODE   Pic X(2)  Value "06".
+           01 WS-TYPE-PRMSET.
+             Copy TYPELK.
+           01 WS-TYPE-RETVAL Pic X(2).
+           01 WS-CUR-DATE    Pic 9(8).
 
          Linkage Section.
            01 LS-PRMSET.
-             05 LCUSTID   Pic X(6).
-             05 LCUSTNAME Pic X(20).
-             05 LCUSTPHN1 Pic X(10).
-             05 LCUSTPHN2 Pic X(10). 
+             Copy CUSTLK.
+           01 LS-OPERID   Pic X(8).
            01 LS-RETVAL   Pic X(2).
-      
-       Procedure Division Using LS-PRMSET, LS-RETVAL.
+
+       Procedure Division Using LS-PRMSET, LS-OPERID, LS-RETVAL.
        100-Main.
 
        200-Update-Customer.
@@ -67,14 +114,211 @@
              Invalid Key Move "02" To LS-RETVAL
            End-Read
 
-           Move LCUSTNAME To RCUSTNAME
-           Move LCUSTPHN1 To RCUSTPHN1
-           Move LCUSTPHN2 To RCUSTPHN2
+           If LS-RETVAL Equal "00" Then
+             Perform 230-Check-Duplicate-Phone
+           End-If
+
+           If LS-RETVAL Equal "00" Then
+             Move LCUSTID To RCUSTID
+             Read CUST
+               Key Is RCUSTID
+               Invalid Key Move "02" To LS-RETVAL
+             End-Read
+
+             If LS-RETVAL Equal "00"
+               And RCUSTVER Not Equal LCUSTVER Then
+               Move "07" To LS-RETVAL
+             End-If
+           End-If
+
+           If LS-RETVAL Equal "00" Then
+             Perform 240-Check-Type-Code
+           End-If
+
+           If LS-RETVAL Equal "00" Then
+             Move "RCUSTNAME"  To WS-CHG-FIELD
+           Move RCUSTNAME    To WS-CHG-OLD
+           Move LCUSTNAME    To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTNAME    To RCUSTNAME
+
+           Move "RCUSTPNAME" To WS-CHG-FIELD
+           Move RCUSTPNAME   To WS-CHG-OLD
+           Move LCUSTPNAME   To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTPNAME   To RCUSTPNAME
+
+           Move "RCUSTPHN1"  To WS-CHG-FIELD
+           Move RCUSTPHN1    To WS-CHG-OLD
+           Move LCUSTPHN1    To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTPHN1    To RCUSTPHN1
+
+           Move "RCUSTPHN2"  To WS-CHG-FIELD
+           Move RCUSTPHN2    To WS-CHG-OLD
+           Move LCUSTPHN2    To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTPHN2    To RCUSTPHN2
+
+           Move "RCUSTADDR1" To WS-CHG-FIELD
+           Move RCUSTADDR1   To WS-CHG-OLD
+           Move LCUSTADDR1   To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTADDR1   To RCUSTADDR1
+
+           Move "RCUSTADDR2" To WS-CHG-FIELD
+           Move RCUSTADDR2   To WS-CHG-OLD
+           Move LCUSTADDR2   To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTADDR2   To RCUSTADDR2
+
+           Move "RCUSTCITY"  To WS-CHG-FIELD
+           Move RCUSTCITY    To WS-CHG-OLD
+           Move LCUSTCITY    To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTCITY    To RCUSTCITY
+
+           Move "RCUSTSTATE" To WS-CHG-FIELD
+           Move RCUSTSTATE   To WS-CHG-OLD
+           Move LCUSTSTATE   To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTSTATE   To RCUSTSTATE
+
+           Move "RCUSTZIP"   To WS-CHG-FIELD
+           Move RCUSTZIP     To WS-CHG-OLD
+           Move LCUSTZIP     To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTZIP     To RCUSTZIP
+
+           Move "RCUSTEMAIL" To WS-CHG-FIELD
+           Move RCUSTEMAIL   To WS-CHG-OLD
+           Move LCUSTEMAIL   To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTEMAIL   To RCUSTEMAIL
+
+           Move "RCUSTNATID" To WS-CHG-FIELD
+           Move RCUSTNATID   To WS-CHG-OLD
+           Move LCUSTNATID   To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTNATID   To RCUSTNATID
+
+           Move "RCUSTTYPE"  To WS-CHG-FIELD
+           Move RCUSTTYPE    To WS-CHG-OLD
+           Move LCUSTTYPE    To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTTYPE    To RCUSTTYPE
 
-           Rewrite CUST-REC
-           End-Rewrite
+           Move "RCUSTNOTES1" To WS-CHG-FIELD
+           Move RCUSTNOTES1  To WS-CHG-OLD
+           Move LCUSTNOTES1  To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTNOTES1  To RCUSTNOTES1
+
+           Move "RCUSTNOTES2" To WS-CHG-FIELD
+           Move RCUSTNOTES2  To WS-CHG-OLD
+           Move LCUSTNOTES2  To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTNOTES2  To RCUSTNOTES2
+
+           Move "RCUSTNOTES3" To WS-CHG-FIELD
+           Move RCUSTNOTES3  To WS-CHG-OLD
+           Move LCUSTNOTES3  To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTNOTES3  To RCUSTNOTES3
+
+           Move "RCUSTLIFECYC" To WS-CHG-FIELD
+           Move RCUSTLIFECYC To WS-CHG-OLD
+           Move LCUSTLIFECYC To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           If RCUSTLIFECYC Not Equal LCUSTLIFECYC Then
+             Accept WS-CUR-DATE From Date YYYYMMDD
+             Move WS-CUR-DATE To RCUSTLIFEDT
+           End-If
+           Move LCUSTLIFECYC To RCUSTLIFECYC
+           Move RCUSTLIFEDT  To LCUSTLIFEDT
+
+           Move "RCUSTPREF"  To WS-CHG-FIELD
+           Move RCUSTPREF    To WS-CHG-OLD
+           Move LCUSTPREF    To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTPREF    To RCUSTPREF
+
+           Move "RCUSTCOID"  To WS-CHG-FIELD
+           Move RCUSTCOID    To WS-CHG-OLD
+           Move LCUSTCOID    To WS-CHG-NEW
+           Perform 220-Log-Field-If-Changed
+           Move LCUSTCOID    To RCUSTCOID
+
+             Add 1 To RCUSTVER
+             Move RCUSTVER To LCUSTVER
+             Rewrite CUST-REC
+             End-Rewrite
+           End-If
            Close CUST
          End-If.
-       
+
+      *>  Appends one CUSTOMER.AUDIT row for a single field, but only
+      *>  when the incoming value actually differs from what is on
+      *>  file - an update that re-keys the same values logs nothing.
+       220-Log-Field-If-Changed.
+         If WS-CHG-OLD Not Equal WS-CHG-NEW Then
+           Move RCUSTID     To LACUSTID
+           Move "U"         To LAACTION
+           Move WS-CHG-FIELD To LAFIELD
+           Move WS-CHG-OLD  To LAOLDVAL
+           Move WS-CHG-NEW  To LANEWVAL
+           Move LS-OPERID   To LAOPERID
+           Call "SUB090" Using WS-AUD-PRMSET, WS-AUD-RETVAL
+         End-If.
+
+      *>  Scans CUSTOMER.DAT for any OTHER active customer already
+      *>  holding either incoming phone number or the incoming
+      *>  national ID. A blank phone number or national ID is never
+      *>  treated as a duplicate. RCUSTID is left pointing at the last
+      *>  record scanned, so the caller re-keys and re-reads the
+      *>  target record before applying the update.
+       230-Check-Duplicate-Phone.
+         Move "N" To WS-EOF.
+         Move "N" To WS-DUP-FOUND.
+         Move Low-Values To RCUSTID.
+         Start CUST Key Is Greater Than RCUSTID
+           Invalid Key Move "Y" To WS-EOF
+         End-Start.
+         Perform 235-Scan-Phone-Next
+           Until IS-EOF Or IS-DUP-FOUND.
+         If IS-DUP-FOUND Then
+           Move WS-DUP-CODE To LS-RETVAL
+         End-If.
+
+       235-Scan-Phone-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF And RCUSTID Not Equal LCUSTID
+                       And RCUSTSTAT-ACTIVE Then
+           If (LCUSTPHN1 Not Equal Spaces And
+              (LCUSTPHN1 Equal RCUSTPHN1 Or LCUSTPHN1 Equal RCUSTPHN2))
+           Or (LCUSTPHN2 Not Equal Spaces And
+              (LCUSTPHN2 Equal RCUSTPHN1 Or LCUSTPHN2 Equal RCUSTPHN2)) Then
+             Move "06" To WS-DUP-CODE
+             Move "Y"  To WS-DUP-FOUND
+           End-If
+           If Not IS-DUP-FOUND
+             And LCUSTNATID Not Equal Spaces
+             And LCUSTNATID Equal RCUSTNATID Then
+             Move "08" To WS-DUP-CODE
+             Move "Y"  To WS-DUP-FOUND
+           End-If
+         End-If.
+
+      *>  A blank type/category code is always allowed; a non-blank
+      *>  one must exist on CUSTTYPE.DAT.
+       240-Check-Type-Code.
+         Move LCUSTTYPE To LTYPECODE.
+         Call "SUB108" Using WS-TYPE-PRMSET, WS-TYPE-RETVAL.
+         If WS-TYPE-RETVAL Not Equal "00" Then
+           Move "09" To LS-RETVAL
+         End-If.
+
        999-End-Of-SubRutine.
          Exit Program.
