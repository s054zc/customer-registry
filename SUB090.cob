@@ -0,0 +1,81 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to append one row to the CUSTOMER.AUDIT change- **
+      *> log. Called by SUB101/SUB102/SUB103 (and SUB107/SUB110)     **
+      *> whenever a customer record is created, changed, removed,    **
+      *> reactivated, or restored by an undo.                        **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success.                                               **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB090.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select AUDIT Assign WS-AUDFILE
+             Access Mode Is Sequential
+             File Status WS-AUDSTAT.
+
+       Data Division.
+         File Section.
+           Fd AUDIT.
+           01 AUDIT-REC.
+             Copy AUDITFD.
+
+         Working-Storage Section.
+           01 WS-AUDFILE Pic X(20) Value "data/CUSTOMER.AUDIT".
+           01 WS-AUDSTAT Pic 9(2).
+           01 WS-CUR-DATE Pic 9(8).
+           01 WS-CUR-TIME Pic 9(8).
+
+         Linkage Section.
+           01 LS-AUD-PRMSET.
+             Copy AUDITLK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-AUD-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Append-Audit.
+         Move "00" To LS-RETVAL.
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Accept WS-CUR-TIME From Time.
+
+         Move LACUSTID To ACUSTID.
+         Move LAACTION To AACTION.
+         Move LAFIELD  To AFIELD.
+         Move LAOLDVAL To AOLDVAL.
+         Move LANEWVAL To ANEWVAL.
+         Move LAOPERID To AOPERID.
+         Move Spaces   To ATIMESTAMP.
+         Move WS-CUR-DATE To ATIMESTAMP(1:8).
+         Move WS-CUR-TIME To ATIMESTAMP(9:6).
+
+         Open Input AUDIT.
+         If WS-AUDSTAT Equal "35" Then
+           Close AUDIT
+           Open Output AUDIT
+             Write AUDIT-REC
+             End-Write
+           Close AUDIT
+         Else
+           Close AUDIT
+           Open Extend AUDIT
+             Write AUDIT-REC
+             End-Write
+           Close AUDIT
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
