@@ -0,0 +1,110 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to look up a customer by phone number, a        **
+      *> sibling to SUB104's exact-ID lookup and SUB105's name        **
+      *> search. LCUSTPHN1 is used on input as the phone number to    **
+      *> find; the first active customer whose RCUSTPHN1 or           **
+      *> RCUSTPHN2 matches it exactly is returned in LS-PRMSET on     **
+      *> output.                                                      **
+      *>                                                               **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success, customer found and active.                    **
+      *>  01: Customer file not found.                                **
+      *>  02: No customer matches the phone number.                   **
+      *>  04: Customer found but inactive (soft-deleted).             **
+      *>  05: Search phone number is blank.                           **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260808 Widened WS-SRCH-PHONE to Pic X(20) to match the       **
+      *>        widened LCUSTPHN1.                                    **
+      *> 260809 Reset WS-EOF/WS-FOUND to "N" before the scan - left    **
+      *>        set from a prior call in the same run unit, they      **
+      *>        could satisfy the pretest loop before it ever ran.    **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB106.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+         Working-Storage Section.
+           01 WS-CUSTFILE   Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT   Pic 9(2).
+           01 WS-EOF        Pic X     Value "N".
+             88 IS-EOF                Value "Y".
+           01 WS-FOUND      Pic X     Value "N".
+             88 IS-FOUND              Value "Y".
+           01 WS-SRCH-PHONE Pic X(20) Value Space.
+
+         Linkage Section.
+           01 LS-PRMSET.
+             Copy CUSTLK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Search-By-Phone.
+         Move "00" To LS-RETVAL.
+         Move LCUSTPHN1 To WS-SRCH-PHONE.
+
+         If WS-SRCH-PHONE Equal Space Then
+           Move "05" To LS-RETVAL
+         Else
+           Move "N" To WS-EOF
+           Move "N" To WS-FOUND
+           Open Input CUST
+           If WS-CUSTSTAT Equal "35" Then
+             Move "01" To LS-RETVAL
+             Close CUST
+           Else
+             Perform 210-Scan-Next
+               Until IS-EOF Or IS-FOUND
+             Close CUST
+             If Not IS-FOUND Then
+               Move "02" To LS-RETVAL
+             Else
+               Move CUST-REC To LS-PRMSET
+               If RCUSTSTAT-INACTIVE Then
+                 Move "04" To LS-RETVAL
+               End-If
+             End-If
+           End-If
+         End-If.
+
+       210-Scan-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF Then
+           If RCUSTPHN1 Equal WS-SRCH-PHONE
+             Or RCUSTPHN2 Equal WS-SRCH-PHONE Then
+             Move "Y" To WS-FOUND
+           End-If
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
