@@ -0,0 +1,251 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Batch utility that merges duplicate customer records. Reads **
+      *> data/MERGE.DAT, one source/target ID pair per record. For   **
+      *> each pair, any field left blank on the target is filled in  **
+      *> from the source, the target is rewritten, and the source is **
+      *> soft-deleted (RCUSTSTAT set to "I") so it drops out of      **
+      *> normal searches while its history stays on file. Both sides **
+      *> get a CUSTOMER.AUDIT "*MERGE*" row pointing at the other ID. **
+      *> Run outside the PGM001 menu.                                **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260809 320-Merge-Pair now rejects a MERGE.DAT row whose      **
+      *>        source and target IDs are the same, instead of        **
+      *>        silently soft-deleting the customer it resolves to.   **
+      *> 260809 Stamp LAOPERID "BATCH" on both merge audit rows,       **
+      *>        matching the convention every other standalone batch  **
+      *>        job uses instead of leaving it blank.                 **
+      *> 260809 330-Fill-Gaps-In-Target only gap-filled the contact    **
+      *>        fields - extended it to every other blank-able field  **
+      *>        (preferred name, national ID, type code, notes 1-3,    **
+      *>        company link) so "any field left blank" above means    **
+      *>        what it says. Lifecycle stage, contact preference,     **
+      *>        version and the date-first-inactive stamp are left     **
+      *>        alone - none of them default to blank, so a source     **
+      *>        value there is a real entry, not a gap to fill.        **
+      *> 260809 WS-MRGSTAT changed from Pic X(2) to Pic 9(2) to match  **
+      *>        the file-status field convention used everywhere       **
+      *>        else in the registry.                                  **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   MRG101.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select MERGEFILE Assign WS-MERGEFILE
+             Organization Is Line Sequential
+             File Status WS-MRGSTAT.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Dynamic
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+
+       Data Division.
+         File Section.
+           Fd MERGEFILE.
+           01 MERGE-REC.
+             05 M-SRC-ID Pic X(6).
+             05 M-TGT-ID Pic X(6).
+
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+         Working-Storage Section.
+           01 WS-MERGEFILE Pic X(30) Value "data/MERGE.DAT".
+           01 WS-MRGSTAT   Pic 9(2).
+           01 WS-CUSTFILE  Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT  Pic 9(2).
+           01 WS-EOF       Pic X     Value "N".
+             88 IS-EOF               Value "Y".
+           01 WS-SRC-FOUND Pic X     Value "N".
+             88 SRC-FOUND            Value "Y".
+           01 WS-TGT-FOUND Pic X     Value "N".
+             88 TGT-FOUND            Value "Y".
+           01 WS-SRC-REC.
+             Copy CUSTWS.
+           01 WS-MERGE-CNT Pic 9(6)  Value Zero.
+           01 WS-ERR-CNT   Pic 9(6)  Value Zero.
+           01 WS-AUD-PRMSET.
+             Copy AUDITLK.
+           01 WS-AUD-RETVAL Pic X(2).
+
+       Procedure Division.
+       100-Main.
+         Perform 200-Initialize.
+         Perform 300-Process-Records
+           Until IS-EOF.
+         Perform 400-Finalize.
+         Perform 999-End-Of-Program.
+
+       200-Initialize.
+         Open Input MERGEFILE.
+         If WS-MRGSTAT Not Equal "00" Then
+           Display "MRG101: merge request file not found."
+           Move "Y" To WS-EOF
+         Else
+           Open I-O CUST
+           If WS-CUSTSTAT Equal "35" Then
+             Display "MRG101: CUSTOMER.DAT not found."
+             Move "Y" To WS-EOF
+             Close MERGEFILE
+           Else
+             Perform 310-Read-Next
+           End-If
+         End-If.
+
+       300-Process-Records.
+         Perform 320-Merge-Pair.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read MERGEFILE
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       320-Merge-Pair.
+         If M-SRC-ID Equal M-TGT-ID Then
+           Add 1 To WS-ERR-CNT
+           Display "MRG101: cannot merge " M-SRC-ID " into " M-TGT-ID
+                   " - source and target are the same customer."
+         Else
+           Perform 325-Merge-Pair-Ids
+         End-If.
+
+       325-Merge-Pair-Ids.
+         Move "N" To WS-SRC-FOUND.
+         Move "N" To WS-TGT-FOUND.
+
+         Move M-SRC-ID To RCUSTID.
+         Read CUST Key Is RCUSTID
+           Invalid Key Continue
+         End-Read.
+         If WS-CUSTSTAT Equal "00" Then
+           Move "Y"      To WS-SRC-FOUND
+           Move CUST-REC To WS-SRC-REC
+         End-If.
+
+         Move M-TGT-ID To RCUSTID.
+         Read CUST Key Is RCUSTID
+           Invalid Key Continue
+         End-Read.
+         If WS-CUSTSTAT Equal "00" Then
+           Move "Y" To WS-TGT-FOUND
+         End-If.
+
+         If SRC-FOUND And TGT-FOUND Then
+           Perform 330-Fill-Gaps-In-Target
+           Rewrite CUST-REC
+             Invalid Key Continue
+           End-Rewrite
+           Perform 340-Log-Merge-Target
+
+           Move M-SRC-ID To RCUSTID
+           Read CUST Key Is RCUSTID
+             Invalid Key Continue
+           End-Read
+           Move "I" To RCUSTSTAT
+           Rewrite CUST-REC
+             Invalid Key Continue
+           End-Rewrite
+           Perform 350-Log-Merge-Source
+
+           Add 1 To WS-MERGE-CNT
+         Else
+           Add 1 To WS-ERR-CNT
+           Display "MRG101: cannot merge " M-SRC-ID " into " M-TGT-ID
+                   " - one or both IDs not found."
+         End-If.
+
+      *>  Only fills a target field that is currently blank; a target
+      *>  value the operator already keyed always wins.
+       330-Fill-Gaps-In-Target.
+         If RCUSTPHN1 Equal Spaces And CUSTPHN1 Not Equal Spaces Then
+           Move CUSTPHN1 To RCUSTPHN1
+         End-If.
+         If RCUSTPHN2 Equal Spaces And CUSTPHN2 Not Equal Spaces Then
+           Move CUSTPHN2 To RCUSTPHN2
+         End-If.
+         If RCUSTADDR1 Equal Spaces And CUSTADDR1 Not Equal Spaces Then
+           Move CUSTADDR1 To RCUSTADDR1
+         End-If.
+         If RCUSTADDR2 Equal Spaces And CUSTADDR2 Not Equal Spaces Then
+           Move CUSTADDR2 To RCUSTADDR2
+         End-If.
+         If RCUSTCITY Equal Spaces And CUSTCITY Not Equal Spaces Then
+           Move CUSTCITY To RCUSTCITY
+         End-If.
+         If RCUSTSTATE Equal Spaces And CUSTSTATE Not Equal Spaces Then
+           Move CUSTSTATE To RCUSTSTATE
+         End-If.
+         If RCUSTZIP Equal Spaces And CUSTZIP Not Equal Spaces Then
+           Move CUSTZIP To RCUSTZIP
+         End-If.
+         If RCUSTEMAIL Equal Spaces And CUSTEMAIL Not Equal Spaces Then
+           Move CUSTEMAIL To RCUSTEMAIL
+         End-If.
+         If RCUSTPNAME Equal Spaces And CUSTPNAME Not Equal Spaces Then
+           Move CUSTPNAME To RCUSTPNAME
+         End-If.
+         If RCUSTNATID Equal Spaces And CUSTNATID Not Equal Spaces Then
+           Move CUSTNATID To RCUSTNATID
+         End-If.
+         If RCUSTTYPE Equal Spaces And CUSTTYPE Not Equal Spaces Then
+           Move CUSTTYPE To RCUSTTYPE
+         End-If.
+         If RCUSTNOTES1 Equal Spaces
+             And CUSTNOTES1 Not Equal Spaces Then
+           Move CUSTNOTES1 To RCUSTNOTES1
+         End-If.
+         If RCUSTNOTES2 Equal Spaces
+             And CUSTNOTES2 Not Equal Spaces Then
+           Move CUSTNOTES2 To RCUSTNOTES2
+         End-If.
+         If RCUSTNOTES3 Equal Spaces
+             And CUSTNOTES3 Not Equal Spaces Then
+           Move CUSTNOTES3 To RCUSTNOTES3
+         End-If.
+         If RCUSTCOID Equal Spaces And CUSTCOID Not Equal Spaces Then
+           Move CUSTCOID To RCUSTCOID
+         End-If.
+
+       340-Log-Merge-Target.
+         Move M-TGT-ID    To LACUSTID.
+         Move "M"          To LAACTION.
+         Move "*MERGE*"    To LAFIELD.
+         Move Space        To LAOLDVAL.
+         Move M-SRC-ID     To LANEWVAL.
+         Move "BATCH"       To LAOPERID.
+         Call "SUB090" Using WS-AUD-PRMSET, WS-AUD-RETVAL.
+
+       350-Log-Merge-Source.
+         Move M-SRC-ID    To LACUSTID.
+         Move "M"          To LAACTION.
+         Move "*MERGE*"    To LAFIELD.
+         Move Space        To LAOLDVAL.
+         Move M-TGT-ID     To LANEWVAL.
+         Move "BATCH"       To LAOPERID.
+         Call "SUB090" Using WS-AUD-PRMSET, WS-AUD-RETVAL.
+
+       400-Finalize.
+         Close MERGEFILE.
+         Close CUST.
+         Display "MRG101: " WS-MERGE-CNT " pair(s) merged, "
+                 WS-ERR-CNT " error(s).".
+
+       999-End-Of-Program.
+         Stop Run.
