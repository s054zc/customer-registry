@@ -0,0 +1,75 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to create a company/organization record on      **
+      *> COMPANY.DAT. Called by SUB280.                               **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success.                                               **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260809 Open I-O (not Extend, which the standard reserves for **
+      *>        sequential files) COMPANY before appending every      **
+      *>        company after the first, same as SUB102/SUB110 do     **
+      *>        when writing to an already-open indexed file.         **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB109.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select COMPANY Assign WS-COMPFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCOMPID
+             File Status WS-COMPSTAT.
+
+       Data Division.
+         File Section.
+           Fd COMPANY.
+           01 COMPANY-REC.
+             Copy COMPFD.
+
+         Working-Storage Section.
+           01 WS-COMPFILE Pic X(20) Value "data/COMPANY.DAT".
+           01 WS-COMPSTAT Pic 9(2).
+
+         Linkage Section.
+           01 LS-PRMSET.
+             Copy COMPLK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Create-Company.
+         Move "00" To LS-RETVAL.
+         Move "A"  To LCOMPSTAT.
+         If LCOMPID Equal "0" Then
+           Call "SUB002" Using LCOMPID
+         End-If.
+
+         Open Input COMPANY.
+         If WS-COMPSTAT Equal "35" Then
+           Close COMPANY
+           Open Output COMPANY
+             Write COMPANY-REC From LS-PRMSET
+             End-Write
+           Close COMPANY
+         Else
+           Close COMPANY
+           Open I-O COMPANY
+             Write COMPANY-REC From LS-PRMSET
+             End-Write
+           Close COMPANY
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
