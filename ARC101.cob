@@ -0,0 +1,133 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Annual batch job that moves CUSTOMER.AUDIT rows older than  **
+      *> the current fiscal year (taken as the calendar year, since   **
+      *> this shop keeps no separate fiscal-year configuration) off   **
+      *> the live audit trail. Every row is read once: rows from a    **
+      *> prior year are copied to a dated archive file, and rows      **
+      *> from the current year are copied to a staging file that is   **
+      *> then swapped into place over CUSTOMER.AUDIT via              **
+      *> CBL_RENAME_FILE, the same staged-write-then-rename trick     **
+      *> SUB001/SUB092 already use so an interrupted run cannot       **
+      *> leave a half-written audit file behind. Run once a year,     **
+      *> outside the PGM001 menu.                                     **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   ARC101.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select AUDIT Assign WS-AUDFILE
+             Access Mode Is Sequential
+             File Status WS-AUDSTAT.
+           Select AUDITNEW Assign WS-AUDFILE-NEW
+             Access Mode Is Sequential
+             File Status WS-AUDNEWSTAT.
+           Select ARCHIVE Assign WS-ARCFILE
+             Access Mode Is Sequential
+             File Status WS-ARCSTAT.
+
+       Data Division.
+         File Section.
+           Fd AUDIT.
+           01 AUDIT-REC.
+             Copy AUDITFD.
+
+           Fd AUDITNEW.
+           01 AUDITNEW-REC.
+             Copy AUDITFD.
+
+           Fd ARCHIVE.
+           01 ARCHIVE-REC.
+             Copy AUDITFD.
+
+         Working-Storage Section.
+           01 WS-AUDFILE     Pic X(20) Value "data/CUSTOMER.AUDIT".
+           01 WS-AUDSTAT     Pic 9(2).
+           01 WS-AUDFILE-NEW Pic X(24) Value "data/CUSTOMER.AUDIT.NEW".
+           01 WS-AUDNEWSTAT  Pic 9(2).
+           01 WS-ARCFILE     Pic X(30) Value Space.
+           01 WS-ARCSTAT     Pic 9(2).
+           01 WS-EOF         Pic X     Value "N".
+             88 IS-EOF                 Value "Y".
+           01 WS-CUR-DATE    Pic 9(8).
+           01 WS-CUR-YEAR    Pic X(4)  Value Space.
+           01 WS-REC-YEAR    Pic X(4)  Value Space.
+           01 WS-ARCH-CNT    Pic 9(6)  Value Zero.
+           01 WS-KEEP-CNT    Pic 9(6)  Value Zero.
+           01 WS-RENAME-RC   Pic S9(9) Comp-5 Value Zero.
+
+       Procedure Division.
+       100-Main.
+         Perform 200-Initialize.
+         If WS-AUDSTAT Not Equal "35" Then
+           Perform 300-Process-Next
+             Until IS-EOF
+           Close AUDIT
+           Close AUDITNEW
+           Close ARCHIVE
+           Perform 400-Activate-New-Audit
+         End-If.
+         Display "ARC101: " WS-ARCH-CNT " row(s) archived, "
+                 WS-KEEP-CNT " row(s) retained."
+         Perform 999-End-Of-Program.
+
+      *>  Works out this run's fiscal (calendar) year and names the
+      *>  dated archive file after it, then opens the live audit file
+      *>  for a single top-to-bottom scan.
+       200-Initialize.
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Move WS-CUR-DATE(1:4) To WS-CUR-YEAR.
+         String "data/CUSTOMER.AUDIT.ARC" Delimited By Size
+                WS-CUR-YEAR                Delimited By Size
+           Into WS-ARCFILE
+         End-String.
+
+         Open Input AUDIT.
+         If WS-AUDSTAT Equal "35" Then
+           Display "ARC101: CUSTOMER.AUDIT not found."
+         Else
+           Open Output AUDITNEW
+           Open Output ARCHIVE
+           Perform 310-Read-Next
+         End-If.
+
+      *>  A row from a year before this one goes to the dated archive;
+      *>  everything from the current fiscal year is kept and copied
+      *>  to the staging file that becomes the trimmed live file.
+       300-Process-Next.
+         Move ATIMESTAMP OF AUDIT-REC (1:4) To WS-REC-YEAR.
+         If WS-REC-YEAR Less Than WS-CUR-YEAR Then
+           Write ARCHIVE-REC From AUDIT-REC
+           Add 1 To WS-ARCH-CNT
+         Else
+           Write AUDITNEW-REC From AUDIT-REC
+           Add 1 To WS-KEEP-CNT
+         End-If.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read AUDIT Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       400-Activate-New-Audit.
+         Call "CBL_RENAME_FILE" Using WS-AUDFILE-NEW, WS-AUDFILE
+           Returning WS-RENAME-RC.
+         If WS-RENAME-RC Not Equal Zero Then
+           Display "ARC101: warning - could not activate trimmed "
+                   "audit file."
+         End-If.
+
+       999-End-Of-Program.
+         Stop Run.
