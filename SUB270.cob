@@ -0,0 +1,176 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to show customer file statistics: the total on  **
+      *> CUSTOMER.DAT, an active/inactive breakdown, and a further    **
+      *> breakdown by customer type/category code off CUSTTYPE.DAT.   **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB270.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select CTYPE Assign WS-TYPEFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is TCUSTTYPE
+             File Status WS-TYPESTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd CTYPE.
+           01 CTYPE-REC.
+             Copy TYPEFD.
+
+         Working-Storage Section.
+           01 WS-CUSTFILE  Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT  Pic 9(2).
+           01 WS-TYPEFILE  Pic X(20) Value "data/CUSTTYPE.DAT".
+           01 WS-TYPESTAT  Pic 9(2).
+           01 WS-INPKEY    Pic X     Value Space.
+           01 WS-EOF       Pic X     Value "N".
+             88 IS-EOF               Value "Y".
+           01 WS-TOTAL-CNT Pic 9(6)  Value Zero.
+           01 WS-ACTV-CNT  Pic 9(6)  Value Zero.
+           01 WS-INAC-CNT  Pic 9(6)  Value Zero.
+           01 WS-UNCAT-CNT Pic 9(6)  Value Zero.
+           01 WS-TYPE-COUNT Pic 9(2) Value Zero.
+           01 WS-TYPE-TBL.
+             05 WS-TYPE-ENTRY Occurs 20 Times Indexed By WS-TX.
+               10 WS-TYPE-CODE Pic X(1)  Value Space.
+               10 WS-TYPE-DESC Pic X(20) Value Space.
+               10 WS-TYPE-CNT  Pic 9(6)  Value Zero.
+
+         Screen Section.
+           01 SS-STATS.
+             05 Blank Screen.
+             05 Line  3 Col  8 Value "CUSTOMER FILE STATISTICS.".
+             05 Line  6 Col  3 Value "TOTAL ON FILE ......:".
+             05 Line  6 Col 26 Pic ZZZ,ZZ9 From WS-TOTAL-CNT.
+             05 Line  7 Col  3 Value "ACTIVE ..............:".
+             05 Line  7 Col 26 Pic ZZZ,ZZ9 From WS-ACTV-CNT.
+             05 Line  8 Col  3 Value "INACTIVE ............:".
+             05 Line  8 Col 26 Pic ZZZ,ZZ9 From WS-INAC-CNT.
+             05 Line 10 Col  3 Value "BY TYPE/CATEGORY:".
+             05 Line 11 Col  3 Pic X(1)  From WS-TYPE-CODE(1).
+             05 Line 11 Col  6 Pic X(20) From WS-TYPE-DESC(1).
+             05 Line 11 Col 30 Pic ZZZ,ZZ9 From WS-TYPE-CNT(1).
+             05 Line 12 Col  3 Pic X(1)  From WS-TYPE-CODE(2).
+             05 Line 12 Col  6 Pic X(20) From WS-TYPE-DESC(2).
+             05 Line 12 Col 30 Pic ZZZ,ZZ9 From WS-TYPE-CNT(2).
+             05 Line 13 Col  3 Pic X(1)  From WS-TYPE-CODE(3).
+             05 Line 13 Col  6 Pic X(20) From WS-TYPE-DESC(3).
+             05 Line 13 Col 30 Pic ZZZ,ZZ9 From WS-TYPE-CNT(3).
+             05 Line 14 Col  3 Pic X(1)  From WS-TYPE-CODE(4).
+             05 Line 14 Col  6 Pic X(20) From WS-TYPE-DESC(4).
+             05 Line 14 Col 30 Pic ZZZ,ZZ9 From WS-TYPE-CNT(4).
+             05 Line 15 Col  3 Pic X(1)  From WS-TYPE-CODE(5).
+             05 Line 15 Col  6 Pic X(20) From WS-TYPE-DESC(5).
+             05 Line 15 Col 30 Pic ZZZ,ZZ9 From WS-TYPE-CNT(5).
+             05 Line 16 Col  3 Value "UNCATEGORIZED".
+             05 Line 16 Col 30 Pic ZZZ,ZZ9 From WS-UNCAT-CNT.
+             05 Line 23 Col  2 Value "Options: [B]ack".
+             05 Line 23 Col 18 Pic X Using WS-INPKEY.
+
+       Procedure Division.
+       100-Main.
+         Perform 200-Load-Statistics.
+         Perform 110-Main-Loop
+           Until WS-INPKEY Equal "B".
+         Move Space To WS-INPKEY.
+         Perform 999-End-Of-SubRutine.
+
+       110-Main-Loop.
+         Display SS-STATS.
+         Accept  SS-STATS.
+
+      *>  Loads the type/category table off CUSTTYPE.DAT first (so the
+      *>  breakdown has descriptions to show), then makes a single
+      *>  sequential pass over CUSTOMER.DAT tallying totals and, for
+      *>  each active customer, its type code count.
+       200-Load-Statistics.
+         Move Zero To WS-TOTAL-CNT.
+         Move Zero To WS-ACTV-CNT.
+         Move Zero To WS-INAC-CNT.
+         Move Zero To WS-UNCAT-CNT.
+         Move Zero To WS-TYPE-COUNT.
+
+         Perform 210-Load-Type-Table.
+
+         Move "N" To WS-EOF.
+         Open Input CUST.
+         If WS-CUSTSTAT Not Equal "35" Then
+           Perform 230-Count-Next
+             Until IS-EOF
+           Close CUST
+         End-If.
+
+       210-Load-Type-Table.
+         Move "N" To WS-EOF.
+         Open Input CTYPE.
+         If WS-TYPESTAT Not Equal "35" Then
+           Perform 220-Read-Type-Next
+             Until IS-EOF
+           Close CTYPE
+         End-If.
+
+       220-Read-Type-Next.
+         Read CTYPE Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF And WS-TYPE-COUNT Less Than 20 Then
+           Add 1 To WS-TYPE-COUNT
+           Move TCUSTTYPE     To WS-TYPE-CODE(WS-TYPE-COUNT)
+           Move TCUSTTYPEDESC To WS-TYPE-DESC(WS-TYPE-COUNT)
+         End-If.
+
+       230-Count-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF Then
+           Add 1 To WS-TOTAL-CNT
+           If RCUSTSTAT-ACTIVE Then
+             Add 1 To WS-ACTV-CNT
+             Perform 240-Tally-Type
+           Else
+             Add 1 To WS-INAC-CNT
+           End-If
+         End-If.
+
+       240-Tally-Type.
+         If RCUSTTYPE Equal Space Then
+           Add 1 To WS-UNCAT-CNT
+         Else
+           Set WS-TX To 1
+           Search WS-TYPE-ENTRY Varying WS-TX
+             At End Add 1 To WS-UNCAT-CNT
+             When RCUSTTYPE Equal WS-TYPE-CODE(WS-TX)
+               Add 1 To WS-TYPE-CNT(WS-TX)
+           End-Search
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
