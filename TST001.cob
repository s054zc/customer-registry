@@ -6,11 +6,26 @@
       *> DATE-WRITTEN: 2023-02-26                                    **
       *>                                                             **
       *> DESCRIPTION:                                                **
-      *> Test program for testing the different subrutines.          **
+      *> Automated regression suite for the customer subrutines.     **
+      *> Each 3xx paragraph drives one subrutine through a create/   **
+      *> read/update/remove scenario and checks the LS-RETVAL and    **
+      *> field values it gets back; 900-Assert-Equal tallies pass/   **
+      *> fail counts and 990-Print-Summary reports the total at the  **
+      *> end. Every test operates on customers it creates itself, so **
+      *> the suite can run repeatedly against a live CUSTOMER.DAT     **
+      *> without colliding with real data.                            **
       *>***************************************************************
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230226 Created.                                             **
+      *> 260808 Pass a fixed "TEST" operator ID to SUB101/102/103.    **
+      *> 260808 Replaced the old ad hoc smoke-test paragraphs (which  **
+      *>        called SUB101/102/103 with a hand-rolled record that  **
+      *>        no longer matched LS-PRMSET, and a 320 paragraph that **
+      *>        called the non-existent SUB300) with a full pass/fail **
+      *>        regression suite covering create, duplicate-phone     **
+      *>        rejection, ID/name/phone search, update, the stale-   **
+      *>        version check, soft-delete, and reactivation.         **
       *>***************************************************************
        Identification Division.
          Program-Id.   TST001.
@@ -18,61 +33,167 @@
        Data Division.
          Working-Storage Section.
            01 WS-CUST-DAT.
-             05 DCUSTID   Pic X(6).
-             05 DCUSTNAME Pic X(20).
-             05 DCUSTPHN1 Pic X(10).
-             05 DCUSTPHN2 Pic X(10).
-           01 WS-RETVAL   Pic X(2). 
-      
+             Copy CUSTLK.
+           01 WS-OTHER-DAT.
+             Copy CUSTLK.
+           01 WS-OPERID     Pic X(8)  Value "TEST".
+           01 WS-RETVAL     Pic X(2).
+           01 WS-SAVE-ID    Pic X(6)  Value Space.
+           01 WS-SAVE-VER   Pic 9(6)  Value Zero.
+
+           01 WS-TEST-NAME  Pic X(40) Value Space.
+           01 WS-EXPECTED   Pic X(20) Value Space.
+           01 WS-ACTUAL     Pic X(20) Value Space.
+           01 WS-PASS-COUNT Pic 9(4)  Value Zero.
+           01 WS-FAIL-COUNT Pic 9(4)  Value Zero.
+
        Procedure Division.
        100-Main.
-         Display "TST001".
-         Perform 320-UI-Delete-Customer.
+         Display "TST001 - Customer regression suite starting.".
+         Perform 300-Test-Create.
+         Perform 310-Test-Duplicate-Phone.
+         Perform 320-Test-Find-By-Id.
+         Perform 330-Test-Find-By-Name.
+         Perform 340-Test-Find-By-Phone.
+         Perform 350-Test-Update.
+         Perform 360-Test-Stale-Version.
+         Perform 370-Test-Remove.
+         Perform 380-Test-Reactivate.
+         Perform 990-Print-Summary.
          Perform 999-End-Of-Program.
 
-       200-Create-Customer.
-         Display "200-Create-Customer.".
-         Move "0"          To DCUSTID.
-         Move "J. DOE"     To DCUSTNAME.
-         Move "1000000011" To DCUSTPHN1.
-         Move "2000000022" To DCUSTPHN2.
-         Call "SUB101" Using WS-CUST-DAT.
-         Display "End of 200-Create-Customer.".
-
-       210-Update-Customer.
-         Display "210-Update-Customer.".
-         Move "000002"    To DCUSTID.
-         Move "J. DOE #2" To DCUSTNAME.
-         Move "100000011" To DCUSTPHN1.
-         Move "200000022" To DCUSTPHN2.
-         Call "SUB102" Using WS-CUST-DAT, WS-RETVAL.
-         Display "WS-RETVAL: " WS-RETVAL.
-         Display "End of 210-Update-Customer.".
-
-       220-Remove-Customer.
-         Display "220-Remove-Customer.".
-         Move "000002" To DCUSTID.
-         Call "SUB103" Using WS-CUST-DAT, WS-RETVAL.
-         Display "WS-RETVAL: " WS-RETVAL.
-         Display "End of 220-Remove-Customer.".
-      
-       230-Search-Customer.
-         Display "230-Search-Customer.".
-         Move "000003" To DCUSTID.
-         Call "SUB104" Using WS-CUST-DAT, WS-RETVAL.
-         Display "WS-RETVAL: " WS-RETVAL.
-         Display WS-CUST-DAT.
-         Display "End of 230-Search-Customer.".
-
-       300-UI-Create-Customer.
-         Call "SUB100".
-
-       310-UI-Update-Customer.
-         Call "SUB200".
-
-       320-UI-Delete-Customer.
-         Call "SUB300".
+      *>  Creates a fresh customer with a system-assigned ID and
+      *>  checks that SUB101 hands back success.
+       300-Test-Create.
+         Move Space       To WS-CUST-DAT.
+         Move "0"         To LCUSTID Of WS-CUST-DAT.
+         Move "TST001 A"  To LCUSTNAME Of WS-CUST-DAT.
+         Move "5551000001" To LCUSTPHN1 Of WS-CUST-DAT.
+         Call "SUB101" Using WS-CUST-DAT, WS-OPERID, WS-RETVAL.
+         Move "00"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "300-Test-Create" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+         Move LCUSTID Of WS-CUST-DAT To WS-SAVE-ID.
+
+      *>  A second create sharing the first test's phone number must
+      *>  be rejected as a duplicate.
+       310-Test-Duplicate-Phone.
+         Move Space       To WS-CUST-DAT.
+         Move "0"         To LCUSTID Of WS-CUST-DAT.
+         Move "TST001 B"  To LCUSTNAME Of WS-CUST-DAT.
+         Move "5551000001" To LCUSTPHN1 Of WS-CUST-DAT.
+         Call "SUB101" Using WS-CUST-DAT, WS-OPERID, WS-RETVAL.
+         Move "06"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "310-Test-Duplicate-Phone" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+      *>  SUB104 must find the customer created above by its exact
+      *>  ID and hand back the same name it was created with.
+       320-Test-Find-By-Id.
+         Move Space       To WS-OTHER-DAT.
+         Move WS-SAVE-ID  To LCUSTID Of WS-OTHER-DAT.
+         Call "SUB104" Using WS-OTHER-DAT, WS-RETVAL.
+         Move "00"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "320-Test-Find-By-Id (retval)" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+         Move "TST001 A"  To WS-EXPECTED.
+         Move LCUSTNAME Of WS-OTHER-DAT To WS-ACTUAL.
+         Move "320-Test-Find-By-Id (name)" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+         Move LCUSTVER Of WS-OTHER-DAT To WS-SAVE-VER.
+
+      *>  SUB105 must find the same customer by a partial-name
+      *>  search on the text it was created with.
+       330-Test-Find-By-Name.
+         Move Space       To WS-OTHER-DAT.
+         Move "TST001 A"  To LCUSTNAME Of WS-OTHER-DAT.
+         Call "SUB105" Using WS-OTHER-DAT, WS-RETVAL.
+         Move "00"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "330-Test-Find-By-Name" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+      *>  SUB106 must find the same customer by the phone number it
+      *>  was created with.
+       340-Test-Find-By-Phone.
+         Move Space        To WS-OTHER-DAT.
+         Move "5551000001" To LCUSTPHN1 Of WS-OTHER-DAT.
+         Call "SUB106" Using WS-OTHER-DAT, WS-RETVAL.
+         Move "00"         To WS-EXPECTED.
+         Move WS-RETVAL    To WS-ACTUAL.
+         Move "340-Test-Find-By-Phone" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+      *>  SUB102 must accept an update against the version fetched
+      *>  above and apply the new name.
+       350-Test-Update.
+         Move WS-SAVE-ID  To LCUSTID Of WS-CUST-DAT.
+         Move "TST001 A2" To LCUSTNAME Of WS-CUST-DAT.
+         Move "5551000001" To LCUSTPHN1 Of WS-CUST-DAT.
+         Move WS-SAVE-VER To LCUSTVER Of WS-CUST-DAT.
+         Call "SUB102" Using WS-CUST-DAT, WS-OPERID, WS-RETVAL.
+         Move "00"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "350-Test-Update" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+      *>  A second update reusing the now-stale version number from
+      *>  before the update above must be rejected.
+       360-Test-Stale-Version.
+         Move WS-SAVE-ID  To LCUSTID Of WS-CUST-DAT.
+         Move "TST001 A3" To LCUSTNAME Of WS-CUST-DAT.
+         Move "5551000001" To LCUSTPHN1 Of WS-CUST-DAT.
+         Move WS-SAVE-VER To LCUSTVER Of WS-CUST-DAT.
+         Call "SUB102" Using WS-CUST-DAT, WS-OPERID, WS-RETVAL.
+         Move "07"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "360-Test-Stale-Version" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+      *>  SUB103 must soft-delete the customer, and a follow-up
+      *>  SUB104 lookup must then report it inactive.
+       370-Test-Remove.
+         Move WS-SAVE-ID  To LCUSTID Of WS-CUST-DAT.
+         Call "SUB103" Using WS-CUST-DAT, WS-OPERID, WS-RETVAL.
+         Move "00"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "370-Test-Remove" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+         Move Space       To WS-OTHER-DAT.
+         Move WS-SAVE-ID  To LCUSTID Of WS-OTHER-DAT.
+         Call "SUB104" Using WS-OTHER-DAT, WS-RETVAL.
+         Move "04"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "370-Test-Remove (inactive)" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+      *>  SUB115 must reactivate the customer removed above.
+       380-Test-Reactivate.
+         Move Space       To WS-OTHER-DAT.
+         Move WS-SAVE-ID  To LCUSTID Of WS-OTHER-DAT.
+         Call "SUB115" Using WS-OTHER-DAT, WS-OPERID, WS-RETVAL.
+         Move "00"        To WS-EXPECTED.
+         Move WS-RETVAL   To WS-ACTUAL.
+         Move "380-Test-Reactivate" To WS-TEST-NAME.
+         Perform 900-Assert-Equal.
+
+       900-Assert-Equal.
+         If WS-ACTUAL Equal WS-EXPECTED Then
+           Add 1 To WS-PASS-COUNT
+           Display "PASS: " WS-TEST-NAME
+         Else
+           Add 1 To WS-FAIL-COUNT
+           Display "FAIL: " WS-TEST-NAME
+             " (expected " WS-EXPECTED ", got " WS-ACTUAL ")"
+         End-If.
+
+       990-Print-Summary.
+         Display "TST001 - " WS-PASS-COUNT " passed, "
+           WS-FAIL-COUNT " failed.".
 
        999-End-Of-Program.
          Stop Run.
-
