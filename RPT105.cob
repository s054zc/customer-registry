@@ -0,0 +1,174 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Batch program that prints mailing labels for every active   **
+      *> customer with a street address on file, sorted by ZIP code  **
+      *> so a bulk mail run can be bundled by postal carrier route.   **
+      *> Formatted four lines per label (name, address 1, address 2  **
+      *> if present, city/state/zip) followed by a blank separator   **
+      *> line, one label per record, to line up with standard label  **
+      *> stock. Customers with a blank RCUSTADDR1 are skipped since  **
+      *> there is nothing to print. Run outside the PGM001 menu.     **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260809 WS-PRTSTAT changed from Pic X(2) to Pic 9(2) to      **
+      *>        match the file-status field convention used          **
+      *>        everywhere else in the registry.                     **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   RPT105.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select SORTFILE Assign WS-SORTFILE.
+           Select PRTFILE Assign WS-PRTFILE
+             Organization Is Line Sequential
+             File Status WS-PRTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Sd SORTFILE.
+           01 SORT-REC.
+             05 S-CUSTZIP   Pic X(10).
+             05 S-CUSTID    Pic X(6).
+             05 S-CUSTNAME  Pic X(40).
+             05 S-CUSTPNAME Pic X(20).
+             05 S-CUSTADDR1 Pic X(30).
+             05 S-CUSTADDR2 Pic X(30).
+             05 S-CUSTCITY  Pic X(20).
+             05 S-CUSTSTATE Pic X(2).
+
+           Fd PRTFILE.
+           01 PRT-REC Pic X(80).
+
+         Working-Storage Section.
+           01 WS-CUSTFILE Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT Pic 9(2).
+           01 WS-SORTFILE Pic X(20) Value "data/RPT105.SRT".
+           01 WS-PRTFILE  Pic X(30) Value "data/CUSTLABELS.PRT".
+           01 WS-PRTSTAT  Pic 9(2).
+           01 WS-EOF      Pic X     Value "N".
+             88 IS-EOF              Value "Y".
+           01 WS-LBL-CNT  Pic 9(6)  Value Zero.
+           01 WS-LBL-NAME Pic X(40) Value Space.
+           01 WS-BLANK-LINE Pic X(80) Value Space.
+
+           01 WS-L-NAME.
+             05 Filler Pic X(80).
+           01 WS-L-ADDR1.
+             05 Filler Pic X(80).
+           01 WS-L-ADDR2.
+             05 Filler Pic X(80).
+           01 WS-L-CSZ.
+             05 L-CSZ-CITY  Pic X(20).
+             05 Filler      Pic X(2)  Value ", ".
+             05 L-CSZ-STATE Pic X(2).
+             05 Filler      Pic X(2)  Value Space.
+             05 L-CSZ-ZIP   Pic X(10).
+             05 Filler      Pic X(44) Value Space.
+
+       Procedure Division.
+       100-Main.
+         Sort SORTFILE
+           On Ascending Key S-CUSTZIP
+           Input Procedure Is 300-Release-Mailable-Records
+           Output Procedure Is 500-Write-Labels.
+         Perform 999-End-Of-Program.
+
+      *>  Feeds the sort with one record per active customer that has
+      *>  a street address on file - the sort itself does the
+      *>  reordering into ZIP order for the bulk mail run.
+       300-Release-Mailable-Records.
+         Open Input CUST.
+         If WS-CUSTSTAT Equal "35" Then
+           Display "RPT105: CUSTOMER.DAT not found."
+         Else
+           Move "N" To WS-EOF
+           Perform 310-Read-Next
+           Perform 320-Release-Next
+             Until IS-EOF
+           Close CUST
+         End-If.
+
+       310-Read-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       320-Release-Next.
+         If RCUSTSTAT-ACTIVE And RCUSTADDR1 Not Equal Space Then
+           Move RCUSTZIP    To S-CUSTZIP
+           Move RCUSTID     To S-CUSTID
+           Move RCUSTNAME   To S-CUSTNAME
+           Move RCUSTPNAME  To S-CUSTPNAME
+           Move RCUSTADDR1  To S-CUSTADDR1
+           Move RCUSTADDR2  To S-CUSTADDR2
+           Move RCUSTCITY   To S-CUSTCITY
+           Move RCUSTSTATE  To S-CUSTSTATE
+           Release SORT-REC
+         End-If.
+         Perform 310-Read-Next.
+
+       500-Write-Labels.
+         Open Output PRTFILE.
+         Move "N" To WS-EOF.
+         Perform 510-Return-Next.
+         Perform 520-Write-Label
+           Until IS-EOF.
+         Close PRTFILE.
+
+       510-Return-Next.
+         Return SORTFILE
+           At End Move "Y" To WS-EOF
+         End-Return.
+
+      *>  A preferred name/DBA, when on file, is used on the label in
+      *>  place of the legal name so mail is addressed the way the
+      *>  customer is actually known day to day.
+       520-Write-Label.
+         If S-CUSTPNAME Not Equal Space Then
+           Move S-CUSTPNAME To WS-LBL-NAME
+         Else
+           Move S-CUSTNAME  To WS-LBL-NAME
+         End-If.
+         Move Space           To WS-L-NAME.
+         Move WS-LBL-NAME     To WS-L-NAME(1:40).
+         Move Space           To WS-L-ADDR1.
+         Move S-CUSTADDR1     To WS-L-ADDR1(1:30).
+         Write PRT-REC From WS-L-NAME.
+         Write PRT-REC From WS-L-ADDR1.
+         If S-CUSTADDR2 Not Equal Space Then
+           Move Space         To WS-L-ADDR2
+           Move S-CUSTADDR2   To WS-L-ADDR2(1:30)
+           Write PRT-REC From WS-L-ADDR2
+         End-If.
+         Move Space        To WS-L-CSZ.
+         Move S-CUSTCITY   To L-CSZ-CITY.
+         Move S-CUSTSTATE  To L-CSZ-STATE.
+         Move S-CUSTZIP    To L-CSZ-ZIP.
+         Write PRT-REC From WS-L-CSZ.
+         Write PRT-REC From WS-BLANK-LINE.
+         Add 1 To WS-LBL-CNT.
+         Perform 510-Return-Next.
+
+       999-End-Of-Program.
+         Display "RPT105: " WS-LBL-CNT " label(s) printed."
+         Stop Run.
