@@ -0,0 +1,86 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Generate a new company ID based on the value in the .SEQ    **
+      *> file. If no .SEQ file is found, it will be created and      **
+      *> initialized to "1". Same staged-write-and-rename trick       **
+      *> SUB001 uses for CUSTOMER.SEQ, applied to COMPANY.SEQ.        **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB002.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CSEQ Assign WS-CSEQFILE
+             Access Mode Is Sequential
+             File Status WS-CSEQSTAT.
+           Select CSEQNEW Assign WS-CSEQFILE-NEW
+             Access Mode Is Sequential
+             File Status WS-CSEQNEWSTAT.
+
+       Data Division.
+         File Section.
+           Fd CSEQ.
+           01 CSEQ-REC Pic 9(6).
+
+           Fd CSEQNEW.
+           01 CSEQNEW-REC Pic 9(6).
+
+         Working-Storage Section.
+           01 WS-CSEQFILE     Pic X(24) Value "data/COMPANY.SEQ".
+           01 WS-CSEQSTAT     Pic 9(2).
+           01 WS-CSEQFILE-NEW Pic X(24) Value "data/COMPANY.SEQ.NEW".
+           01 WS-CSEQNEWSTAT  Pic 9(2).
+           01 WS-CSEQ-NUM     Pic 9(6).
+           01 WS-CSEQ-REF Redefines WS-CSEQ-NUM Pic X(6).
+           01 WS-RENAME-RC    Pic S9(9) Comp-5 Value Zero.
+
+         Linkage Section.
+           01 LS-CSEQ-NUM Pic 9(6).
+
+       Procedure Division Using LS-CSEQ-NUM.
+       100-Main.
+         Open Input CSEQ.
+         If WS-CSEQSTAT Equal "35" Then
+           Close CSEQ
+           Move 1 To WS-CSEQ-NUM
+         Else
+           Move 0 To WS-CSEQ-NUM
+           Read CSEQ Record Into WS-CSEQ-NUM
+           End-Read
+           Close CSEQ
+           Compute WS-CSEQ-NUM = (WS-CSEQ-NUM + 1)
+         End-If.
+
+         Perform 200-Write-Staged-Sequence.
+
+         Move WS-CSEQ-REF To LS-CSEQ-NUM.
+
+      *>  Writes the new value to a throwaway staging file and then
+      *>  atomically renames it over COMPANY.SEQ, so the live file
+      *>  is always either the old complete value or the new one -
+      *>  never a partially written record.
+       200-Write-Staged-Sequence.
+         Open Output CSEQNEW.
+           Write CSEQNEW-REC From WS-CSEQ-REF
+           End-Write
+         Close CSEQNEW.
+
+         Call "CBL_RENAME_FILE" Using WS-CSEQFILE-NEW, WS-CSEQFILE
+           Returning WS-RENAME-RC.
+         If WS-RENAME-RC Not Equal Zero Then
+           Display "SUB002: warning - could not activate new "
+                   "sequence file."
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
