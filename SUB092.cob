@@ -0,0 +1,71 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine that snapshots data/CUSTOMER.DAT and            **
+      *> data/CUSTOMER.SEQ into the backup/ folder before a batch or **
+      *> maintenance job (reconciliation, purge, bulk import, etc.)   **
+      *> touches the live files, so a bad run can be rolled back by   **
+      *> hand from the dated copies. Each call is stamped with the    **
+      *> date and time it ran, so repeated runs on the same day never **
+      *> overwrite an earlier snapshot.                               **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success.                                               **
+      *>  90: Could not back up CUSTOMER.DAT.                         **
+      *>  91: Could not back up CUSTOMER.SEQ.                         **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB092.
+
+       Data Division.
+         Working-Storage Section.
+           01 WS-CUSTFILE    Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CSEQFILE    Pic X(20) Value "data/CUSTOMER.SEQ".
+           01 WS-BAK-DATFILE Pic X(40) Value Space.
+           01 WS-BAK-SEQFILE Pic X(40) Value Space.
+           01 WS-CUR-DATE    Pic 9(8).
+           01 WS-CUR-TIME    Pic 9(8).
+           01 WS-STAMP       Pic X(14) Value Space.
+           01 WS-COPY-RC     Pic S9(9) Comp-5 Value Zero.
+
+         Linkage Section.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-RETVAL.
+       100-Main.
+
+       200-Backup-Files.
+         Move "00" To LS-RETVAL.
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Accept WS-CUR-TIME From Time.
+         Move WS-CUR-DATE To WS-STAMP(1:8).
+         Move WS-CUR-TIME To WS-STAMP(9:6).
+
+         String "backup/CUSTOMER.DAT." Delimited By Size
+           WS-STAMP Delimited By Size
+           Into WS-BAK-DATFILE.
+         Call "CBL_COPY_FILE" Using WS-CUSTFILE, WS-BAK-DATFILE
+           Returning WS-COPY-RC.
+         If WS-COPY-RC Not Equal Zero Then
+           Move "90" To LS-RETVAL
+         End-If.
+
+         String "backup/CUSTOMER.SEQ." Delimited By Size
+           WS-STAMP Delimited By Size
+           Into WS-BAK-SEQFILE.
+         Call "CBL_COPY_FILE" Using WS-CSEQFILE, WS-BAK-SEQFILE
+           Returning WS-COPY-RC.
+         If WS-COPY-RC Not Equal Zero And LS-RETVAL Equal "00" Then
+           Move "91" To LS-RETVAL
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
