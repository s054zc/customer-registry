@@ -11,23 +11,66 @@
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230227 Created.                                             **
+      *> 260808 Show live system statistics - the customer count off **
+      *>        CUSTOMER.DAT and the next-available ID off           **
+      *>        CUSTOMER.SEQ - instead of just a static message.     **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB240.
 
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+           Select CSEQ Assign WS-CSEQFILE
+             Access Mode Is Sequential
+             File Status WS-CSEQSTAT.
+
        Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+           Fd CSEQ.
+           01 CSEQ-REC Pic 9(6).
+
          Working-Storage Section.
-           01 WS-INPKEY Pic X Value Space.
+           01 WS-CUSTFILE  Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT  Pic 9(2).
+           01 WS-CSEQFILE  Pic X(24) Value "data/CUSTOMER.SEQ".
+           01 WS-CSEQSTAT  Pic 9(2).
+           01 WS-INPKEY    Pic X     Value Space.
+           01 WS-EOF       Pic X     Value "N".
+             88 IS-EOF               Value "Y".
+           01 WS-CUST-CNT  Pic 9(6)  Value Zero.
+           01 WS-ACTV-CNT  Pic 9(6)  Value Zero.
+           01 WS-NEXT-ID   Pic 9(6)  Value Zero.
 
          Screen Section.
            01 SS-ABOUT.
             05 Blank Screen.
-            05 Line 12 Col 24 Value "A LIGHTWEIGHT CUSTOMER REGISTRY.".
+            05 Line 10 Col 24 Value "A LIGHTWEIGHT CUSTOMER REGISTRY.".
+            05 Line 13 Col 24 Value "CUSTOMERS ON FILE ...:".
+            05 Line 13 Col 48 Pic ZZZ,ZZ9 From WS-CUST-CNT.
+            05 Line 14 Col 24 Value "ACTIVE CUSTOMERS .....:".
+            05 Line 14 Col 48 Pic ZZZ,ZZ9 From WS-ACTV-CNT.
+            05 Line 15 Col 24 Value "NEXT AVAILABLE ID ....:".
+            05 Line 15 Col 48 Pic ZZZZZ9 From WS-NEXT-ID.
             05 Line 23 Col  2 Value "Options: [B]ack".
             05 Line 23 Col 18 Pic X Using WS-INPKEY.
-      
+
        Procedure Division.
        100-Main.
+         Perform 200-Load-Statistics.
          Perform 110-Main-Loop
            Until WS-INPKEY Equal "B".
          Move Space To WS-INPKEY.
@@ -37,5 +80,42 @@
          Display SS-ABOUT.
          Accept  SS-ABOUT.
 
+      *>  A quick sequential scan of CUSTOMER.DAT for a total and an
+      *>  active count, plus a peek at CUSTOMER.SEQ for the next ID
+      *>  that would be assigned - neither file is changed by this.
+       200-Load-Statistics.
+         Move Zero To WS-CUST-CNT.
+         Move Zero To WS-ACTV-CNT.
+         Move Zero To WS-NEXT-ID.
+
+         Move "N" To WS-EOF.
+         Open Input CUST.
+         If WS-CUSTSTAT Not Equal "35" Then
+           Perform 210-Count-Next
+             Until IS-EOF
+           Close CUST
+         End-If.
+
+         Open Input CSEQ.
+         If WS-CSEQSTAT Equal "35" Then
+           Move 1 To WS-NEXT-ID
+         Else
+           Read CSEQ Record Into WS-NEXT-ID
+           End-Read
+           Compute WS-NEXT-ID = WS-NEXT-ID + 1
+         End-If.
+         Close CSEQ.
+
+       210-Count-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF Then
+           Add 1 To WS-CUST-CNT
+           If RCUSTSTAT-ACTIVE Then
+             Add 1 To WS-ACTV-CNT
+           End-If
+         End-If.
+
        999-End-Of-SubRutine.
          Exit Program.
