@@ -0,0 +1,115 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> Batch program that bulk-loads new customers from a flat     **
+      *> load file, one fixed-format record per customer laid out    **
+      *> exactly like CUSTWS.cpy. Run outside the PGM001 menu. Each  **
+      *> record is handed to SUB101 so new customers get the same    **
+      *> ID assignment, soft-delete status, phone duplicate check    **
+      *> and audit logging as an operator-entered create would.      **
+      *> A load ID of "0" gets the next sequence number from SUB001; **
+      *> a load file is otherwise free to supply its own IDs.        **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Attribute batch-loaded creates to a fixed "BATCH"     **
+      *>        operator ID on the audit trail.                       **
+      *> 260808 Snapshot CUSTOMER.DAT/CUSTOMER.SEQ to backup/ via     **
+      *>        SUB092 before loading; abort without changes if the   **
+      *>        backup fails.                                         **
+      *> 260809 WS-LOADSTAT changed from Pic X(2) to Pic 9(2) to      **
+      *>        match the file-status field convention used           **
+      *>        everywhere else in the registry.                      **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   LOD101.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select LOADFILE Assign WS-LOADFILE
+             Organization Is Line Sequential
+             File Status WS-LOADSTAT.
+
+       Data Division.
+         File Section.
+           Fd LOADFILE.
+           01 LOAD-REC.
+             Copy CUSTWS.
+
+         Working-Storage Section.
+           01 WS-LOADFILE Pic X(30) Value "data/CUSTLOAD.DAT".
+           01 WS-LOADSTAT Pic 9(2).
+           01 WS-OPERID   Pic X(8)  Value "BATCH".
+           01 WS-RETVAL   Pic X(2).
+           01 WS-EOF      Pic X     Value "N".
+             88 IS-EOF              Value "Y".
+           01 WS-LOAD-CNT Pic 9(6)  Value Zero.
+           01 WS-DUP-CNT  Pic 9(6)  Value Zero.
+           01 WS-ERR-CNT  Pic 9(6)  Value Zero.
+           01 WS-ABORT    Pic X     Value "N".
+             88 IS-ABORT            Value "Y".
+           01 WS-BAK-RETVAL Pic X(2).
+
+       Procedure Division.
+       100-Main.
+         Perform 150-Backup-Files.
+         If Not IS-ABORT Then
+           Perform 200-Initialize
+           Perform 300-Process-Records
+             Until IS-EOF
+           Perform 400-Finalize
+         End-If.
+         Perform 999-End-Of-Program.
+
+      *>  Snapshots CUSTOMER.DAT/CUSTOMER.SEQ to backup/ before this
+      *>  job touches either one, so a bad run can be rolled back by
+      *>  hand from the dated copies.
+       150-Backup-Files.
+         Call "SUB092" Using WS-BAK-RETVAL.
+         If WS-BAK-RETVAL Not Equal "00" Then
+           Display "LOD101: backup failed - aborting without changes."
+           Move "Y" To WS-ABORT
+         End-If.
+
+       200-Initialize.
+         Open Input LOADFILE.
+         If WS-LOADSTAT Not Equal "00" Then
+           Display "LOD101: load file not found, nothing to do."
+           Move "Y" To WS-EOF
+         Else
+           Perform 310-Read-Next
+         End-If.
+
+       300-Process-Records.
+         Call "SUB101" Using LOAD-REC, WS-OPERID, WS-RETVAL.
+         Evaluate WS-RETVAL
+           When "00"
+             Add 1 To WS-LOAD-CNT
+           When "06"
+             Add 1 To WS-DUP-CNT
+             Display "LOD101: duplicate phone, skipped"
+           When Other
+             Add 1 To WS-ERR-CNT
+             Display "LOD101: create failed, code " WS-RETVAL
+         End-Evaluate.
+         Perform 310-Read-Next.
+
+       310-Read-Next.
+         Read LOADFILE
+           At End Move "Y" To WS-EOF
+         End-Read.
+
+       400-Finalize.
+         Close LOADFILE.
+         Display "LOD101: " WS-LOAD-CNT " loaded, "
+                 WS-DUP-CNT " duplicate(s) skipped, "
+                 WS-ERR-CNT " error(s).".
+
+       999-End-Of-Program.
+         Stop Run.
