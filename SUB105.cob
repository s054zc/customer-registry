@@ -0,0 +1,112 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to look up a customer by partial name match, a  **
+      *> sibling to SUB104's exact-ID lookup. LCUSTNAME is used on   **
+      *> input as the search text (whatever the operator typed, left-**
+      *> justified); the first active customer whose RCUSTNAME       **
+      *> contains that text is returned in LS-PRMSET on output.      **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success, customer found and active.                    **
+      *>  01: Customer file not found.                               **
+      *>  02: No customer matches the search text.                   **
+      *>  04: Customer found but inactive (soft-deleted).             **
+      *>  05: Search text is blank.                                  **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *> 260808 Added an alternate key on customer name           **
+      *>        (RCUSTNAME, duplicates allowed) to CUSTOMER.DAT.   **
+      *> 260809 Reset WS-EOF/WS-FOUND to "N" before the scan - left    **
+      *>        set from a prior call in the same run unit, they      **
+      *>        could satisfy the pretest loop before it ever ran.    **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB105.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select CUST Assign WS-CUSTFILE
+             Organization Is Indexed
+             Access Mode  Is Sequential
+             Record Key   Is RCUSTID
+             Alternate Record Key Is RCUSTNAME
+               With Duplicates
+             File Status WS-CUSTSTAT.
+
+       Data Division.
+         File Section.
+           Fd CUST.
+           01 CUST-REC.
+             Copy CUSTFD.
+
+         Working-Storage Section.
+           01 WS-CUSTFILE   Pic X(20) Value "data/CUSTOMER.DAT".
+           01 WS-CUSTSTAT   Pic 9(2).
+           01 WS-EOF        Pic X     Value "N".
+             88 IS-EOF                Value "Y".
+           01 WS-FOUND      Pic X     Value "N".
+             88 IS-FOUND              Value "Y".
+           01 WS-SRCH-LEN   Pic 9(2)  Value 0.
+           01 WS-MATCH-CNT  Pic 9(2)  Value 0.
+
+         Linkage Section.
+           01 LS-PRMSET.
+             Copy CUSTLK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Search-By-Name.
+         Move "00" To LS-RETVAL.
+         Move Zero To WS-SRCH-LEN.
+         Inspect LCUSTNAME Tallying WS-SRCH-LEN
+           For Characters Before Initial Space.
+
+         If WS-SRCH-LEN Equal Zero Then
+           Move "05" To LS-RETVAL
+         Else
+           Move "N" To WS-EOF
+           Move "N" To WS-FOUND
+           Open Input CUST
+           If WS-CUSTSTAT Equal "35" Then
+             Move "01" To LS-RETVAL
+             Close CUST
+           Else
+             Perform 210-Scan-Next
+               Until IS-EOF Or IS-FOUND
+             Close CUST
+             If Not IS-FOUND Then
+               Move "02" To LS-RETVAL
+             Else
+               Move CUST-REC To LS-PRMSET
+               If RCUSTSTAT-INACTIVE Then
+                 Move "04" To LS-RETVAL
+               End-If
+             End-If
+           End-If
+         End-If.
+
+       210-Scan-Next.
+         Read CUST Next Record
+           At End Move "Y" To WS-EOF
+         End-Read.
+         If Not IS-EOF Then
+           Move Zero To WS-MATCH-CNT
+           Inspect RCUSTNAME Tallying WS-MATCH-CNT
+             For All LCUSTNAME(1:WS-SRCH-LEN)
+           If WS-MATCH-CNT Greater Than Zero Then
+             Move "Y" To WS-FOUND
+           End-If
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
