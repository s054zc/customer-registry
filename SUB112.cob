@@ -0,0 +1,51 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A shared field-length check called by SUB200/SUB210 before  **
+      *> a create/update is saved. A Screen Section Accept can never  **
+      *> actually overflow a Pic X(nn) field - the terminal simply    **
+      *> will not take more keystrokes than the field holds - but an  **
+      *> entry field that comes back completely full is exactly the  **
+      *> case where the operator may have had more to type than the  **
+      *> field could hold, with the rest silently lost. LS-FIELDLEN   **
+      *> tells this subrutine how many characters of LS-FIELDVAL are  **
+      *> actually significant for the field being checked, so the     **
+      *> same subrutine works for CUSTNAME, CUSTPHN1, CUSTPHN2 or any **
+      *> other entry field regardless of its Pic X width.             **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Field is not completely full - no truncation risk.     **
+      *>  01: Field is completely full - flag for operator review.   **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB112.
+
+       Data Division.
+         Working-Storage Section.
+
+         Linkage Section.
+           01 LS-FIELDVAL Pic X(40).
+           01 LS-FIELDLEN Pic 9(2).
+           01 LS-RETVAL   Pic X(2).
+
+       Procedure Division Using LS-FIELDVAL, LS-FIELDLEN, LS-RETVAL.
+       100-Main.
+
+       200-Check-Field-Length.
+         Move "00" To LS-RETVAL.
+         If LS-FIELDLEN Greater Than Zero Then
+           If LS-FIELDVAL(LS-FIELDLEN:1) Not Equal Space Then
+             Move "01" To LS-RETVAL
+           End-If
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
