@@ -0,0 +1,80 @@
+      *>***************************************************************
+      *>                                                             **
+      *> AUTHOR:       CUSTOMER REGISTRY MAINTENANCE TEAM             **
+      *>                                                             **
+      *> DATE-WRITTEN: 2026-08-08                                    **
+      *>                                                             **
+      *> DESCRIPTION:                                                **
+      *> A subrutine to append one row to the CUSTOMER.MAILQ         **
+      *> outbound-notification queue. Called by SUB101 when a new    **
+      *> customer is created with an email address on file. This     **
+      *> subrutine only queues the message - a separate mail relay   **
+      *> job is what actually sends it.                               **
+      *>                                                             **
+      *> LS-RETVAL:                                                  **
+      *>  00: Success.                                               **
+      *>***************************************************************
+      *>  DATE  CHANGE DESCRIPTION                                   **
+      *> ====== ==================================================== **
+      *> 260808 Created.                                             **
+      *>***************************************************************
+       Identification Division.
+         Program-Id.   SUB091.
+
+       Environment Division.
+         Input-Output Section.
+         File-Control.
+           Select MAILQ Assign WS-MAILFILE
+             Access Mode Is Sequential
+             File Status WS-MAILSTAT.
+
+       Data Division.
+         File Section.
+           Fd MAILQ.
+           01 MAILQ-REC.
+             Copy MAILFD.
+
+         Working-Storage Section.
+           01 WS-MAILFILE Pic X(20) Value "data/CUSTOMER.MAILQ".
+           01 WS-MAILSTAT Pic 9(2).
+           01 WS-CUR-DATE Pic 9(8).
+           01 WS-CUR-TIME Pic 9(8).
+
+         Linkage Section.
+           01 LS-MAIL-PRMSET.
+             Copy MAILLK.
+           01 LS-RETVAL Pic X(2).
+
+       Procedure Division Using LS-MAIL-PRMSET, LS-RETVAL.
+       100-Main.
+
+       200-Queue-Message.
+         Move "00" To LS-RETVAL.
+         Accept WS-CUR-DATE From Date YYYYMMDD.
+         Accept WS-CUR-TIME From Time.
+
+         Move LMCUSTID   To MCUSTID.
+         Move LMTOADDR   To MTOADDR.
+         Move LMTEMPLATE To MTEMPLATE.
+         Move "P"        To MSTATUS.
+         Move Spaces     To MQUEUEDTTM.
+         Move WS-CUR-DATE To MQUEUEDTTM(1:8).
+         Move WS-CUR-TIME To MQUEUEDTTM(9:6).
+
+         Open Input MAILQ.
+         If WS-MAILSTAT Equal "35" Then
+           Close MAILQ
+           Open Output MAILQ
+             Write MAILQ-REC
+             End-Write
+           Close MAILQ
+         Else
+           Close MAILQ
+           Open Extend MAILQ
+             Write MAILQ-REC
+             End-Write
+           Close MAILQ
+         End-If.
+
+       999-End-Of-SubRutine.
+         Exit Program.
