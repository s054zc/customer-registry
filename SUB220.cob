@@ -11,6 +11,18 @@
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230227 Created.                                             **
+      *> 260808 Accept the operator ID from PGM001 and pass it to     **
+      *>        SUB103 so removes are attributed on the audit trail.  **
+      *> 260808 Normalize a numeric-only CUSTOMER ID entry to its     **
+      *>        zero-padded form before searching, so "2" finds       **
+      *>        "000002" the same as typing it in full.               **
+      *> 260808 Widened the displayed NAME field to X(40) to match    **
+      *>        the widened RCUSTNAME.                                **
+      *> 260809 WS-CUST-DAT was a local 4-field group, too small for   **
+      *>        the SUB104 call's Copy CUSTLK shape - switched to      **
+      *>        Copy CUSTWS so the lookup no longer writes past the    **
+      *>        buffer into WS-RETVAL/WS-INPKEY/WS-STATUS. Removed the **
+      *>        unreferenced 130-Clear-Fields paragraph.               **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB220.
@@ -18,20 +30,21 @@
        Data Division.
          Working-Storage Section.
            01 WS-CUST-DAT.
-             05 CUSTID    Pic X(6)  Value Space.
-             05 CUSTNAME  Pic X(20) Value Space.
-             05 CUSTPHN1  Pic X(10) Value Space.
-             05 CUSTPHN2  Pic X(10) Value Space.
+             Copy CUSTWS.
            01 WS-RETVAL   Pic X(2)  Value Space.
            01 WS-INPKEY   Pic X     Value Space.
            01 WS-STATUS   Pic X(30) Value Space.
+           01 WS-ID-NORM  Pic X(6)  Value Space Justified Right.
+
+         Linkage Section.
+           01 LS-OPERID   Pic X(8).
 
          Screen Section.
            01 SS-REMOVE-CUST-1.
              05 Blank Screen.
              05 Line  4 Col  3 Value "REMOVE CUSTOMER.".
              05 Line  6 Col  3 Value "CUSTOMER ID:".
-             05 Line  6 Col 16 Pic X(6)  Using CUSTID.
+             05 Line  6 Col 16 Pic X(6)  Using CUSTID OF WS-CUST-DAT.
              05 Line 23 Col  2 Value "Options: [B]ack [S]earch".
              05 Line 23 Col 27 Pic X Using WS-INPKEY.
              05 Line 23 Col 42 Value "STATUS:".
@@ -41,20 +54,20 @@
              05 Blank Screen.
              05 Line  4 Col  3 Value "REMOVE CUSTOMER.".
              05 Line  6 Col  3 Value "CUSTOMER ID:".
-             05 Line  6 Col 16 Pic X(6)  From CUSTID.
+             05 Line  6 Col 16 Pic X(6)  From CUSTID OF WS-CUST-DAT.
              05 Line  8 Col  3 Value "NAME ......:".
-             05 Line  8 Col 16 Pic X(20) From CUSTNAME.
+             05 Line  8 Col 16 Pic X(40) From CUSTNAME OF WS-CUST-DAT.
              05 Line 10 Col  3 Value "PHONE #1 ..:".
-             05 Line 10 Col 16 Pic X(10) From CUSTPHN1.
+             05 Line 10 Col 16 Pic X(20) From CUSTPHN1 OF WS-CUST-DAT.
              05 Line 12 Col  3 Value "PHONE #2 ..:".
-             05 Line 12 Col 16 Pic X(10) From CUSTPHN2.
+             05 Line 12 Col 16 Pic X(20) From CUSTPHN2 OF WS-CUST-DAT.
              05 Line 20 Col 34 Value "ARE YOU SURE?".
              05 Line 23 Col  2 Value "Options: [B]ack [A]bort [R]emove".
              05 Line 23 Col 35 Pic X Using WS-INPKEY.
              05 Line 23 Col 42 Value "STATUS:".
              05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
       
-       Procedure Division.
+       Procedure Division Using LS-OPERID.
        100-Main.
          Perform 110-Main-Loop
            Until WS-INPKEY Equal "B".
@@ -71,7 +84,21 @@
            When Other Move "Unknown option!" To WS-STATUS
          End-Evaluate.
 
+      *>  Right-justifies a numeric-only ID entry and zero-fills it,
+      *>  so "2" is treated the same as the fully zero-padded
+      *>  "000002" CUSTOMER ID stored on file. Non-numeric entries
+      *>  are left as typed and simply fail the lookup as before.
+       115-Normalize-Id.
+         Move CUSTID To WS-ID-NORM.
+         If WS-ID-NORM Not Equal Space Then
+           Inspect WS-ID-NORM Replacing Leading Space By Zero
+           If WS-ID-NORM Is Numeric Then
+             Move WS-ID-NORM To CUSTID
+           End-If
+         End-If.
+
        120-Search-Customer.
+         Perform 115-Normalize-Id.
          Call "SUB104" Using WS-CUST-DAT, WS-RETVAL.
          If WS-RETVAL Not Equal "00" Then
            Move "Customer not found!" To WS-STATUS
@@ -90,19 +117,12 @@
 
        130-Remove-Customer.
          Move Space To WS-INPKEY.
-         Call "SUB103" Using WS-CUST-DAT, WS-RETVAL.
+         Call "SUB103" Using WS-CUST-DAT, LS-OPERID, WS-RETVAL.
          If WS-RETVAL Equal "00" Then
            Move "Customer removed successfully!" To WS-STATUS
          Else
            Move "Failed to remove customer!" To WS-STATUS
          End-If.
        
-       130-Clear-Fields.
-         Move Space To WS-INPKEY.
-         Move Space To CUSTNAME.
-         Move Space To CUSTPHN1.
-         Move Space To CUSTPHN2.
-         Move "Fields cleared successfully!" To WS-STATUS.
-       
        999-End-Of-SubRutine.
          Exit Program.
