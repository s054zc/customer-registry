@@ -11,6 +11,37 @@
       *>  DATE  CHANGE DESCRIPTION                                   **
       *> ====== ==================================================== **
       *> 230227 Created.                                             **
+      *> 260808 Added national ID entry field and duplicate/version- **
+      *>        conflict specific status messages from SUB102.       **
+      *> 260808 Added customer type/category code entry field,       **
+      *>        validated against CUSTTYPE.DAT.                       **
+      *> 260808 Added an old/new confirmation screen before the       **
+      *>        REWRITE, the same way SUB220 confirms a REMOVE.       **
+      *> 260808 Added a notes-entry screen for the new free-text      **
+      *>        RCUSTNOTES1/2/3 annotation fields.                    **
+      *> 260808 Added a LIFECYCLE entry field (prospect/active/       **
+      *>        inactive sales stage).                                **
+      *> 260808 Accept the operator ID from PGM001 and pass it to     **
+      *>        SUB102 so updates are attributed on the audit trail.  **
+      *> 260808 Widened the phone entry/confirm fields to Pic X(20)   **
+      *>        so an international number fits.                      **
+      *> 260808 Added a preferred-contact-method entry field          **
+      *>        (RCUSTPREF), validated against 1/2/E.                 **
+      *> 260808 Normalize a numeric-only CUSTOMER ID entry to its     **
+      *>        zero-padded form before searching, so "2" finds       **
+      *>        "000002" the same as typing it in full.               **
+      *> 260808 Added a COMPANY ID entry field (RCUSTCOID), linking    **
+      *>        this customer to a company record on COMPANY.DAT -     **
+      *>        see SUB280.                                            **
+      *> 260808 Widened the NAME entry/confirm fields to fit longer   **
+      *>        legal/business names and added a PREF NAME entry      **
+      *>        field (RCUSTPNAME) for a shorter preferred name/DBA.  **
+      *>        Dropped the redundant "CONFIRM THESE CHANGES?" line   **
+      *>        on the confirm screen to make room - the Options bar  **
+      *>        already offers [C]onfirm/[A]bort.                     **
+      *> 260808 Flag NAME/PHONE #1/PHONE #2 entries that come back    **
+      *>        completely full through the shared SUB112 check, in   **
+      *>        case the operator had more to type than fit.          **
       *>***************************************************************
        Identification Division.
          Program-Id.   SUB210.
@@ -18,20 +49,30 @@
        Data Division.
          Working-Storage Section.
            01 WS-CUST-DAT.
-             05 CUSTID    Pic X(6)  Value Space.
-             05 CUSTNAME  Pic X(20) Value Space.
-             05 CUSTPHN1  Pic X(10) Value Space.
-             05 CUSTPHN2  Pic X(10) Value Space.
+             Copy CUSTWS.
+           01 WS-OLD-DAT.
+             Copy CUSTWS.
            01 WS-RETVAL   Pic X(2)  Value Space.
            01 WS-INPKEY   Pic X     Value Space.
            01 WS-STATUS   Pic X(30) Value Space.
+           01 WS-PREF-VALID Pic X   Value "N".
+             88 PREF-IS-VALID       Value "Y".
+           01 WS-ID-NORM  Pic X(6)  Value Space Justified Right.
+           01 WS-TRUNC-FOUND  Pic X     Value "N".
+             88 IS-TRUNC-FOUND          Value "Y".
+           01 WS-TRUNC-FIELD  Pic X(40) Value Space.
+           01 WS-TRUNC-LEN    Pic 9(2)  Value Zero.
+           01 WS-TRUNC-RETVAL Pic X(2)  Value Space.
+
+         Linkage Section.
+           01 LS-OPERID   Pic X(8).
 
          Screen Section.
            01 SS-UPDATE-CUST-1.
              05 Blank Screen.
              05 Line  4 Col  3 Value "UPDATE CUSTOMER.".
              05 Line  6 Col  3 Value "CUSTOMER ID:".
-             05 Line  6 Col 16 Pic X(6) Using CUSTID.
+             05 Line  6 Col 16 Pic X(6) Using CUSTID OF WS-CUST-DAT.
              05 Line 23 Col  2 Value "Options: [B]ack [S]earch".
              05 Line 23 Col 27 Pic X Using WS-INPKEY.
              05 Line 23 Col 42 Value "STATUS:".
@@ -41,19 +82,116 @@
              05 Blank Screen.
              05 Line  4 Col  3 Value "UPDATE CUSTOMER.".
              05 Line  6 Col  3 Value "CUSTOMER ID:".
-             05 Line  6 Col 16 Pic X(6) From CUSTID.
+             05 Line  6 Col 16 Pic X(6) From CUSTID OF WS-CUST-DAT.
              05 Line  8 Col  3 Value "NAME ......:".
-             05 Line  8 Col 16 Pic X(20) Using CUSTNAME.
+             05 Line  8 Col 16 Pic X(40) Using CUSTNAME OF WS-CUST-DAT.
+             05 Line  9 Col  3 Value "PREF NAME .:".
+             05 Line  9 Col 16 Pic X(20) Using CUSTPNAME OF WS-CUST-DAT.
              05 Line 10 Col  3 Value "PHONE #1 ..:".
-             05 Line 10 Col 16 Pic X(10) Using CUSTPHN1.
+             05 Line 10 Col 16 Pic X(20) Using CUSTPHN1 OF WS-CUST-DAT.
              05 Line 12 Col  3 Value "PHONE #2 ..:".
-             05 Line 12 Col 16 Pic X(10) Using CUSTPHN2.
-             05 Line 23 Col  2 Value "Options: [B]ack [U]pdate".
-             05 Line 23 Col 27 Pic X Using WS-INPKEY.
+             05 Line 12 Col 16 Pic X(20) Using CUSTPHN2 OF WS-CUST-DAT.
+             05 Line 14 Col  3 Value "ADDRESS ...:".
+             05 Line 14 Col 16 Pic X(30) Using CUSTADDR1 OF WS-CUST-DAT.
+             05 Line 15 Col 16 Pic X(30) Using CUSTADDR2 OF WS-CUST-DAT.
+             05 Line 17 Col  3 Value "CITY ......:".
+             05 Line 17 Col 16 Pic X(20) Using CUSTCITY OF WS-CUST-DAT.
+             05 Line 17 Col 40 Value "STATE:".
+             05 Line 17 Col 47 Pic X(2)  Using CUSTSTATE OF WS-CUST-DAT.
+             05 Line 17 Col 53 Value "ZIP:".
+             05 Line 17 Col 58 Pic X(10) Using CUSTZIP OF WS-CUST-DAT.
+             05 Line 19 Col  3 Value "EMAIL .....:".
+             05 Line 19 Col 16 Pic X(40) Using CUSTEMAIL OF WS-CUST-DAT.
+             05 Line 20 Col  3 Value "LIFECYCLE .:".
+             05 Line 20 Col 16 Pic X Using CUSTLIFECYC OF WS-CUST-DAT.
+             05 Line 20 Col 20 Value "(P=Prospect A=Active I=Inactive)".
+             05 Line 21 Col  3 Value "NATIONAL ID:".
+             05 Line 21 Col 16 Pic X(15) Using CUSTNATID OF WS-CUST-DAT.
+             05 Line 22 Col  3 Value "TYPE ......:".
+             05 Line 22 Col 16 Pic X(1)  Using CUSTTYPE OF WS-CUST-DAT.
+             05 Line 22 Col 30 Value "PREF CONTACT:".
+             05 Line 22 Col 44 Pic X(1)  Using CUSTPREF OF WS-CUST-DAT.
+             05 Line 22 Col 46 Value "(1=Phone1 2=Phone2 E=Email)".
+             05 Line 21 Col 35 Value "COMPANY ID:".
+             05 Line 21 Col 47 Pic X(6)  Using CUSTCOID OF WS-CUST-DAT.
+             05 Line 23 Col  2 Value "Options: [B]ack [U]pdate [N]otes".
+             05 Line 23 Col 34 Pic X Using WS-INPKEY.
              05 Line 23 Col 42 Value "STATUS:".
              05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
-      
-       Procedure Division.
+
+           01 SS-UPDATE-CUST-4.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "UPDATE CUSTOMER - NOTES.".
+             05 Line  6 Col  3 Value "CUSTOMER ID:".
+             05 Line  6 Col 16 Pic X(6) From CUSTID OF WS-CUST-DAT.
+             05 Line  8 Col  3 Value "NOTES:".
+             05 Line  9 Col 3 Pic X(40) Using CUSTNOTES1 OF WS-CUST-DAT.
+             05 Line 10 Col 3 Pic X(40) Using CUSTNOTES2 OF WS-CUST-DAT.
+             05 Line 11 Col 3 Pic X(40) Using CUSTNOTES3 OF WS-CUST-DAT.
+             05 Line 23 Col  2 Value "Options: [B]ack".
+             05 Line 23 Col 18 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+           01 SS-UPDATE-CUST-3.
+             05 Blank Screen.
+             05 Line  4 Col  3 Value "CONFIRM CUSTOMER UPDATE.".
+             05 Line  6 Col  3 Value "CUSTOMER ID:".
+             05 Line  6 Col 16 Pic X(6)  From CUSTID OF WS-CUST-DAT.
+             05 Line  7 Col 16 Value "OLD".
+             05 Line  7 Col 45 Value "NEW".
+             05 Line  8 Col  3 Value "NAME ......:".
+             05 Line  8 Col 16 Pic X(24) From CUSTNAME OF WS-OLD-DAT.
+             05 Line  8 Col 45 Pic X(24) From CUSTNAME OF WS-CUST-DAT.
+             05 Line  9 Col  3 Value "PREF NAME .:".
+             05 Line  9 Col 16 Pic X(20) From CUSTPNAME OF WS-OLD-DAT.
+             05 Line  9 Col 45 Pic X(20) From CUSTPNAME OF WS-CUST-DAT.
+             05 Line 10 Col  3 Value "PHONE #1 ..:".
+             05 Line 10 Col 16 Pic X(20) From CUSTPHN1 OF WS-OLD-DAT.
+             05 Line 10 Col 45 Pic X(20) From CUSTPHN1 OF WS-CUST-DAT.
+             05 Line 11 Col  3 Value "PHONE #2 ..:".
+             05 Line 11 Col 16 Pic X(20) From CUSTPHN2 OF WS-OLD-DAT.
+             05 Line 11 Col 45 Pic X(20) From CUSTPHN2 OF WS-CUST-DAT.
+             05 Line 12 Col  3 Value "ADDRESS 1 .:".
+             05 Line 12 Col 16 Pic X(24) From CUSTADDR1 OF WS-OLD-DAT.
+             05 Line 12 Col 45 Pic X(24) From CUSTADDR1 OF WS-CUST-DAT.
+             05 Line 13 Col  3 Value "ADDRESS 2 .:".
+             05 Line 13 Col 16 Pic X(24) From CUSTADDR2 OF WS-OLD-DAT.
+             05 Line 13 Col 45 Pic X(24) From CUSTADDR2 OF WS-CUST-DAT.
+             05 Line 14 Col  3 Value "CITY ......:".
+             05 Line 14 Col 16 Pic X(20) From CUSTCITY OF WS-OLD-DAT.
+             05 Line 14 Col 45 Pic X(20) From CUSTCITY OF WS-CUST-DAT.
+             05 Line 15 Col  3 Value "STATE .....:".
+             05 Line 15 Col 16 Pic X(2)  From CUSTSTATE OF WS-OLD-DAT.
+             05 Line 15 Col 45 Pic X(2)  From CUSTSTATE OF WS-CUST-DAT.
+             05 Line 16 Col  3 Value "ZIP .......:".
+             05 Line 16 Col 16 Pic X(10) From CUSTZIP OF WS-OLD-DAT.
+             05 Line 16 Col 45 Pic X(10) From CUSTZIP OF WS-CUST-DAT.
+             05 Line 17 Col  3 Value "EMAIL .....:".
+             05 Line 17 Col 16 Pic X(24) From CUSTEMAIL OF WS-OLD-DAT.
+             05 Line 17 Col 45 Pic X(24) From CUSTEMAIL OF WS-CUST-DAT.
+             05 Line 18 Col  3 Value "NATIONAL ID:".
+             05 Line 18 Col 16 Pic X(15) From CUSTNATID OF WS-OLD-DAT.
+             05 Line 18 Col 45 Pic X(15) From CUSTNATID OF WS-CUST-DAT.
+             05 Line 19 Col  3 Value "TYPE ......:".
+             05 Line 19 Col 16 Pic X(1)  From CUSTTYPE OF WS-OLD-DAT.
+             05 Line 19 Col 45 Pic X(1)  From CUSTTYPE OF WS-CUST-DAT.
+             05 Line 20 Col  3 Value "LIFECYCLE .:".
+             05 Line 20 Col 16 Pic X(1)  From CUSTLIFECYC OF WS-OLD-DAT.
+             05 Line 20 Col 45 Pic X(1) From CUSTLIFECYC OF WS-CUST-DAT.
+             05 Line 21 Col  3 Value "PREF CONTACT:".
+             05 Line 21 Col 16 Pic X(1)  From CUSTPREF OF WS-OLD-DAT.
+             05 Line 21 Col 45 Pic X(1)  From CUSTPREF OF WS-CUST-DAT.
+             05 Line 22 Col  3 Value "COMPANY ID :".
+             05 Line 22 Col 16 Pic X(6)  From CUSTCOID OF WS-OLD-DAT.
+             05 Line 22 Col 45 Pic X(6)  From CUSTCOID OF WS-CUST-DAT.
+             05 Line 23 Col  2 Value "Options: [B]ack [A]bort".
+             05 Line 23 Col 27 Value "[C]onfirm".
+             05 Line 23 Col 37 Pic X Using WS-INPKEY.
+             05 Line 23 Col 42 Value "STATUS:".
+             05 Line 23 Col 50 Pic X(30) Using WS-STATUS.
+
+       Procedure Division Using LS-OPERID.
        100-Main.
          Perform 110-Main-Loop
            Until WS-INPKEY Equal "B".
@@ -70,29 +208,140 @@
            When Other Move "Unknown option!" To WS-STATUS
          End-Evaluate.
 
+      *>  Right-justifies a numeric-only ID entry and zero-fills it,
+      *>  so "2" is treated the same as the fully zero-padded
+      *>  "000002" CUSTOMER ID stored on file. Non-numeric entries
+      *>  are left as typed and simply fail the lookup as before.
+       115-Normalize-Id.
+         Move CUSTID Of WS-CUST-DAT To WS-ID-NORM.
+         If WS-ID-NORM Not Equal Space Then
+           Inspect WS-ID-NORM Replacing Leading Space By Zero
+           If WS-ID-NORM Is Numeric Then
+             Move WS-ID-NORM To CUSTID Of WS-CUST-DAT
+           End-If
+         End-If.
+
        120-Search-Customer.
+         Perform 115-Normalize-Id.
          Call "SUB104" Using WS-CUST-DAT, WS-RETVAL.
          If WS-RETVAL Not Equal "00" Then
            Move "Customer not found!" To WS-STATUS
          Else
+           Move WS-CUST-DAT To WS-OLD-DAT
            Move Space To WS-INPKEY
            Move Space To WS-STATUS
-           Display SS-UPDATE-CUST-2
-           Accept  SS-UPDATE-CUST-2
-           Evaluate WS-INPKEY
-             When "U" Perform 130-Update-Customer
-             When Other Move "Unknown option!" To WS-STATUS
-           End-Evaluate
+           Perform 125-Update-Result-Loop
+             Until WS-INPKEY Equal "B"
          End-If.
 
-       130-Update-Customer.
-         Move Space To WS-INPKEY.
-         Call "SUB102" Using WS-CUST-DAT, WS-RETVAL.
-         If WS-RETVAL Equal "00" Then
-           Move "Customer updated successfully!" To WS-STATUS
+       125-Update-Result-Loop.
+         Display SS-UPDATE-CUST-2.
+         Accept  SS-UPDATE-CUST-2.
+         Evaluate WS-INPKEY
+           When "U"
+             Perform 128-Validate-Pref
+             If Not PREF-IS-VALID Then
+               Move "Preferred contact must be 1, 2 or E!"
+                 To WS-STATUS
+             Else
+               Perform 126-Confirm-Update
+             End-If
+           When "N" Perform 127-Edit-Notes
+           When "B" Continue
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+
+      *>  A blank preferred-contact entry defaults to Phone #1; if
+      *>  entered it must be one of 1 (Phone #1), 2 (Phone #2) or E
+      *>  (Email).
+       128-Validate-Pref.
+         If CUSTPREF Of WS-CUST-DAT Equal Space Then
+           Move "1" To CUSTPREF Of WS-CUST-DAT
+         End-If.
+         If CUSTPREF Of WS-CUST-DAT Equal "1" Or "2" Or "E" Then
+           Move "Y" To WS-PREF-VALID
          Else
-           Move "Failed to update customer!" To WS-STATUS
+           Move "N" To WS-PREF-VALID
          End-If.
+
+      *>  A separate full screen for the three notes lines - there is
+      *>  no more room left on SS-UPDATE-CUST-2 for a multi-line field.
+       127-Edit-Notes.
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Display SS-UPDATE-CUST-4.
+         Accept  SS-UPDATE-CUST-4.
+         Move Space To WS-INPKEY.
+
+      *>  Shows the old and new values side by side, the same way
+      *>  SUB220 confirms before a REMOVE, before the REWRITE commits.
+       126-Confirm-Update.
+         Move Space To WS-INPKEY.
+         Move Space To WS-STATUS.
+         Display SS-UPDATE-CUST-3.
+         Accept  SS-UPDATE-CUST-3.
+         Evaluate WS-INPKEY
+           When "C" Perform 130-Update-Customer
+           When "A"
+             Move WS-OLD-DAT To WS-CUST-DAT
+             Move "Update aborted - changes discarded." To WS-STATUS
+           When Other Move "Unknown option!" To WS-STATUS
+         End-Evaluate.
+         Move Space To WS-INPKEY.
+
+      *>  Runs NAME, PHONE #1 and PHONE #2 through the shared SUB112
+      *>  field-length check - a field that came back completely full
+      *>  may have had more typed into it than the field could hold.
+      *>  This is a warning only; a full field is not refused.
+       129-Check-Truncation.
+         Move "N" To WS-TRUNC-FOUND.
+         Move CUSTNAME Of WS-CUST-DAT To WS-TRUNC-FIELD.
+         Move 40                      To WS-TRUNC-LEN.
+         Call "SUB112" Using WS-TRUNC-FIELD, WS-TRUNC-LEN,
+             WS-TRUNC-RETVAL.
+         If WS-TRUNC-RETVAL Equal "01" Then
+           Move "Y" To WS-TRUNC-FOUND
+         End-If.
+         Move Space                   To WS-TRUNC-FIELD.
+         Move CUSTPHN1 Of WS-CUST-DAT To WS-TRUNC-FIELD(1:20).
+         Move 20                      To WS-TRUNC-LEN.
+         Call "SUB112" Using WS-TRUNC-FIELD, WS-TRUNC-LEN,
+             WS-TRUNC-RETVAL.
+         If WS-TRUNC-RETVAL Equal "01" Then
+           Move "Y" To WS-TRUNC-FOUND
+         End-If.
+         Move Space                   To WS-TRUNC-FIELD.
+         Move CUSTPHN2 Of WS-CUST-DAT To WS-TRUNC-FIELD(1:20).
+         Move 20                      To WS-TRUNC-LEN.
+         Call "SUB112" Using WS-TRUNC-FIELD, WS-TRUNC-LEN,
+             WS-TRUNC-RETVAL.
+         If WS-TRUNC-RETVAL Equal "01" Then
+           Move "Y" To WS-TRUNC-FOUND
+         End-If.
+
+       130-Update-Customer.
+         Perform 129-Check-Truncation.
+         Call "SUB102" Using WS-CUST-DAT, LS-OPERID, WS-RETVAL.
+         Evaluate WS-RETVAL
+           When "00"
+             If IS-TRUNC-FOUND
+               Move "Updated - possible truncation!" To WS-STATUS
+             Else
+               Move "Customer updated successfully!" To WS-STATUS
+             End-If
+             Move WS-CUST-DAT To WS-OLD-DAT
+           When "06"
+             Move "Duplicate phone number on file!" To WS-STATUS
+           When "07"
+             Move "Record changed by another user - re-search!"
+               To WS-STATUS
+           When "08"
+             Move "Duplicate national ID on file!" To WS-STATUS
+           When "09"
+             Move "Unknown customer type code!" To WS-STATUS
+           When Other
+             Move "Failed to update customer!" To WS-STATUS
+         End-Evaluate.
        
        999-End-Of-SubRutine.
          Exit Program.
